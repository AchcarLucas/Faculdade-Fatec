@@ -1,6 +1,29 @@
        PROGRAM-ID. FIBONACCI AS "EX01_PROVAP1.PROGRAM1".
 
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT ARQ-RELATORIO ASSIGN TO "FIBONACCI.DAT"
+                       ORGANIZATION LINE SEQUENTIAL
+                       FILE STATUS ARQ-REL-OK.
+
+                   SELECT ARQ-ENTRADA ASSIGN TO "FIBONACCI-ENTRADA.DAT"
+                       ORGANIZATION LINE SEQUENTIAL
+                       FILE STATUS ARQ-ENT-OK.
+
        DATA DIVISION.
+           FILE SECTION.
+               FD ARQ-RELATORIO LABEL RECORDS STANDARD.
+
+               01 REG-RELATORIO           PIC X(42).
+
+               FD ARQ-ENTRADA LABEL RECORDS STANDARD.
+
+               01 REG-ENTRADA.
+                   02 ENT-QTDE            PIC 9(07).
+                   02 ENT-INICIO1         PIC 9(07).
+                   02 ENT-INICIO2         PIC 9(07).
+
            WORKING-STORAGE SECTION.
                01 DATA-PROGRAM.
                    02 W-CONTADOR       PIC 9(07).
@@ -9,37 +32,155 @@
                    02 W-PREVIEW-MASK   PIC ZZZZZZ9.
                    02 W-LAST           PIC 9(07).
                    02 W-TMP            PIC 9(07).
+                   02 ARQ-REL-OK       PIC X(02).
+                   02 ARQ-ENT-OK       PIC X(02).
+               01 BATCH-VARIABLES.
+                   02 W-MODO           PIC X(01) VALUE 'I'.
+                       88 MODO-BATCH   VALUE 'B'.
+                       88 MODO-INTERATIVO VALUE 'I'.
+                   02 W-MODO-MASK      PIC X(01).
+               01 STARTING-PAIR-VARIABLES.
+                   02 W-INICIO1        PIC 9(07) VALUE ZEROS.
+                   02 W-INICIO1-MASK   PIC ZZZZZZ9.
+                   02 W-INICIO2        PIC 9(07) VALUE ZEROS.
+                   02 W-INICIO2-MASK   PIC ZZZZZZ9.
+               01 OVERFLOW-VARIABLES.
+                   02 W-ESTOUROU       PIC X(01) VALUE 'N'.
+                       88 HOUVE-ESTOURO VALUE 'S'.
+                   02 MSG-ESTOURO-LOTE PIC X(32) VALUE
+                       "SEQUENCIA INTERROMPIDA: ESTOURO".
+               01 LOTE-VARIABLES.
+                   02 W-LINHA-LOTE     PIC 9(03) VALUE ZEROS.
+                   02 W-LINHA-LOTE-MASK PIC ZZ9.
            SCREEN SECTION.
                01 CLEAR-SCREEN.
                    02 BLANK SCREEN.
             01 SCREEN-MAIN.
                 02 LINE 01 COLUMN 01 VALUE "NUMERO SEQUENCIA (MAIOR QUE ZERO)".
-                02 LINE 03 COLUMN 01 VALUE "FIBONACCI".
+                02 LINE 02 COLUMN 01 VALUE "PAR INICIAL (0 0 = PADRAO 0 E 1)".
+                02 LINE 03 COLUMN 01 VALUE "MODO BATCH, GRAVA EM ARQUIVO (S/N)".
+                02 LINE 05 COLUMN 01 VALUE "FIBONACCI".
 
        PROCEDURE DIVISION.
            INIT.
                DISPLAY CLEAR-SCREEN.
                DISPLAY SCREEN-MAIN.
                PERFORM ERASE-VARIABLES.
-               PERFORM DIGITA-VALOR UNTIL W-CONTADOR > 0.
+               PERFORM DIGITA-MODO.
                DISPLAY " " AT 0401.
-               PERFORM CALCULO UNTIL W-CONTADOR EQUAL 0.
+               IF MODO-BATCH
+                   PERFORM PROCESSA-LOTE
+               ELSE
+                   PERFORM DIGITA-VALOR UNTIL W-CONTADOR > 0
+                   PERFORM DIGITA-PAR-INICIAL
+                   PERFORM CALCULO UNTIL W-CONTADOR EQUAL 0 OR HOUVE-ESTOURO
+                   IF HOUVE-ESTOURO
+                       DISPLAY "SEQUENCIA INTERROMPIDA: VALOR EXCEDE 9999999" AT 0601
+                   END-IF
+               END-IF.
                STOP " ".
                STOP RUN.
-               
+
+           *> MODO BATCH: LE UMA LISTA DE TAMANHOS DE SEQUENCIA (E PAR INICIAL
+           *> OPCIONAL) DE ARQ-ENTRADA, GERANDO UMA SEQUENCIA DE FIBONACCI POR
+           *> LINHA SEM NENHUM ACCEPT INTERATIVO ALEM DO MODO JA DIGITADO
+           PROCESSA-LOTE.
+               OPEN INPUT ARQ-ENTRADA.
+               OPEN OUTPUT ARQ-RELATORIO.
+               MOVE ZEROS TO W-LINHA-LOTE.
+               PERFORM UNTIL ARQ-ENT-OK EQUAL "10"
+                   READ ARQ-ENTRADA
+                       AT END MOVE "10" TO ARQ-ENT-OK
+                       NOT AT END PERFORM PROCESSA-LINHA-LOTE
+                   END-READ
+               END-PERFORM.
+               CLOSE ARQ-ENTRADA.
+               CLOSE ARQ-RELATORIO.
+
+           PROCESSA-LINHA-LOTE.
+               ADD 1 TO W-LINHA-LOTE.
+               MOVE ENT-QTDE TO W-CONTADOR.
+               MOVE ENT-INICIO1 TO W-INICIO1.
+               MOVE ENT-INICIO2 TO W-INICIO2.
+               MOVE 0 TO W-PREVIEW.
+               MOVE 1 TO W-LAST.
+               MOVE 'N' TO W-ESTOUROU.
+               IF W-INICIO1 NOT EQUAL ZEROS OR W-INICIO2 NOT EQUAL ZEROS
+                   MOVE W-INICIO1 TO W-PREVIEW
+                   MOVE W-INICIO2 TO W-LAST
+               END-IF.
+               PERFORM CALCULO UNTIL W-CONTADOR EQUAL 0 OR HOUVE-ESTOURO.
+               IF HOUVE-ESTOURO
+                   MOVE W-LINHA-LOTE TO W-LINHA-LOTE-MASK
+                   MOVE SPACES TO REG-RELATORIO
+                   STRING "LINHA " DELIMITED BY SIZE
+                          W-LINHA-LOTE-MASK DELIMITED BY SIZE
+                          " " DELIMITED BY SIZE
+                          MSG-ESTOURO-LOTE DELIMITED BY SIZE
+                       INTO REG-RELATORIO
+                   WRITE REG-RELATORIO
+               END-IF.
+
            DIGITA-VALOR.
                ACCEPT W-CONTADOR-MASK AT 0135.
                MOVE W-CONTADOR-MASK TO W-CONTADOR.
-               
+
+           *> PAR INICIAL ARBITRARIO: SE O USUARIO DEIXAR 0 E 0, MANTEM A SEQUENCIA CLASSICA 0 E 1
+           DIGITA-PAR-INICIAL.
+               ACCEPT W-INICIO1-MASK AT 0235.
+               MOVE W-INICIO1-MASK TO W-INICIO1.
+               ACCEPT W-INICIO2-MASK AT 0242.
+               MOVE W-INICIO2-MASK TO W-INICIO2.
+               IF W-INICIO1 NOT EQUAL ZEROS OR W-INICIO2 NOT EQUAL ZEROS
+                   MOVE W-INICIO1 TO W-PREVIEW
+                   MOVE W-INICIO2 TO W-LAST
+               END-IF.
+
+           DIGITA-MODO.
+               ACCEPT W-MODO-MASK AT 0335.
+               IF W-MODO-MASK EQUAL 'S' OR W-MODO-MASK EQUAL 's'
+                   MOVE 'B' TO W-MODO
+               ELSE
+                   MOVE 'I' TO W-MODO
+               END-IF.
+
            CALCULO.
                MOVE W-PREVIEW TO W-PREVIEW-MASK.
-               DISPLAY W-PREVIEW-MASK.
-               ADD W-LAST TO W-PREVIEW GIVING W-TMP.
-               MOVE W-LAST TO W-PREVIEW.
-               MOVE W-TMP TO W-LAST.
+               PERFORM EXIBE-TERMO.
                SUBTRACT 1 FROM W-CONTADOR.
+               ADD W-LAST TO W-PREVIEW GIVING W-TMP
+                   ON SIZE ERROR
+                       MOVE 'S' TO W-ESTOUROU
+               END-ADD.
+               IF NOT HOUVE-ESTOURO
+                   MOVE W-LAST TO W-PREVIEW
+                   MOVE W-TMP TO W-LAST
+               ELSE
+                   *> O TERMO SEGUINTE (W-LAST) JA ERA VALIDO ANTES DESTE
+                   *> ESTOURO OCORRER (SO O CALCULO DO TERMO POSTERIOR A ELE
+                   *> ESTOUROU); SE AINDA HA DEMANDA, EXIBE-O ANTES DE PARAR
+                   IF W-CONTADOR NOT EQUAL ZEROS
+                       MOVE W-LAST TO W-PREVIEW-MASK
+                       PERFORM EXIBE-TERMO
+                   END-IF
+               END-IF.
+
+           EXIBE-TERMO.
+               IF MODO-BATCH
+                   MOVE W-LINHA-LOTE TO W-LINHA-LOTE-MASK
+                   MOVE SPACES TO REG-RELATORIO
+                   STRING "LINHA " DELIMITED BY SIZE
+                          W-LINHA-LOTE-MASK DELIMITED BY SIZE
+                          " " DELIMITED BY SIZE
+                          W-PREVIEW-MASK DELIMITED BY SIZE
+                       INTO REG-RELATORIO
+                   WRITE REG-RELATORIO
+               ELSE
+                   DISPLAY W-PREVIEW-MASK
+               END-IF.
            ERASE-VARIABLES.
                MOVE 0 TO W-PREVIEW.
                MOVE 1 TO W-LAST.
                MOVE ZEROS TO W-CONTADOR.
+               MOVE 'N' TO W-ESTOUROU.
        END PROGRAM FIBONACCI.
