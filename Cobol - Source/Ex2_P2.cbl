@@ -1,6 +1,44 @@
        PROGRAM-ID. PROGRAM2 AS "EX01_PROVAP1.PROGRAM2".
 
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT ARQ-PROFISSOES ASSIGN TO "PROFISSOES.DAT"
+                       ORGANIZATION LINE SEQUENTIAL
+                       FILE STATUS ARQ-PROF-OK.
+
+                   SELECT ARQ-CANDIDATOS ASSIGN TO "CANDIDATOS.DAT"
+                       ORGANIZATION LINE SEQUENTIAL
+                       FILE STATUS ARQ-CAND-OK.
+
+                   SELECT ARQ-RESUMO ASSIGN TO "CANDIDATOS-RESUMO.DAT"
+                       ORGANIZATION LINE SEQUENTIAL
+                       FILE STATUS ARQ-RES-OK.
+
        DATA DIVISION.
+           FILE SECTION.
+               FD ARQ-PROFISSOES LABEL RECORDS STANDARD.
+
+               01 REG-PROFISSAO.
+                   02 PROF-COD            PIC 9(01).
+                   02 PROF-DESC           PIC X(30).
+                   02 PROF-SAL-MIN        PIC 9(06)V99.
+                   02 PROF-SAL-MAX        PIC 9(06)V99.
+
+               FD ARQ-CANDIDATOS LABEL RECORDS STANDARD.
+
+               01 REG-CANDIDATO.
+                   02 CAND-NOME           PIC X(30).
+                   02 CAND-SEXO           PIC X(01).
+                   02 CAND-SALARIO        PIC 9(06)V99.
+                   02 CAND-IDADE          PIC 9(03).
+                   02 CAND-COD            PIC 9(01).
+                   02 CAND-ELEGIVEL       PIC X(01).
+
+               FD ARQ-RESUMO LABEL RECORDS STANDARD.
+
+               01 REG-RESUMO              PIC X(120).
+
            WORKING-STORAGE SECTION.
            01 DATOS-CLIENTE.
                02 W-NOME         PIC X(30).
@@ -11,8 +49,33 @@
                02 W-IDADE        PIC 9(03).
                02 W-IDADE-MASK   PIC ZZ9.
                02 W-COD          pic 9(01).
-                  88 COD VALUE 1, 2, 3, 4, 5, 6.
                02 CLEAR     PIC X(30) VALUE SPACES.
+           01 W-MAX-PROFISSOES   PIC 9(02) VALUE 20.
+           01 ARQ-STATUS.
+               02 ARQ-PROF-OK    PIC X(02).
+               02 ARQ-CAND-OK    PIC X(02).
+               02 ARQ-RES-OK     PIC X(02).
+           01 W-ELEGIVEL         PIC X(01) VALUE 'N'.
+              88 CANDIDATO-ELEGIVEL VALUE 'S'.
+           01 W-COD-ENCONTRADO   PIC X(01) VALUE 'N'.
+              88 COD-ENCONTRADO  VALUE 'S'.
+           01 W-RESUMO-MASK      PIC X(01) VALUE 'N'.
+           01 PROFISSAO-TABELA.
+               02 TAB-PROFISSAO OCCURS 20 TIMES INDEXED BY IDX-PROF.
+                   03 TAB-PROF-COD        PIC 9(01).
+                   03 TAB-PROF-DESC       PIC X(30).
+                   03 TAB-PROF-SAL-MIN    PIC 9(06)V99.
+                   03 TAB-PROF-SAL-MAX    PIC 9(06)V99.
+           01 RESUMO-TABELA.
+               02 RES-PROFISSAO OCCURS 20 TIMES INDEXED BY IDX-RES.
+                   03 RES-COD             PIC 9(01).
+                   03 RES-QTDE            PIC 9(06) VALUE ZEROS.
+                   03 RES-SOMA-SALARIO    PIC 9(09)V99 VALUE ZEROS.
+                   03 RES-QTDE-M          PIC 9(06) VALUE ZEROS.
+                   03 RES-QTDE-F          PIC 9(06) VALUE ZEROS.
+           01 W-MEDIA-SALARIO             PIC ZZZZZ9.99.
+           01 W-MEDIA-SALARIO-NUM         PIC 9(09)V99.
+
            01 MSGS.
                02 PROF01    VALUE "CARTOGRAFO".
                02 PROF02    VALUE "ASSISTENTE SOCIAL".
@@ -20,7 +83,7 @@
                02 PROF04    VALUE "ATENDENTE".
                02 PROF05    VALUE "SECRETARIA BILINGUE".
                02 PROF06    VALUE "GEOLOGO".
-       
+
            SCREEN SECTION.
            01 LIMPA-TELA.
                02 BLANK SCREEN.
@@ -33,65 +96,214 @@
            01 EXIBE-INFO.
                02 LINE 08 COLUMN 01 VALUE "NOME:      ".
                02 LINE 09 COLUMN 01 VALUE "PROFISSAO: ".
+               02 LINE 10 COLUMN 01 VALUE "ELEGIVEL:  ".
        PROCEDURE DIVISION.
            INIT.
                PERFORM ERASE-VARIABLES.
+               PERFORM CARREGA-PROFISSOES.
                DISPLAY LIMPA-TELA.
                DISPLAY CADASTRO.
                PERFORM ENTRADA-DADOS.
-               PERFORM ENTRADA-COD UNTIL COD.
+               PERFORM ENTRADA-COD UNTIL COD-ENCONTRADO.
+               PERFORM GRAVA-CANDIDATO.
+               PERFORM PERGUNTA-RESUMO.
                STOP " ".
                STOP RUN.
-               
+
            ENTRADA-DADOS.
                PERFORM ENTRADA-NOME UNTIL W-NOME <> ' '.
                PERFORM ENTRADA-SEXO UNTIL SEXO.
                PERFORM SALARIO UNTIL W-SALARIO > 0.
                PERFORM IDADE UNTIL W-IDADE > 0.
-              
+
+           *> CARREGA A TABELA DE PROFISSOES DO ARQUIVO PROFISSOES.DAT; SE O
+           *> ARQUIVO NAO EXISTIR (PRIMEIRA EXECUÇÂO), CRIA COM OS VALORES PADRAO
+           CARREGA-PROFISSOES.
+               OPEN INPUT ARQ-PROFISSOES.
+               IF ARQ-PROF-OK NOT EQUAL "00"
+                   PERFORM CRIA-PROFISSOES-PADRAO
+                   OPEN INPUT ARQ-PROFISSOES
+               END-IF.
+               SET IDX-PROF TO 1.
+               PERFORM UNTIL ARQ-PROF-OK EQUAL "10" OR IDX-PROF > W-MAX-PROFISSOES
+                   READ ARQ-PROFISSOES
+                       AT END MOVE "10" TO ARQ-PROF-OK
+                       NOT AT END
+                           MOVE PROF-COD TO TAB-PROF-COD (IDX-PROF)
+                           MOVE PROF-DESC TO TAB-PROF-DESC (IDX-PROF)
+                           MOVE PROF-SAL-MIN TO TAB-PROF-SAL-MIN (IDX-PROF)
+                           MOVE PROF-SAL-MAX TO TAB-PROF-SAL-MAX (IDX-PROF)
+                           SET IDX-PROF UP BY 1
+                   END-READ
+               END-PERFORM.
+               CLOSE ARQ-PROFISSOES.
+
+           *> SEMEIA O ARQUIVO DE PROFISSOES COM OS VALORES QUE ANTES ESTAVAM FIXOS NO CODIGO
+           CRIA-PROFISSOES-PADRAO.
+               OPEN OUTPUT ARQ-PROFISSOES.
+               MOVE 1 TO PROF-COD. MOVE PROF01 TO PROF-DESC.
+               MOVE 000000.00 TO PROF-SAL-MIN. MOVE 002500.00 TO PROF-SAL-MAX.
+               WRITE REG-PROFISSAO.
+               MOVE 2 TO PROF-COD. MOVE PROF02 TO PROF-DESC.
+               MOVE 000000.00 TO PROF-SAL-MIN. MOVE 003000.00 TO PROF-SAL-MAX.
+               WRITE REG-PROFISSAO.
+               MOVE 3 TO PROF-COD. MOVE PROF03 TO PROF-DESC.
+               MOVE 000000.00 TO PROF-SAL-MIN. MOVE 004000.00 TO PROF-SAL-MAX.
+               WRITE REG-PROFISSAO.
+               MOVE 4 TO PROF-COD. MOVE PROF04 TO PROF-DESC.
+               MOVE 000000.00 TO PROF-SAL-MIN. MOVE 002000.00 TO PROF-SAL-MAX.
+               WRITE REG-PROFISSAO.
+               MOVE 5 TO PROF-COD. MOVE PROF05 TO PROF-DESC.
+               MOVE 000000.00 TO PROF-SAL-MIN. MOVE 002800.00 TO PROF-SAL-MAX.
+               WRITE REG-PROFISSAO.
+               MOVE 6 TO PROF-COD. MOVE PROF06 TO PROF-DESC.
+               MOVE 000000.00 TO PROF-SAL-MIN. MOVE 005000.00 TO PROF-SAL-MAX.
+               WRITE REG-PROFISSAO.
+               CLOSE ARQ-PROFISSOES.
+
            ENTRADA-COD.
                ACCEPT W-COD AT 0524.
                DISPLAY EXIBE-INFO.
-               
-               EVALUATE W-COD
-                   WHEN EQUAL 1
-                       DISPLAY W-NOME AT 0813
-                       DISPLAY PROF01 AT 0913
-                   WHEN EQUAL 2
-                       DISPLAY W-NOME AT 0813
-                       DISPLAY PROF02 AT 0913
-                   WHEN EQUAL 3
-                       DISPLAY W-NOME AT 0813
-                       DISPLAY PROF03 AT 0913
-                   WHEN EQUAL 4
-                       DISPLAY W-NOME AT 0813
-                       DISPLAY PROF04 AT 0913
-                   WHEN EQUAL 5
-                       DISPLAY W-NOME AT 0813
-                       DISPLAY PROF05 AT 0913
-                   WHEN EQUAL 6
-                       DISPLAY W-NOME AT 0813
-                       DISPLAY PROF06 AT 0913
-                   WHEN OTHER
-                       DISPLAY CLEAR AT 0801
-                       DISPLAY CLEAR AT 0901
-                       DISPLAY "ERRO: COD N EXISTE" AT 0813
-                  END-EVALUATE.
-                 
+
+               MOVE 'N' TO W-COD-ENCONTRADO.
+               SET IDX-PROF TO 1.
+               SEARCH TAB-PROFISSAO
+                   AT END CONTINUE
+                   WHEN TAB-PROF-COD (IDX-PROF) EQUAL W-COD
+                       MOVE 'S' TO W-COD-ENCONTRADO
+               END-SEARCH.
+               IF COD-ENCONTRADO
+                   DISPLAY W-NOME AT 0813
+                   DISPLAY TAB-PROF-DESC (IDX-PROF) AT 0913
+                   PERFORM VERIFICA-ELEGIBILIDADE
+                   IF CANDIDATO-ELEGIVEL
+                       DISPLAY "SIM" AT 1013
+                   ELSE
+                       DISPLAY "NAO (FORA DA FAIXA SALARIAL DA PROFISSAO)" AT 1013
+                   END-IF
+               ELSE
+                   DISPLAY CLEAR AT 0801
+                   DISPLAY CLEAR AT 0901
+                   DISPLAY "ERRO: COD N EXISTE" AT 0813
+               END-IF.
+
+           *> COMPARA O SALARIO PRETENDIDO COM A FAIXA SALARIAL DA PROFISSAO ESCOLHIDA
+           VERIFICA-ELEGIBILIDADE.
+               MOVE 'N' TO W-ELEGIVEL.
+               IF W-SALARIO NOT LESS THAN TAB-PROF-SAL-MIN (IDX-PROF) AND
+                  W-SALARIO NOT GREATER THAN TAB-PROF-SAL-MAX (IDX-PROF)
+                   MOVE 'S' TO W-ELEGIVEL
+               END-IF.
+
+           *> PERSISTE O CADASTRO DO CANDIDATO PARA USO NO RELATORIO RESUMO EM LOTE
+           GRAVA-CANDIDATO.
+               IF COD-ENCONTRADO
+                   OPEN EXTEND ARQ-CANDIDATOS
+                   IF ARQ-CAND-OK NOT EQUAL "00"
+                       OPEN OUTPUT ARQ-CANDIDATOS
+                   END-IF
+                   MOVE W-NOME TO CAND-NOME
+                   MOVE W-SEXO TO CAND-SEXO
+                   MOVE W-SALARIO TO CAND-SALARIO
+                   MOVE W-IDADE TO CAND-IDADE
+                   MOVE W-COD TO CAND-COD
+                   MOVE W-ELEGIVEL TO CAND-ELEGIVEL
+                   WRITE REG-CANDIDATO
+                   CLOSE ARQ-CANDIDATOS
+               END-IF.
+
+           *> RELATORIO RESUMO EM LOTE: QUANTIDADE E MEDIA SALARIAL POR PROFISSAO,
+           *> LIDO A PARTIR DE TODOS OS CANDIDATOS JA CADASTRADOS EM CANDIDATOS.DAT
+           PERGUNTA-RESUMO.
+               DISPLAY "GERAR RELATORIO RESUMO DOS CANDIDATOS (S/N)? " AT 1201.
+               ACCEPT W-RESUMO-MASK AT 1245.
+               IF W-RESUMO-MASK EQUAL 'S' OR W-RESUMO-MASK EQUAL 's'
+                   PERFORM GERA-RESUMO
+               END-IF.
+
+           GERA-RESUMO.
+               PERFORM ZERA-RESUMO-TABELA.
+               OPEN INPUT ARQ-CANDIDATOS.
+               IF ARQ-CAND-OK EQUAL "00"
+                   PERFORM UNTIL ARQ-CAND-OK EQUAL "10"
+                       READ ARQ-CANDIDATOS
+                           AT END MOVE "10" TO ARQ-CAND-OK
+                           NOT AT END PERFORM ACUMULA-RESUMO
+                       END-READ
+                   END-PERFORM
+                   CLOSE ARQ-CANDIDATOS
+               END-IF.
+               PERFORM IMPRIME-RESUMO.
+
+           *> AS ENTRADAS DO RESUMO ESPELHAM AS PROFISSOES REALMENTE CARREGADAS
+           *> DE PROFISSOES.DAT (TAB-PROFISSAO), NAO UMA SEQUENCIA 1-6 FIXA
+           ZERA-RESUMO-TABELA.
+               PERFORM VARYING IDX-RES FROM 1 BY 1 UNTIL IDX-RES > W-MAX-PROFISSOES
+                   MOVE TAB-PROF-COD (IDX-RES) TO RES-COD (IDX-RES)
+                   MOVE ZEROS TO RES-QTDE (IDX-RES)
+                   MOVE ZEROS TO RES-SOMA-SALARIO (IDX-RES)
+                   MOVE ZEROS TO RES-QTDE-M (IDX-RES)
+                   MOVE ZEROS TO RES-QTDE-F (IDX-RES)
+               END-PERFORM.
+
+           *> LOCALIZA A ENTRADA DO RESUMO PELO CODIGO DA PROFISSAO, NAO POR SUBSCRITO
+           ACUMULA-RESUMO.
+               SET IDX-RES TO 1.
+               SEARCH RES-PROFISSAO
+                   AT END CONTINUE
+                   WHEN RES-COD (IDX-RES) EQUAL CAND-COD
+                       ADD 1 TO RES-QTDE (IDX-RES)
+                       ADD CAND-SALARIO TO RES-SOMA-SALARIO (IDX-RES)
+                       IF CAND-SEXO EQUAL 'M' OR CAND-SEXO EQUAL 'm'
+                           ADD 1 TO RES-QTDE-M (IDX-RES)
+                       ELSE
+                           ADD 1 TO RES-QTDE-F (IDX-RES)
+                       END-IF
+               END-SEARCH.
+
+           IMPRIME-RESUMO.
+               OPEN OUTPUT ARQ-RESUMO.
+               PERFORM VARYING IDX-RES FROM 1 BY 1 UNTIL IDX-RES > W-MAX-PROFISSOES
+                   IF RES-QTDE (IDX-RES) > ZEROS
+                       SET IDX-PROF TO 1
+                       SEARCH TAB-PROFISSAO
+                           AT END CONTINUE
+                           WHEN TAB-PROF-COD (IDX-PROF) EQUAL RES-COD (IDX-RES)
+                               CONTINUE
+                       END-SEARCH
+                       COMPUTE W-MEDIA-SALARIO-NUM =
+                           RES-SOMA-SALARIO (IDX-RES) / RES-QTDE (IDX-RES)
+                       MOVE W-MEDIA-SALARIO-NUM TO W-MEDIA-SALARIO
+                       MOVE SPACES TO REG-RESUMO
+                       STRING TAB-PROF-DESC (IDX-PROF) DELIMITED BY SIZE
+                              " QTDE " DELIMITED BY SIZE
+                              RES-QTDE (IDX-RES) DELIMITED BY SIZE
+                              " MEDIA SALARIAL " DELIMITED BY SIZE
+                              W-MEDIA-SALARIO DELIMITED BY SIZE
+                              " HOMENS " DELIMITED BY SIZE
+                              RES-QTDE-M (IDX-RES) DELIMITED BY SIZE
+                              " MULHERES " DELIMITED BY SIZE
+                              RES-QTDE-F (IDX-RES) DELIMITED BY SIZE
+                           INTO REG-RESUMO
+                       WRITE REG-RESUMO
+                   END-IF
+               END-PERFORM.
+               CLOSE ARQ-RESUMO.
+
            ENTRADA-SEXO.
                ACCEPT W-SEXO AT 0224.
-           
+
            SALARIO.
                ACCEPT W-SALARIO-MASK at 0324.
                MOVE W-SALARIO-MASK to W-SALARIO.
-       
+
            IDADE.
               ACCEPT W-IDADE-MASK AT 0424.
               MOVE W-IDADE-MASK TO W-IDADE.
-              
+
            ENTRADA-NOME.
                ACCEPT W-NOME AT 0124.
-               
+
            ERASE-VARIABLES.
                MOVE SPACES TO W-NOME.
                MOVE 0 TO W-IDADE.
@@ -99,5 +311,6 @@
                MOVE 0 TO W-SALARIO-MASK.
                MOVE 0 TO W-COD.
                MOVE SPACE TO W-SEXO.
-           
-       END PROGRAM PROGRAM2.
\ No newline at end of file
+               MOVE 'N' TO W-ELEGIVEL.
+
+       END PROGRAM PROGRAM2.
