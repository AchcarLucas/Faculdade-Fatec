@@ -0,0 +1,181 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONTA-ALERTA.
+
+      *> JOB BATCH DIARIO: PERCORRE ARQ-BANCO E LISTA TODA CONTA ATIVA
+      *> CUJO SALDO DEVEDOR (W-SALDO NEGATIVO) JA ULTRAPASSOU O LIMITE
+      *> DE CHEQUE ESPECIAL (W-LIMITE) CONTRATADO. GRAVA CHECKPOINT A
+      *> CADA N REGISTROS PROCESSADOS PARA PERMITIR RESTART.
+
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+                SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT ARQ-BANCO ASSIGN TO DISK
+                       ORGANIZATION INDEXED
+                       ACCESS MODE DYNAMIC
+                       RECORD KEY IS COD-CONTA
+                       FILE STATUS ARQ-OK.
+
+                   SELECT ARQ-ALERTA ASSIGN TO "ARQ-ALERTA.DAT"
+                       ORGANIZATION LINE SEQUENTIAL
+                       FILE STATUS ARQ-ALT-OK.
+
+                   SELECT ARQ-CHECKPOINT ASSIGN TO "CKPT_ALERTA.DAT"
+                       ORGANIZATION LINE SEQUENTIAL
+                       FILE STATUS ARQ-CKPT-OK.
+
+       DATA DIVISION.
+
+           FILE SECTION.
+               FD ARQ-BANCO LABEL RECORDS STANDARD VALUE OF FILE-ID IS "ARQ-BANCO.DAT".
+
+               COPY REGBANCO.
+
+               FD ARQ-ALERTA LABEL RECORDS STANDARD.
+
+               01  REG-ALERTA                  PIC X(100).
+
+               FD ARQ-CHECKPOINT LABEL RECORDS STANDARD.
+
+               COPY CHECKPT.
+
+       WORKING-STORAGE SECTION.
+
+                01  REG-CHECK.
+                    02  ARQ-OK              PIC 9(2).
+                    02  ARQ-ALT-OK          PIC X(2).
+                    02  ARQ-CKPT-OK         PIC X(2).
+
+                01 DATE-TIME.
+                    02 YEARS            PIC 9(02).
+                    02 MONTHS           PIC 9(02).
+                    02 DAYS             PIC 9(02).
+
+                01 MASK-VARIABLES.
+                    02  M-COD-CONTA         PIC 9999999.
+                    02  M-SALDO             PIC ---.---.--9,99.
+                    02  M-LIMITE            PIC ---.---.--9,99.
+
+                01 SALDO-LIMITE-VERIFICATION.
+                    02  W-MIN-SALDO         PIC S9(8)V99 SIGN IS LEADING SEPARATE CHARACTER.
+
+                01 WS-CONTROLE.
+                    02  WS-EOF                  PIC X(1) VALUE 'N'.
+                        88  FIM-ARQUIVO         VALUE 'S'.
+                    02  W-CHECKPOINT-INTERVALO  PIC 9(4) VALUE 100.
+                    02  W-ULTIMO-COD-CONTA      PIC 9(7) VALUE ZEROS.
+                    02  W-QTDE-PROCESSADA       PIC 9(8) VALUE ZEROS.
+                    02  W-QTDE-ALERTAS          PIC 9(8) VALUE ZEROS.
+                    02  WS-CONTINUACAO          PIC X(1) VALUE 'N'.
+                        88  RETOMA-MESMO-DIA    VALUE 'S'.
+
+       PROCEDURE DIVISION.
+
+            INIT.
+                ACCEPT DATE-TIME FROM DATE.
+                PERFORM LE-CHECKPOINT.
+                PERFORM OPEN-FILES.
+                PERFORM POSICIONA-ARQ-BANCO.
+                PERFORM PROCESSA-ALERTA UNTIL FIM-ARQUIVO.
+                PERFORM GRAVA-CHECKPOINT.
+                PERFORM CLOSE-FILES.
+                DISPLAY "ALERTA CONCLUIDO. CONTAS ACIMA DO LIMITE: " W-QTDE-ALERTAS.
+                STOP RUN.
+
+            OPEN-FILES.
+                OPEN INPUT ARQ-BANCO.
+                *> RETOMANDO O MESMO DIA: ANEXA AO ALERTA JA GRAVADO ANTES DO
+                *> RESTART EM VEZ DE TRUNCAR OS REGISTROS JA PROCESSADOS
+                IF RETOMA-MESMO-DIA
+                    OPEN EXTEND ARQ-ALERTA
+                    IF ARQ-ALT-OK NOT EQUAL "00"
+                        OPEN OUTPUT ARQ-ALERTA
+                    END-IF
+                ELSE
+                    OPEN OUTPUT ARQ-ALERTA
+                END-IF.
+
+           *> LE O CHECKPOINT ANTERIOR, SE EXISTIR E FOR DE HOJE, PARA SABER ONDE
+           *> RETOMAR; UM CHECKPOINT DE UM DIA ANTERIOR (JOB JA CONCLUIDO) NÂO
+           *> DEVE IMPEDIR A PROXIMA EXECUÇÂO DIARIA DE ENCONTRAR TRABALHO NOVO
+           LE-CHECKPOINT.
+                MOVE ZEROS TO W-ULTIMO-COD-CONTA.
+                MOVE ZEROS TO W-QTDE-PROCESSADA.
+                MOVE 'N' TO WS-CONTINUACAO.
+                OPEN INPUT ARQ-CHECKPOINT.
+                IF ARQ-CKPT-OK EQUAL "00"
+                    READ ARQ-CHECKPOINT
+                        AT END CONTINUE
+                        NOT AT END
+                            IF CKPT-DATA-ANO EQUAL YEARS AND
+                               CKPT-DATA-MES EQUAL MONTHS AND
+                               CKPT-DATA-DIA EQUAL DAYS
+                                MOVE CKPT-ULTIMO-COD-CONTA TO W-ULTIMO-COD-CONTA
+                                MOVE CKPT-QTDE-PROCESSADA TO W-QTDE-PROCESSADA
+                                MOVE 'S' TO WS-CONTINUACAO
+                            END-IF
+                    END-READ
+                    CLOSE ARQ-CHECKPOINT
+                END-IF.
+
+           *> POSICIONA A LEITURA LOGO APOS A ULTIMA CONTA JA PROCESSADA
+           POSICIONA-ARQ-BANCO.
+                IF W-ULTIMO-COD-CONTA > ZEROS
+                    MOVE W-ULTIMO-COD-CONTA TO COD-CONTA
+                    START ARQ-BANCO KEY IS GREATER THAN COD-CONTA
+                        INVALID KEY MOVE 'S' TO WS-EOF
+                ELSE
+                    MOVE ZEROS TO COD-CONTA
+                    START ARQ-BANCO KEY IS NOT LESS THAN COD-CONTA
+                        INVALID KEY MOVE 'S' TO WS-EOF
+                END-IF.
+
+            PROCESSA-ALERTA.
+                READ ARQ-BANCO NEXT RECORD
+                    AT END MOVE 'S' TO WS-EOF
+                    NOT AT END
+                        IF CONTA-ATIVA
+                            COMPUTE W-MIN-SALDO = ZEROS - W-LIMITE
+                            IF W-SALDO < W-MIN-SALDO
+                                PERFORM GRAVA-ALERTA
+                            END-IF
+                        END-IF
+                        MOVE COD-CONTA TO W-ULTIMO-COD-CONTA
+                        ADD 1 TO W-QTDE-PROCESSADA
+                        IF FUNCTION MOD(W-QTDE-PROCESSADA, W-CHECKPOINT-INTERVALO) EQUAL ZEROS
+                            PERFORM GRAVA-CHECKPOINT
+                        END-IF
+                END-READ.
+
+            GRAVA-ALERTA.
+                ADD 1 TO W-QTDE-ALERTAS.
+                MOVE COD-CONTA TO M-COD-CONTA.
+                MOVE W-SALDO TO M-SALDO.
+                MOVE W-LIMITE TO M-LIMITE.
+                MOVE SPACES TO REG-ALERTA.
+                STRING "CONTA " DELIMITED BY SIZE
+                       M-COD-CONTA DELIMITED BY SIZE
+                       " SALDO " DELIMITED BY SIZE
+                       M-SALDO DELIMITED BY SIZE
+                       " LIMITE " DELIMITED BY SIZE
+                       M-LIMITE DELIMITED BY SIZE
+                       " ACIMA DO LIMITE" DELIMITED BY SIZE
+                    INTO REG-ALERTA.
+                WRITE REG-ALERTA.
+
+           *> GRAVA O ULTIMO COD-CONTA PROCESSADO PARA PERMITIR RESTART
+           GRAVA-CHECKPOINT.
+                OPEN OUTPUT ARQ-CHECKPOINT.
+                MOVE W-ULTIMO-COD-CONTA TO CKPT-ULTIMO-COD-CONTA.
+                MOVE W-QTDE-PROCESSADA TO CKPT-QTDE-PROCESSADA.
+                MOVE DATE-TIME TO CKPT-DATA.
+                WRITE REG-CHECKPOINT.
+                CLOSE ARQ-CHECKPOINT.
+
+            CLOSE-FILES.
+                CLOSE ARQ-BANCO.
+                CLOSE ARQ-ALERTA.
+
+       END PROGRAM CONTA-ALERTA.
