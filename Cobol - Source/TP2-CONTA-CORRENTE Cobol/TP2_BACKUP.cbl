@@ -0,0 +1,162 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONTA-BACKUP.
+
+      *> JOB NOTURNO: LE ARQ-BANCO SEQUENCIALMENTE POR COD-CONTA E GRAVA
+      *> CADA REG-BANCO EM UM ARQUIVO PLANO DE BACKUP DATADO, ANTES DA
+      *> AGENCIA ABRIR NO DIA SEGUINTE. GRAVA CHECKPOINT A CADA N REGISTROS
+      *> PARA PERMITIR RESTART SEM REPROCESSAR DESDE O INICIO.
+
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+                SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT ARQ-BANCO ASSIGN TO DISK
+                       ORGANIZATION INDEXED
+                       ACCESS MODE DYNAMIC
+                       RECORD KEY IS COD-CONTA
+                       FILE STATUS ARQ-OK.
+
+                   SELECT ARQ-BACKUP ASSIGN TO WS-BACKUP-FILENAME
+                       ORGANIZATION LINE SEQUENTIAL
+                       FILE STATUS ARQ-BKP-OK.
+
+                   SELECT ARQ-CHECKPOINT ASSIGN TO "CKPT_BACKUP.DAT"
+                       ORGANIZATION LINE SEQUENTIAL
+                       FILE STATUS ARQ-CKPT-OK.
+
+       DATA DIVISION.
+
+           FILE SECTION.
+               FD ARQ-BANCO LABEL RECORDS STANDARD VALUE OF FILE-ID IS "ARQ-BANCO.DAT".
+
+               COPY REGBANCO.
+
+               FD ARQ-BACKUP LABEL RECORDS STANDARD.
+
+               01  REG-BACKUP                     PIC X(150).
+
+               FD ARQ-CHECKPOINT LABEL RECORDS STANDARD.
+
+               COPY CHECKPT.
+
+       WORKING-STORAGE SECTION.
+
+                01  REG-CHECK.
+                    02  ARQ-OK              PIC 9(2).
+                    02  ARQ-BKP-OK          PIC X(2).
+                    02  ARQ-CKPT-OK         PIC X(2).
+
+                01 DATE-TIME.
+                    02 YEARS            PIC 9(02).
+                    02 MONTHS           PIC 9(02).
+                    02 DAYS             PIC 9(02).
+
+                01 WS-BACKUP-FILENAME           PIC X(40).
+
+                01 WS-CONTROLE.
+                    02  WS-EOF                  PIC X(1) VALUE 'N'.
+                        88  FIM-ARQUIVO         VALUE 'S'.
+                    02  W-CHECKPOINT-INTERVALO  PIC 9(4) VALUE 100.
+                    02  W-ULTIMO-COD-CONTA      PIC 9(7) VALUE ZEROS.
+                    02  W-QTDE-PROCESSADA       PIC 9(8) VALUE ZEROS.
+                    02  WS-CONTINUACAO          PIC X(1) VALUE 'N'.
+                        88  RETOMA-MESMO-DIA    VALUE 'S'.
+
+       PROCEDURE DIVISION.
+
+            INIT.
+                ACCEPT DATE-TIME FROM DATE.
+                STRING "ARQ-BACKUP-" DELIMITED BY SIZE
+                       YEARS  DELIMITED BY SIZE
+                       MONTHS DELIMITED BY SIZE
+                       DAYS   DELIMITED BY SIZE
+                       ".DAT" DELIMITED BY SIZE
+                    INTO WS-BACKUP-FILENAME.
+
+                PERFORM LE-CHECKPOINT.
+                PERFORM OPEN-FILES.
+                PERFORM POSICIONA-ARQ-BANCO.
+                PERFORM PROCESSA-BACKUP UNTIL FIM-ARQUIVO.
+                PERFORM GRAVA-CHECKPOINT.
+                PERFORM CLOSE-FILES.
+                DISPLAY "BACKUP CONCLUIDO. REGISTROS PROCESSADOS: " W-QTDE-PROCESSADA.
+                STOP RUN.
+
+            OPEN-FILES.
+                OPEN INPUT ARQ-BANCO.
+                *> RETOMANDO O MESMO DIA: ANEXA AO BACKUP JA GRAVADO ANTES DO
+                *> RESTART EM VEZ DE TRUNCAR OS REGISTROS JA PROCESSADOS
+                IF RETOMA-MESMO-DIA
+                    OPEN EXTEND ARQ-BACKUP
+                    IF ARQ-BKP-OK NOT EQUAL "00"
+                        OPEN OUTPUT ARQ-BACKUP
+                    END-IF
+                ELSE
+                    OPEN OUTPUT ARQ-BACKUP
+                END-IF.
+
+           *> LE O CHECKPOINT ANTERIOR, SE EXISTIR E FOR DE HOJE, PARA SABER ONDE
+           *> RETOMAR; UM CHECKPOINT DE UM DIA ANTERIOR (JOB JA CONCLUIDO) NÂO
+           *> DEVE IMPEDIR A PROXIMA EXECUÇÂO NOTURNA DE ENCONTRAR TRABALHO NOVO
+           LE-CHECKPOINT.
+                MOVE ZEROS TO W-ULTIMO-COD-CONTA.
+                MOVE ZEROS TO W-QTDE-PROCESSADA.
+                MOVE 'N' TO WS-CONTINUACAO.
+                OPEN INPUT ARQ-CHECKPOINT.
+                IF ARQ-CKPT-OK EQUAL "00"
+                    READ ARQ-CHECKPOINT
+                        AT END CONTINUE
+                        NOT AT END
+                            IF CKPT-DATA-ANO EQUAL YEARS AND
+                               CKPT-DATA-MES EQUAL MONTHS AND
+                               CKPT-DATA-DIA EQUAL DAYS
+                                MOVE CKPT-ULTIMO-COD-CONTA TO W-ULTIMO-COD-CONTA
+                                MOVE CKPT-QTDE-PROCESSADA TO W-QTDE-PROCESSADA
+                                MOVE 'S' TO WS-CONTINUACAO
+                            END-IF
+                    END-READ
+                    CLOSE ARQ-CHECKPOINT
+                END-IF.
+
+           *> POSICIONA A LEITURA LOGO APOS A ULTIMA CONTA JA PROCESSADA
+           POSICIONA-ARQ-BANCO.
+                IF W-ULTIMO-COD-CONTA > ZEROS
+                    MOVE W-ULTIMO-COD-CONTA TO COD-CONTA
+                    START ARQ-BANCO KEY IS GREATER THAN COD-CONTA
+                        INVALID KEY MOVE 'S' TO WS-EOF
+                ELSE
+                    MOVE ZEROS TO COD-CONTA
+                    START ARQ-BANCO KEY IS NOT LESS THAN COD-CONTA
+                        INVALID KEY MOVE 'S' TO WS-EOF
+                END-IF.
+
+            PROCESSA-BACKUP.
+                READ ARQ-BANCO NEXT RECORD
+                    AT END MOVE 'S' TO WS-EOF
+                    NOT AT END
+                        MOVE SPACES TO REG-BACKUP
+                        MOVE REG-BANCO TO REG-BACKUP
+                        WRITE REG-BACKUP
+                        MOVE COD-CONTA TO W-ULTIMO-COD-CONTA
+                        ADD 1 TO W-QTDE-PROCESSADA
+                        IF FUNCTION MOD(W-QTDE-PROCESSADA, W-CHECKPOINT-INTERVALO) EQUAL ZEROS
+                            PERFORM GRAVA-CHECKPOINT
+                        END-IF
+                END-READ.
+
+           *> GRAVA O ULTIMO COD-CONTA PROCESSADO PARA PERMITIR RESTART
+           GRAVA-CHECKPOINT.
+                OPEN OUTPUT ARQ-CHECKPOINT.
+                MOVE W-ULTIMO-COD-CONTA TO CKPT-ULTIMO-COD-CONTA.
+                MOVE W-QTDE-PROCESSADA TO CKPT-QTDE-PROCESSADA.
+                MOVE DATE-TIME TO CKPT-DATA.
+                WRITE REG-CHECKPOINT.
+                CLOSE ARQ-CHECKPOINT.
+
+            CLOSE-FILES.
+                CLOSE ARQ-BANCO.
+                CLOSE ARQ-BACKUP.
+
+       END PROGRAM CONTA-BACKUP.
