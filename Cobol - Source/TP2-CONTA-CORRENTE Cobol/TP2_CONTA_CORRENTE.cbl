@@ -14,42 +14,61 @@
                        ALTERNATE RECORD KEY IS CPF WITH DUPLICATES
                        FILE STATUS ARQ-OK.
 
+                   SELECT ARQ-EXTRATO ASSIGN TO DISK
+                       ORGANIZATION INDEXED
+                       ACCESS MODE DYNAMIC
+                       RECORD KEY IS EXT-CHAVE
+                       FILE STATUS ARQ-EXT-OK.
+
+                   SELECT ARQ-APROVACAO ASSIGN TO DISK
+                       ORGANIZATION INDEXED
+                       ACCESS MODE DYNAMIC
+                       RECORD KEY IS APR-CHAVE
+                       FILE STATUS ARQ-APR-OK.
+
        DATA DIVISION.
-       
+
            FILE SECTION.
                FD ARQ-BANCO LABEL RECORDS STANDARD VALUE OF FILE-ID IS "ARQ-BANCO.DAT".
-               
-                01   REG-BANCO.
-                    02  REG-INDEX               PIC 99.
-                    02  CPF                     PIC 99999999999.
-                    02  COD-AGENCIA             PIC 9(4).
-                    02  COD-CONTA               PIC 9(7).
-                    02  W-NOME                  PIC X(32).
-                    02  W-SALDO                 PIC ZZZZZZZZ9.99.
-                    02  W-LIMITE                PIC ZZZZZZZZ9.99.
-                    
+
+               COPY REGBANCO.
+
+               FD ARQ-EXTRATO LABEL RECORDS STANDARD VALUE OF FILE-ID IS "ARQ-EXTRATO.DAT".
+
+               COPY EXTRATO.
+
+               FD ARQ-APROVACAO LABEL RECORDS STANDARD VALUE OF FILE-ID IS "ARQ-APROVACAO.DAT".
+
+               COPY APROVLIM.
+
+       WORKING-STORAGE SECTION.
+
+
                 01  REG-CHECK.
                     02  ARQ-OK              PIC 9(2).
-                    
-       
-       WORKING-STORAGE SECTION.
-       
-       
+                    02  ARQ-EXT-OK          PIC 9(2).
+                    02  ARQ-APR-OK          PIC 9(2).
+
+
                 01 GLOBAL-VARIABLES.
                     02  W-OPTION        PIC X(2).
-                        88 OPTIONS  VALUE '01', '02', '03', '04', '05'.
+                        88 VALID-OPTION  VALUE '01' THRU '10'.
                     02 W-COUNT          PIC 9(4).
-                    
+
                     02 W-ASK            PIC X(1) VALUE SPACE.
                        88 S-ASK      VALUE 'S' 's'.
                        88 N-ASK      VALUE 'N' 'n'.
-                        
+
                 01 MASK-VARIABLES.
                     02  M-CPF               PIC 999.999.999.99.
                     02  W-CPF               PIC 99999999999.
                     02  M-COD-CONTA         PIC 99999.99.
                     02  W-COD-CONTA         PIC 9999999.
-                    
+                    02  M-SALDO             PIC ---.---.--9,99.
+                    02  M-LIMITE            PIC ---.---.--9,99.
+                    02  M-SALDO-AGENCIA     PIC -.---.---.--9,99.
+                    02  M-LIMITE-AGENCIA    PIC -.---.---.--9,99.
+
                 01 CPF-VERIFICATION.
                     02  W-CPF-DIGIT                 PIC 9       VALUE ZEROS.
                     02  W-CPF-SUM                   PIC 999999  VALUE ZEROS.
@@ -58,96 +77,195 @@
                     02  W-REMAINDER                 PIC 999999  VALUE ZEROS.
                     02  W-FIRST-DIGIT               PIC 9       VALUE ZEROS.
                     02  W-SECOND-DIGIT              PIC 9       VALUE ZEROS.
-       
+
                 01 DATE-TIME.
 			        02 YEARS		PIC 9(02).
 			        02 MONTHS		PIC 9(02).
 			        02 DAYS			PIC 9(02).
-       
+
+                01 SALDO-LIMITE-VERIFICATION.
+                    02  W-MIN-SALDO                 PIC S9(8)V99 SIGN IS LEADING SEPARATE CHARACTER.
+                    02  W-LIMITE-ANTERIOR           PIC 9(8)V99.
+                    02  W-LIMITE-DELTA              PIC S9(8)V99 SIGN IS LEADING SEPARATE CHARACTER.
+                    02  W-LIMITE-THRESHOLD          PIC 9(8)V99 VALUE 5000,00.
+
+                01 TRANSACAO-VARIABLES.
+                    02  W-VALOR                     PIC S9(8)V99 SIGN IS LEADING SEPARATE CHARACTER.
+                    02  W-EXT-SEQ                    PIC 9(6).
+                    02  W-EXT-FOUND                  PIC X(1).
+                        88  ACHOU-EXT-CONTA          VALUE 'S'.
+                    02  W-EXT-TIPO-ATUAL             PIC X(02).
+
+                01 APROVACAO-VARIABLES.
+                    02  W-APR-SEQ                    PIC 9(6).
+                    02  W-APR-FOUND                  PIC X(1).
+                        88  ACHOU-APR-CONTA          VALUE 'S'.
+
+                01 RELATORIO-VARIABLES.
+                    02  W-COD-AGENCIA-BUSCA          PIC 9(4).
+                    02  W-TOT-CONTAS                 PIC 9(6).
+                    02  W-TOT-SALDO                  PIC S9(10)V99 SIGN IS LEADING SEPARATE CHARACTER.
+                    02  W-TOT-LIMITE                 PIC 9(10)V99.
+                    02  W-LIST-LINE                  PIC 99.
+                    02  W-DISPLAY-POS                PIC 9(4).
+                    02  W-DISPLAY-POS-NOME           PIC 9(4).
+
                 01  MSG-ERRORS.
-                    02  MSG-ERROR-01        VALUES      "OCORREU UM ERRO AO TENTAR GRAVAR O REGISTRO       ".
-                    02  MSG-ERROR-02        VALUES      "OCORREU UM ERRO AO TENTAR LER O REGISTRO          ".
-                    02  MSG-ERROR-03        VALUES      "OCORREU UM ERRO AO TENTAR APAGAR O REGISTRO       ".
-                    02  MSG-ERROR-04        VALUES      "OCORREU UM ERRO AO TENTAR MODIFICAR O REGISTRO    ".
-                    02  MSG-ERROR-05        VALUES      "INVALID OPTION                                    ".
-                    02  MSG-ERROR-06        VALUES      "O CPF DIGITADO E´ INVALIDO                        ".
-                    02  MSG-ERROR-07        VALUES      "CONTA NÂO ENCONTRADO NA BASE DE DADOS             ".
-                    02  MSG-ERROR-08        VALUES      "CONTA JA CONSTA NA BASE DE DADOS                  ".
-                    02  MSG-ERROR-09        VALUES      "CONTA DEVE SER DIFERENTE DE 00000.00              ".
-                    02  MSG-ERROR-10        VALUES      "O NOME E OBRIGATORIO                              ".
-                    02  MSG-ERROR-11        VALUES      "AGENCIA DEVE SER DIFERENTE DE 0000                ".
-                    02  MSG-ERROR-BLANK     VALUES      "---                                               ".
-                    
+                    02  MSG-ERROR-01        VALUE      "OCORREU UM ERRO AO TENTAR GRAVAR O REGISTRO       ".
+                    02  MSG-ERROR-02        VALUE      "OCORREU UM ERRO AO TENTAR LER O REGISTRO          ".
+                    02  MSG-ERROR-03        VALUE      "OCORREU UM ERRO AO TENTAR APAGAR O REGISTRO       ".
+                    02  MSG-ERROR-04        VALUE      "OCORREU UM ERRO AO TENTAR MODIFICAR O REGISTRO    ".
+                    02  MSG-ERROR-05        VALUE      "INVALID OPTION                                    ".
+                    02  MSG-ERROR-06        VALUE      "O CPF DIGITADO E´ INVALIDO                        ".
+                    02  MSG-ERROR-07        VALUE      "CONTA NÂO ENCONTRADO NA BASE DE DADOS             ".
+                    02  MSG-ERROR-08        VALUE      "CONTA JA CONSTA NA BASE DE DADOS                  ".
+                    02  MSG-ERROR-09        VALUE      "CONTA DEVE SER DIFERENTE DE 00000.00              ".
+                    02  MSG-ERROR-10        VALUE      "O NOME E OBRIGATORIO                              ".
+                    02  MSG-ERROR-11        VALUE      "AGENCIA DEVE SER DIFERENTE DE 0000                ".
+                    02  MSG-ERROR-12        VALUE      "SALDO NÂO PODE SER MENOR QUE O LIMITE DA CONTA    ".
+                    02  MSG-ERROR-13        VALUE      "CONTA ENCERRADA                                   ".
+                    02  MSG-ERROR-14        VALUE      "O EMAIL E OBRIGATORIO                             ".
+                    02  MSG-ERROR-15        VALUE      "O TELEFONE E OBRIGATORIO                          ".
+                    02  MSG-ERROR-16        VALUE      "VALOR DO DEPOSITO DEVE SER MAIOR QUE ZERO         ".
+                    02  MSG-ERROR-17        VALUE      "VALOR DO SAQUE DEVE SER MAIOR QUE ZERO            ".
+                    02  MSG-ERROR-BLANK        VALUE      "---                                               ".
+
                 01 MSG-COMMON.
-                    02 MSG01            VALUES  "DESEJA CONTINUAR <S/N>: ".
-                    02 MSG02            VALUES  "CONTA CRIADA COM SUCESSO                                  ".
-                    02 MSG03            VALUES  "CONTA APAGADA COM SUCESSO                                 ".
-                    02 MSG04            VALUES  "CONTA MODIFICADA COM SUCESSO                              ".
+                    02 MSG01            VALUE  "DESEJA CONTINUAR <S/N>: ".
+                    02 MSG02            VALUE  "CONTA CRIADA COM SUCESSO                                  ".
+                    02 MSG03            VALUE  "CONTA APAGADA COM SUCESSO                                 ".
+                    02 MSG04            VALUE  "CONTA MODIFICADA COM SUCESSO                              ".
+                    02 MSG05            VALUE  "DEPOSITO REALIZADO COM SUCESSO                            ".
+                    02 MSG06            VALUE  "SAQUE REALIZADO COM SUCESSO                               ".
+                    02 MSG07            VALUE  "AUMENTO DE LIMITE ENVIADO PARA APROVACAO                  ".
+                    02 MSG08            VALUE  "LIMITE APROVADO COM SUCESSO                               ".
+                    02 MSG09            VALUE  "LIMITE REJEITADO                                          ".
+                    02 MSG10            VALUE  "NÂO HA PEDIDOS DE APROVACAO PENDENTES                     ".
 
        SCREEN SECTION.
-       
+
             01  MAIN-SCREEN.
                 02 LINE 01 COLUMN 05 PIC 9(02)/ USING DAYS FOREGROUND-COLOR IS 2.
                 02 LINE 01 COLUMN 08 PIC 9(02)/ USING MONTHS FOREGROUND-COLOR IS 2.
 	            02 LINE 01 COLUMN 11 PIC 9(02) USING YEARS FOREGROUND-COLOR IS 2.
-                02 LINE 01 COLUMN 20 VALUES "MENU PRINCIPAL" FOREGROUND-COLOR IS 2.
-                02 LINE 03 COLUMN 05 VALUES "01  -    CRIAR CONTA" FOREGROUND-COLOR IS 7.
-                02 LINE 05 COLUMN 05 VALUES "02  -  CONSULTAR CONTA" FOREGROUND-COLOR IS 7.
-                02 LINE 07 COLUMN 05 VALUES "03  -   DELETAR CONTA" FOREGROUND-COLOR IS 7.
-                02 LINE 09 COLUMN 05 VALUES "04  -  MODIFICAR CONTA" FOREGROUND-COLOR IS 7.
-                02 LINE 11 COLUMN 05 VALUES "05  -       SAIR" FOREGROUND-COLOR IS 7.
-                02 LINE 13 COLUMN 05 VALUES "OPTION: " FOREGROUND-COLOR IS 2.
-                02 LINE 20 COLUMN 05 VALUES "STATUS: ---" FOREGROUND-COLOR IS 2.
-                
+                02 LINE 01 COLUMN 20 VALUE "MENU PRINCIPAL" FOREGROUND-COLOR IS 2.
+                02 LINE 03 COLUMN 05 VALUE "01 -   CRIAR CONTA" FOREGROUND-COLOR IS 7.
+                02 LINE 04 COLUMN 05 VALUE "02 - CONSULTAR CONTA" FOREGROUND-COLOR IS 7.
+                02 LINE 05 COLUMN 05 VALUE "03 -  DELETAR CONTA" FOREGROUND-COLOR IS 7.
+                02 LINE 06 COLUMN 05 VALUE "04 - MODIFICAR CONTA" FOREGROUND-COLOR IS 7.
+                02 LINE 07 COLUMN 05 VALUE "05 -       SAIR" FOREGROUND-COLOR IS 7.
+                02 LINE 08 COLUMN 05 VALUE "06 -    DEPOSITO" FOREGROUND-COLOR IS 7.
+                02 LINE 09 COLUMN 05 VALUE "07 -      SAQUE" FOREGROUND-COLOR IS 7.
+                02 LINE 10 COLUMN 05 VALUE "08 - LISTAR POR AGENCIA" FOREGROUND-COLOR IS 7.
+                02 LINE 11 COLUMN 05 VALUE "09 - CONSULTAR POR CPF" FOREGROUND-COLOR IS 7.
+                02 LINE 12 COLUMN 05 VALUE "10 - APROVAR LIMITE" FOREGROUND-COLOR IS 7.
+                02 LINE 14 COLUMN 05 VALUE "OPTION: " FOREGROUND-COLOR IS 2.
+                02 LINE 20 COLUMN 05 VALUE "STATUS: ---" FOREGROUND-COLOR IS 2.
+
            01   SEARCH-SCREEN.
                 02 LINE 01 COLUMN 05 PIC 9(02)/ USING DAYS FOREGROUND-COLOR IS 2.
                 02 LINE 01 COLUMN 08 PIC 9(02)/ USING MONTHS FOREGROUND-COLOR IS 2.
 	            02 LINE 01 COLUMN 11 PIC 9(02) USING YEARS FOREGROUND-COLOR IS 2.
-                02 LINE 01 COLUMN 20 VALUES "CONSULTAR CONTA" FOREGROUND-COLOR IS 2.
-                02 LINE 03 COLUMN 05 VALUES "CONTA: " FOREGROUND-COLOR IS 2.
-                02 LINE 05 COLUMN 05 VALUES "NOME    : ".
-                02 LINE 06 COLUMN 05 VALUES "CPF     : ".
-                02 LINE 08 COLUMN 05 VALUES "CONTA   : ".
-                02 LINE 09 COLUMN 05 VALUES "AGENCIA : ".
-                02 LINE 10 COLUMN 05 VALUES "SALDO   : ".
-                02 LINE 11 COLUMN 05 VALUES "LIMITE  : ".
-                02 LINE 20 COLUMN 05 VALUES "STATUS: ---" FOREGROUND-COLOR IS 2.
-                
+                02 LINE 01 COLUMN 20 VALUE "CONSULTAR CONTA" FOREGROUND-COLOR IS 2.
+                02 LINE 03 COLUMN 05 VALUE "CONTA: " FOREGROUND-COLOR IS 2.
+                02 LINE 05 COLUMN 05 VALUE "NOME    : ".
+                02 LINE 06 COLUMN 05 VALUE "CPF     : ".
+                02 LINE 08 COLUMN 05 VALUE "CONTA   : ".
+                02 LINE 09 COLUMN 05 VALUE "AGENCIA : ".
+                02 LINE 10 COLUMN 05 VALUE "SALDO   : ".
+                02 LINE 11 COLUMN 05 VALUE "LIMITE  : ".
+                02 LINE 12 COLUMN 05 VALUE "EMAIL   : ".
+                02 LINE 13 COLUMN 05 VALUE "TELEFONE: ".
+                02 LINE 20 COLUMN 05 VALUE "STATUS: ---" FOREGROUND-COLOR IS 2.
+
             01  CREATE-SCREEN.
                 02 LINE 01 COLUMN 05 PIC 9(02)/ USING DAYS FOREGROUND-COLOR IS 2.
                 02 LINE 01 COLUMN 08 PIC 9(02)/ USING MONTHS FOREGROUND-COLOR IS 2.
 	            02 LINE 01 COLUMN 11 PIC 9(02) USING YEARS FOREGROUND-COLOR IS 2.
-                02 LINE 01 COLUMN 20 VALUES "CRIAR CONTA" FOREGROUND-COLOR IS 2.
-                02 LINE 03 COLUMN 05 VALUES "CPF: " FOREGROUND-COLOR IS 2.
-                02 LINE 05 COLUMN 05 VALUES "NOME    : ".
-                02 LINE 07 COLUMN 05 VALUES "CONTA   : ".
-                02 LINE 08 COLUMN 05 VALUES "AGENCIA : ".
-                02 LINE 09 COLUMN 05 VALUES "SALDO   : ".
-                02 LINE 10 COLUMN 05 VALUES "LIMITE  : ".
-                02 LINE 20 COLUMN 05 VALUES "STATUS: ---" FOREGROUND-COLOR IS 2.
-                
+                02 LINE 01 COLUMN 20 VALUE "CRIAR CONTA" FOREGROUND-COLOR IS 2.
+                02 LINE 03 COLUMN 05 VALUE "CPF: " FOREGROUND-COLOR IS 2.
+                02 LINE 05 COLUMN 05 VALUE "NOME    : ".
+                02 LINE 07 COLUMN 05 VALUE "CONTA   : ".
+                02 LINE 08 COLUMN 05 VALUE "AGENCIA : ".
+                02 LINE 09 COLUMN 05 VALUE "SALDO   : ".
+                02 LINE 10 COLUMN 05 VALUE "LIMITE  : ".
+                02 LINE 11 COLUMN 05 VALUE "EMAIL   : ".
+                02 LINE 12 COLUMN 05 VALUE "TELEFONE: ".
+                02 LINE 20 COLUMN 05 VALUE "STATUS: ---" FOREGROUND-COLOR IS 2.
+
             01  DELETE-SCREEN.
                 02 LINE 01 COLUMN 05 PIC 9(02)/ USING DAYS FOREGROUND-COLOR IS 2.
                 02 LINE 01 COLUMN 08 PIC 9(02)/ USING MONTHS FOREGROUND-COLOR IS 2.
 	            02 LINE 01 COLUMN 11 PIC 9(02) USING YEARS FOREGROUND-COLOR IS 2.
-                02 LINE 01 COLUMN 20 VALUES "DELETAR CONTA" FOREGROUND-COLOR IS 2.
-                02 LINE 05 COLUMN 05 VALUES "CONTA   : " FOREGROUND-COLOR IS 2.
-                02 LINE 20 COLUMN 05 VALUES "STATUS: ---" FOREGROUND-COLOR IS 2.
-                
+                02 LINE 01 COLUMN 20 VALUE "DELETAR CONTA" FOREGROUND-COLOR IS 2.
+                02 LINE 05 COLUMN 05 VALUE "CONTA   : " FOREGROUND-COLOR IS 2.
+                02 LINE 20 COLUMN 05 VALUE "STATUS: ---" FOREGROUND-COLOR IS 2.
+
            01  MODIFY-SCREEN.
                 02 LINE 01 COLUMN 05 PIC 9(02)/ USING DAYS FOREGROUND-COLOR IS 2.
                 02 LINE 01 COLUMN 08 PIC 9(02)/ USING MONTHS FOREGROUND-COLOR IS 2.
 	            02 LINE 01 COLUMN 11 PIC 9(02) USING YEARS FOREGROUND-COLOR IS 2.
-                02 LINE 01 COLUMN 20 VALUES "MODIFICAR CONTA" FOREGROUND-COLOR IS 2.
-                02 LINE 05 COLUMN 05 VALUES "CONTA   : " FOREGROUND-COLOR IS 2.
-                02 LINE 20 COLUMN 05 VALUES "STATUS: ---" FOREGROUND-COLOR IS 2.
-                
+                02 LINE 01 COLUMN 20 VALUE "MODIFICAR CONTA" FOREGROUND-COLOR IS 2.
+                02 LINE 05 COLUMN 05 VALUE "CONTA   : " FOREGROUND-COLOR IS 2.
+                02 LINE 20 COLUMN 05 VALUE "STATUS: ---" FOREGROUND-COLOR IS 2.
+
           01 MODIFY-SCREEN-COMPLEMENT.
-                02 LINE 07 COLUMN 05 VALUES "CPF     :".
-                02 LINE 08 COLUMN 05 VALUES "NOME    :".
-                02 LINE 09 COLUMN 05 VALUES "SALDO   :".
-                02 LINE 10 COLUMN 05 VALUES "LIMITE  :".
-                
+                02 LINE 07 COLUMN 05 VALUE "CPF     :".
+                02 LINE 08 COLUMN 05 VALUE "NOME    :".
+                02 LINE 09 COLUMN 05 VALUE "SALDO   :".
+                02 LINE 10 COLUMN 05 VALUE "LIMITE  :".
+                02 LINE 11 COLUMN 05 VALUE "EMAIL   :".
+                02 LINE 12 COLUMN 05 VALUE "TELEFONE:".
+
+            01  DEPOSITO-SCREEN.
+                02 LINE 01 COLUMN 05 PIC 9(02)/ USING DAYS FOREGROUND-COLOR IS 2.
+                02 LINE 01 COLUMN 08 PIC 9(02)/ USING MONTHS FOREGROUND-COLOR IS 2.
+	            02 LINE 01 COLUMN 11 PIC 9(02) USING YEARS FOREGROUND-COLOR IS 2.
+                02 LINE 01 COLUMN 20 VALUE "DEPOSITO" FOREGROUND-COLOR IS 2.
+                02 LINE 03 COLUMN 05 VALUE "CONTA   : " FOREGROUND-COLOR IS 2.
+                02 LINE 05 COLUMN 05 VALUE "NOME    : ".
+                02 LINE 06 COLUMN 05 VALUE "SALDO ATUAL: ".
+                02 LINE 08 COLUMN 05 VALUE "VALOR A DEPOSITAR: " FOREGROUND-COLOR IS 2.
+                02 LINE 20 COLUMN 05 VALUE "STATUS: ---" FOREGROUND-COLOR IS 2.
+
+            01  SAQUE-SCREEN.
+                02 LINE 01 COLUMN 05 PIC 9(02)/ USING DAYS FOREGROUND-COLOR IS 2.
+                02 LINE 01 COLUMN 08 PIC 9(02)/ USING MONTHS FOREGROUND-COLOR IS 2.
+	            02 LINE 01 COLUMN 11 PIC 9(02) USING YEARS FOREGROUND-COLOR IS 2.
+                02 LINE 01 COLUMN 20 VALUE "SAQUE" FOREGROUND-COLOR IS 2.
+                02 LINE 03 COLUMN 05 VALUE "CONTA   : " FOREGROUND-COLOR IS 2.
+                02 LINE 05 COLUMN 05 VALUE "NOME    : ".
+                02 LINE 06 COLUMN 05 VALUE "SALDO ATUAL: ".
+                02 LINE 08 COLUMN 05 VALUE "VALOR A SACAR: " FOREGROUND-COLOR IS 2.
+                02 LINE 20 COLUMN 05 VALUE "STATUS: ---" FOREGROUND-COLOR IS 2.
+
+            01  AGENCIA-SCREEN.
+                02 LINE 01 COLUMN 05 PIC 9(02)/ USING DAYS FOREGROUND-COLOR IS 2.
+                02 LINE 01 COLUMN 08 PIC 9(02)/ USING MONTHS FOREGROUND-COLOR IS 2.
+	            02 LINE 01 COLUMN 11 PIC 9(02) USING YEARS FOREGROUND-COLOR IS 2.
+                02 LINE 01 COLUMN 20 VALUE "CONTAS POR AGENCIA" FOREGROUND-COLOR IS 2.
+                02 LINE 03 COLUMN 05 VALUE "AGENCIA: " FOREGROUND-COLOR IS 2.
+                02 LINE 20 COLUMN 05 VALUE "STATUS: ---" FOREGROUND-COLOR IS 2.
+
+            01  CPF-SCREEN.
+                02 LINE 01 COLUMN 05 PIC 9(02)/ USING DAYS FOREGROUND-COLOR IS 2.
+                02 LINE 01 COLUMN 08 PIC 9(02)/ USING MONTHS FOREGROUND-COLOR IS 2.
+	            02 LINE 01 COLUMN 11 PIC 9(02) USING YEARS FOREGROUND-COLOR IS 2.
+                02 LINE 01 COLUMN 20 VALUE "CONSULTAR CONTAS POR CPF" FOREGROUND-COLOR IS 2.
+                02 LINE 03 COLUMN 05 VALUE "CPF: " FOREGROUND-COLOR IS 2.
+                02 LINE 20 COLUMN 05 VALUE "STATUS: ---" FOREGROUND-COLOR IS 2.
+
+            01  APROVA-SCREEN.
+                02 LINE 01 COLUMN 05 PIC 9(02)/ USING DAYS FOREGROUND-COLOR IS 2.
+                02 LINE 01 COLUMN 08 PIC 9(02)/ USING MONTHS FOREGROUND-COLOR IS 2.
+	            02 LINE 01 COLUMN 11 PIC 9(02) USING YEARS FOREGROUND-COLOR IS 2.
+                02 LINE 01 COLUMN 20 VALUE "APROVAR AUMENTO DE LIMITE" FOREGROUND-COLOR IS 2.
+                02 LINE 03 COLUMN 05 VALUE "CONTA         : " FOREGROUND-COLOR IS 2.
+                02 LINE 04 COLUMN 05 VALUE "LIMITE ATUAL  : ".
+                02 LINE 05 COLUMN 05 VALUE "LIMITE PEDIDO : ".
+                02 LINE 07 COLUMN 05 VALUE "APROVAR <S/N>: " FOREGROUND-COLOR IS 2.
+                02 LINE 20 COLUMN 05 VALUE "STATUS: ---" FOREGROUND-COLOR IS 2.
+
             01  CLEAR-SCREEN.
                 02  BLANK SCREEN.
 
@@ -158,18 +276,18 @@
                 *> OPÇÂO 05 FIM DO PROGRAMA
                 PERFORM LOOP-MAIN UNTIL W-OPTION EQUAL '05'.
                 PERFORM END-PROGRAM.
-                
+
             *> LOOP DA TELA PRINCIPAL
             LOOP-MAIN.
                 ACCEPT DATE-TIME FROM DATE.
                 DISPLAY CLEAR-SCREEN.
                 DISPLAY MAIN-SCREEN.
-                
+
                 MOVE SPACES TO W-OPTION.
                 MOVE SPACES TO W-ASK.
-                
-                PERFORM MAIN-SCREEN-OPTION UNTIL OPTIONS.
-                
+
+                PERFORM MAIN-SCREEN-OPTION UNTIL VALID-OPTION.
+
                 EVALUATE W-OPTION
                     WHEN EQUAL '01'
                         *> PERFORM LOOP SCREEN CREATE
@@ -183,51 +301,74 @@
                     WHEN EQUAL '04'
                         *> PERFORM LOOP SCREEN MODIFY
                         PERFORM LOOP-MODIFY UNTIL N-ASK
+                    WHEN EQUAL '06'
+                        *> PERFORM LOOP SCREEN DEPOSITO
+                        PERFORM LOOP-DEPOSITO UNTIL N-ASK
+                    WHEN EQUAL '07'
+                        *> PERFORM LOOP SCREEN SAQUE
+                        PERFORM LOOP-SAQUE UNTIL N-ASK
+                    WHEN EQUAL '08'
+                        *> PERFORM LOOP SCREEN LISTAR POR AGENCIA
+                        PERFORM LOOP-AGENCIA UNTIL N-ASK
+                    WHEN EQUAL '09'
+                        *> PERFORM LOOP SCREEN CONSULTAR POR CPF
+                        PERFORM LOOP-CPF UNTIL N-ASK
+                    WHEN EQUAL '10'
+                        *> PERFORM LOOP SCREEN APROVAR LIMITE
+                        PERFORM LOOP-APROVA UNTIL N-ASK
                 END-EVALUATE.
-                
+
             *> MENU TELA PRINCIPAL
             MAIN-SCREEN-OPTION.
-                ACCEPT W-OPTION AT 1313 WITH PROMPT AUTO.
-                IF IS NOT OPTIONS
+                ACCEPT W-OPTION AT 1413 WITH PROMPT AUTO.
+                IF NOT VALID-OPTION
                     DISPLAY MSG-ERROR-05 AT 2013 FOREGROUND-COLOR IS 4
                 END-IF.
-                
-                
+
+
             *> CONSULTAR CONTA
             LOOP-SEARCH.
                 PERFORM EMPTY-REG.
                 ACCEPT DATE-TIME FROM DATE.
                 DISPLAY CLEAR-SCREEN.
                 DISPLAY SEARCH-SCREEN.
-                
+
                 MOVE SPACES TO W-ASK.
-                MOVE SPACES TO M-COD-CONTA.
-                
+                MOVE ZEROS TO M-COD-CONTA.
+
                 ACCEPT M-COD-CONTA at 0312.
                 MOVE M-COD-CONTA TO COD-CONTA.
                 PERFORM ERROR-BLANK.
-                
+
                 IF COD-CONTA NOT EQUAL ZEROS
                     PERFORM READ-REG
                     *> VERIFICA SE O DADO EXISTE 23 = NÂO CONSTA NA BASE DE DADOS.
                     IF ARQ-OK EQUAL '23'
                         DISPLAY MSG-ERROR-07 AT 2013
                     ELSE
-                        *> CONSULTA FEITA COM SUCESSO ...
-                        DISPLAY W-NOME at 0515
-                        MOVE CPF TO M-CPF
-                        DISPLAY M-CPF at 0615
-                        MOVE COD-CONTA TO M-COD-CONTA
-                        DISPLAY M-COD-CONTA at 0815
-                        DISPLAY COD-AGENCIA at 0915
-                        DISPLAY W-SALDO at 1015
-                        DISPLAY W-LIMITE at 1115
+                        IF CONTA-FECHADA
+                            DISPLAY MSG-ERROR-13 AT 2013 FOREGROUND-COLOR IS 4
+                        ELSE
+                            *> CONSULTA FEITA COM SUCESSO ...
+                            DISPLAY W-NOME at 0515
+                            MOVE CPF TO M-CPF
+                            DISPLAY M-CPF at 0615
+                            MOVE COD-CONTA TO M-COD-CONTA
+                            DISPLAY M-COD-CONTA at 0815
+                            DISPLAY COD-AGENCIA at 0915
+                            MOVE W-SALDO TO M-SALDO
+                            DISPLAY M-SALDO at 1015
+                            MOVE W-LIMITE TO M-LIMITE
+                            DISPLAY M-LIMITE at 1115
+                            DISPLAY W-EMAIL at 1215
+                            DISPLAY W-TELEFONE at 1315
+                        END-IF
                     END-IF
                 END-IF.
-                
+
                 *> PERGUNTA SE DESEJA SAIR OU NÂO ...
                 PERFORM CALL-ASK UNTIL S-ASK OR N-ASK.
-                
+
             SEARCH-CHECK-CPF.
                 ACCEPT M-CPF AT 0310 WITH PROMPT.
                 MOVE M-CPF TO W-CPF.
@@ -235,7 +376,7 @@
                 IF (W-CPF(10:1) NOT EQUAL W-FIRST-DIGIT OR W-CPF(11:1) NOT EQUAL W-SECOND-DIGIT) AND W-CPF-SUM NOT EQUAL 2
                     DISPLAY MSG-ERROR-06 AT 2013 FOREGROUND-COLOR IS 4
                 END-IF.
-                
+
             MODIFY-CHECK-CPF.
                 ACCEPT M-CPF AT 0715 WITH PROMPT.
                 MOVE M-CPF TO W-CPF.
@@ -243,89 +384,110 @@
                 IF (W-CPF(10:1) NOT EQUAL W-FIRST-DIGIT OR W-CPF(11:1) NOT EQUAL W-SECOND-DIGIT) AND W-CPF-SUM NOT EQUAL 2
                     DISPLAY MSG-ERROR-06 AT 2013 FOREGROUND-COLOR IS 4
                 END-IF.
-                
+
             *> CRIAR CONTA
             LOOP-CREATE.
                 PERFORM EMPTY-REG.
                 ACCEPT DATE-TIME FROM DATE.
                 DISPLAY CLEAR-SCREEN.
                 DISPLAY CREATE-SCREEN.
-                
+
                 MOVE SPACE TO W-ASK.
-                MOVE SPACES TO M-CPF.
-                
+                MOVE ZEROS TO M-CPF.
+
                 PERFORM SEARCH-CHECK-CPF TEST AFTER UNTIL W-CPF(10:1) EQUAL W-FIRST-DIGIT AND W-CPF(11:1) EQUAL W-SECOND-DIGIT OR W-CPF-SUM EQUAL 2.
                 PERFORM ERROR-BLANK.
-                
+
                 *> VERIFICA SE O CPF NÂO È TUDO 000.000.000.00, SE FOR, PERGUNTA SE DESEJA CONTINUAR NA TELA
                 IF W-CPF-SUM NOT EQUAL 2
                     MOVE W-CPF TO CPF
                     PERFORM CHECK-NOME-CREATE UNTIL W-NOME NOT EQUAL SPACES
                     PERFORM ERROR-BLANK
-                    
+
                     MOVE ZEROS TO COD-CONTA
                     MOVE ZEROS TO M-COD-CONTA
                     PERFORM CHECK-COD-CONTA UNTIL COD-CONTA > 0
                     PERFORM ERROR-BLANK
-                    
+
                     MOVE ZEROS TO COD-AGENCIA
                     PERFORM CHECK-COD-AGENCIA UNTIL COD-AGENCIA > 0
                     PERFORM ERROR-BLANK
-                    
-                    ACCEPT W-SALDO AT 0915
+
+                    PERFORM CHECK-EMAIL-CREATE UNTIL W-EMAIL NOT EQUAL SPACES
+                    PERFORM ERROR-BLANK
+
+                    PERFORM CHECK-TELEFONE-CREATE UNTIL W-TELEFONE NOT EQUAL SPACES
+                    PERFORM ERROR-BLANK
+
+                    MOVE ZEROS TO W-LIMITE
                     ACCEPT W-LIMITE AT 1015
+                    PERFORM CHECK-SALDO-LIMITE-CREATE TEST AFTER UNTIL W-SALDO NOT LESS THAN W-MIN-SALDO
+
+                    MOVE 'A' TO W-STATUS
+                    MOVE DATE-TIME TO DT-ABERTURA
+                    MOVE DATE-TIME TO DT-ULT-MODIF
                     PERFORM WRITE-REG
                     *> CONTA JÀ EXISTE ? 22 = CHAVE DUPLICADA
                     IF ARQ-OK EQUAL '22'
                         DISPLAY MSG-ERROR-08 AT 2013
                     ELSE
+                        MOVE 'CR' TO W-EXT-TIPO-ATUAL
+                        MOVE ZEROS TO EXT-SALDO-ANTERIOR
+                        MOVE ZEROS TO EXT-VALOR
+                        PERFORM GRAVA-EXTRATO
                         DISPLAY MSG02 AT 2013 FOREGROUND-COLOR IS 2
                     END-IF
                 END-IF.
-                
+
                 *> PERGUNTA SE DESEJA SAIR OU NÂO ...
                 PERFORM CALL-ASK UNTIL S-ASK OR N-ASK.
-             
-            *> DELETAR CONTA LOOP
+
+            *> DELETAR CONTA LOOP (SOFT-DELETE, MARCA A CONTA COMO ENCERRADA)
             LOOP-DELETE.
                 PERFORM EMPTY-REG.
                 ACCEPT DATE-TIME FROM DATE.
                 DISPLAY CLEAR-SCREEN.
                 DISPLAY DELETE-SCREEN.
-                
+
                 MOVE SPACE TO W-ASK.
                 *> RECEBE A CONTA
                 ACCEPT M-COD-CONTA AT 0515.
                 MOVE M-COD-CONTA TO COD-CONTA.
-                
+
                 *> VERIFICA SE A CONTA È DIFERENTE DE ZERO (00000.00), SE SIM, PROCURA E TENTA APAGAR
                 IF COD-CONTA NOT EQUAL ZEROS
-                    PERFORM DELETE-REG
-                    *> VERIFICA SE ENCONTROU E APAGOU
+                    PERFORM READ-REG
+                    *> VERIFICA SE ENCONTROU
                     IF ARQ-OK EQUAL 23
                         *> NÂO ENCONTRADO NA BASE DE DADOS ....
                         DISPLAY MSG-ERROR-07 AT 2013 FOREGROUND-COLOR IS 4
                     ELSE
+                      IF CONTA-FECHADA
+                        *> CONTA JA ENCERRADA, NÂO APAGA (OU AUDITA) DE NOVO
+                        DISPLAY MSG-ERROR-13 AT 2013 FOREGROUND-COLOR IS 4
+                      ELSE
+                        PERFORM DELETE-REG
                         *> MENSAGEM DE APAGADO COM SUCESSO ....
                         DISPLAY MSG03 AT 2013 FOREGROUND-COLOR IS 2
+                      END-IF
                     END-IF
                 END-IF.
-                
+
                 *> PERGUNTA SE DESEJA SAIR OU NÂO ...
                 PERFORM CALL-ASK UNTIL S-ASK OR N-ASK.
-                
-            *> DELETAR CONTA LOOP
+
+            *> MODIFICAR CONTA LOOP
             LOOP-MODIFY.
                 PERFORM EMPTY-REG.
                 ACCEPT DATE-TIME FROM DATE.
                 DISPLAY CLEAR-SCREEN.
                 DISPLAY MODIFY-SCREEN.
-                
+
                 MOVE SPACE TO W-ASK.
                 *> RECEBE A CONTA
                 ACCEPT M-COD-CONTA AT 0515.
                 MOVE M-COD-CONTA TO COD-CONTA.
-                
+
                 *> VERIFICA SE A CONTA È DIFERENTE DE ZERO (00000.00), SE SIM, PROCURA E TENTA APAGAR
                 IF COD-CONTA NOT EQUAL ZEROS
                     PERFORM READ-REG
@@ -334,45 +496,319 @@
                         *> NÂO ENCONTRADO NA BASE DE DADOS ....
                         DISPLAY MSG-ERROR-07 AT 2013 FOREGROUND-COLOR IS 4
                     ELSE
+                      IF CONTA-FECHADA
+                        DISPLAY MSG-ERROR-13 AT 2013 FOREGROUND-COLOR IS 4
+                      ELSE
                         *> SE TIVER AQUI SIGNIFICA QUE A CONTA EXISTE ...
-                        
+
                         *> MOSTRA O COMPLETOMENTO DA TELA
                         DISPLAY MODIFY-SCREEN-COMPLEMENT
-                        
+
                         *> COLOCA O CPF NA MASCARA E DEPOIS CHAMA A FUNÇÂO PARA LER E VERIFICAR O CPF ...
                         MOVE CPF TO M-CPF
                         PERFORM MODIFY-CHECK-CPF TEST AFTER UNTIL W-CPF(10:1) EQUAL W-FIRST-DIGIT AND W-CPF(11:1) EQUAL W-SECOND-DIGIT
                         PERFORM ERROR-BLANK
                         MOVE M-CPF TO CPF
-                        
+
                         PERFORM CHECK-NOME-MODIFY TEST AFTER UNTIL W-NOME NOT EQUAL SPACES
-                        
-                        ACCEPT W-SALDO AT 0915
+                        PERFORM ERROR-BLANK
+
+                        PERFORM CHECK-EMAIL-MODIFY TEST AFTER UNTIL W-EMAIL NOT EQUAL SPACES
+                        PERFORM ERROR-BLANK
+
+                        PERFORM CHECK-TELEFONE-MODIFY TEST AFTER UNTIL W-TELEFONE NOT EQUAL SPACES
+
+                        MOVE W-SALDO TO EXT-SALDO-ANTERIOR
+                        MOVE W-LIMITE TO W-LIMITE-ANTERIOR
                         ACCEPT W-LIMITE AT 1015
-                        
+                        PERFORM CHECK-SALDO-LIMITE-CREATE TEST AFTER UNTIL W-SALDO NOT LESS THAN W-MIN-SALDO
+
+                        *> AUMENTO DE LIMITE ACIMA DO TETO EXIGE APROVACAO DE UM SUPERVISOR
+                        SUBTRACT W-LIMITE-ANTERIOR FROM W-LIMITE GIVING W-LIMITE-DELTA
+                        IF W-LIMITE-DELTA > W-LIMITE-THRESHOLD
+                            MOVE W-LIMITE-ANTERIOR TO APR-LIMITE-ATUAL
+                            MOVE W-LIMITE TO APR-LIMITE-NOVO
+                            MOVE W-LIMITE-ANTERIOR TO W-LIMITE
+                            PERFORM GRAVA-APROVACAO
+                            DISPLAY MSG07 AT 2013 FOREGROUND-COLOR IS 2
+
+                            *> O SALDO DIGITADO SO FOI VALIDADO CONTRA O LIMITE PENDENTE;
+                            *> REVALIDA CONTRA O LIMITE ATIVO (REVERTIDO) ANTES DE GRAVAR
+                            COMPUTE W-MIN-SALDO = ZEROS - W-LIMITE
+                            IF W-SALDO < W-MIN-SALDO
+                                MOVE EXT-SALDO-ANTERIOR TO W-SALDO
+                                DISPLAY MSG-ERROR-12 AT 2013 FOREGROUND-COLOR IS 4
+                            END-IF
+                        END-IF
+
+                        MOVE DATE-TIME TO DT-ULT-MODIF
+
                         *> SALVA E EXIBE MENSAGEM ....
                         PERFORM MODIFY-REG
-                        DISPLAY MSG04 AT 2013 FOREGROUND-COLOR IS 2
-                        
+                        MOVE 'MO' TO W-EXT-TIPO-ATUAL
+                        MOVE ZEROS TO EXT-VALOR
+                        PERFORM GRAVA-EXTRATO
+                        IF W-LIMITE-DELTA NOT > W-LIMITE-THRESHOLD
+                            DISPLAY MSG04 AT 2013 FOREGROUND-COLOR IS 2
+                        END-IF
+
+                      END-IF
                     END-IF
                 END-IF.
-                
+
                 *> PERGUNTA SE DESEJA SAIR OU NÂO ...
                 PERFORM CALL-ASK UNTIL S-ASK OR N-ASK.
-                
+
+            *> DEPOSITO
+            LOOP-DEPOSITO.
+                PERFORM EMPTY-REG.
+                ACCEPT DATE-TIME FROM DATE.
+                DISPLAY CLEAR-SCREEN.
+                DISPLAY DEPOSITO-SCREEN.
+
+                MOVE SPACE TO W-ASK.
+                ACCEPT M-COD-CONTA AT 0312.
+                MOVE M-COD-CONTA TO COD-CONTA.
+
+                IF COD-CONTA NOT EQUAL ZEROS
+                    PERFORM READ-REG
+                    IF ARQ-OK EQUAL 23
+                        DISPLAY MSG-ERROR-07 AT 2013 FOREGROUND-COLOR IS 4
+                    ELSE
+                      IF CONTA-FECHADA
+                        DISPLAY MSG-ERROR-13 AT 2013 FOREGROUND-COLOR IS 4
+                      ELSE
+                        DISPLAY W-NOME AT 0515
+                        MOVE W-SALDO TO M-SALDO
+                        DISPLAY M-SALDO AT 0618
+                        MOVE ZEROS TO W-VALOR
+                        ACCEPT W-VALOR AT 0824 WITH PROMPT AUTO
+
+                        IF W-VALOR NOT > ZEROS
+                            DISPLAY MSG-ERROR-16 AT 2013 FOREGROUND-COLOR IS 4
+                        ELSE
+                            COMPUTE W-MIN-SALDO = ZEROS - W-LIMITE
+                            MOVE W-SALDO TO EXT-SALDO-ANTERIOR
+                            ADD W-VALOR TO W-SALDO
+                            IF W-SALDO < W-MIN-SALDO
+                                SUBTRACT W-VALOR FROM W-SALDO
+                                DISPLAY MSG-ERROR-12 AT 2013 FOREGROUND-COLOR IS 4
+                            ELSE
+                                MOVE DATE-TIME TO DT-ULT-MODIF
+                                PERFORM MODIFY-REG
+                                MOVE 'DE' TO W-EXT-TIPO-ATUAL
+                                MOVE W-VALOR TO EXT-VALOR
+                                PERFORM GRAVA-EXTRATO
+                                DISPLAY MSG05 AT 2013 FOREGROUND-COLOR IS 2
+                            END-IF
+                        END-IF
+                      END-IF
+                    END-IF
+                END-IF.
+
+                PERFORM CALL-ASK UNTIL S-ASK OR N-ASK.
+
+            *> SAQUE
+            LOOP-SAQUE.
+                PERFORM EMPTY-REG.
+                ACCEPT DATE-TIME FROM DATE.
+                DISPLAY CLEAR-SCREEN.
+                DISPLAY SAQUE-SCREEN.
+
+                MOVE SPACE TO W-ASK.
+                ACCEPT M-COD-CONTA AT 0312.
+                MOVE M-COD-CONTA TO COD-CONTA.
+
+                IF COD-CONTA NOT EQUAL ZEROS
+                    PERFORM READ-REG
+                    IF ARQ-OK EQUAL 23
+                        DISPLAY MSG-ERROR-07 AT 2013 FOREGROUND-COLOR IS 4
+                    ELSE
+                      IF CONTA-FECHADA
+                        DISPLAY MSG-ERROR-13 AT 2013 FOREGROUND-COLOR IS 4
+                      ELSE
+                        DISPLAY W-NOME AT 0515
+                        MOVE W-SALDO TO M-SALDO
+                        DISPLAY M-SALDO AT 0618
+                        MOVE ZEROS TO W-VALOR
+                        ACCEPT W-VALOR AT 0819 WITH PROMPT AUTO
+
+                        IF W-VALOR NOT > ZEROS
+                            DISPLAY MSG-ERROR-17 AT 2013 FOREGROUND-COLOR IS 4
+                        ELSE
+                            COMPUTE W-MIN-SALDO = ZEROS - W-LIMITE
+                            MOVE W-SALDO TO EXT-SALDO-ANTERIOR
+                            SUBTRACT W-VALOR FROM W-SALDO
+                            IF W-SALDO < W-MIN-SALDO
+                                ADD W-VALOR TO W-SALDO
+                                DISPLAY MSG-ERROR-12 AT 2013 FOREGROUND-COLOR IS 4
+                            ELSE
+                                MOVE DATE-TIME TO DT-ULT-MODIF
+                                PERFORM MODIFY-REG
+                                MOVE 'SA' TO W-EXT-TIPO-ATUAL
+                                MOVE W-VALOR TO EXT-VALOR
+                                PERFORM GRAVA-EXTRATO
+                                DISPLAY MSG06 AT 2013 FOREGROUND-COLOR IS 2
+                            END-IF
+                        END-IF
+                      END-IF
+                    END-IF
+                END-IF.
+
+                PERFORM CALL-ASK UNTIL S-ASK OR N-ASK.
+
+            *> LISTAR CONTAS POR AGENCIA
+            LOOP-AGENCIA.
+                ACCEPT DATE-TIME FROM DATE.
+                DISPLAY CLEAR-SCREEN.
+                DISPLAY AGENCIA-SCREEN.
+
+                MOVE SPACE TO W-ASK.
+                MOVE ZEROS TO W-COD-AGENCIA-BUSCA.
+                ACCEPT W-COD-AGENCIA-BUSCA AT 0314 WITH PROMPT AUTO.
+
+                MOVE ZEROS TO W-TOT-CONTAS.
+                MOVE ZEROS TO W-TOT-SALDO.
+                MOVE ZEROS TO W-TOT-LIMITE.
+                MOVE 5 TO W-LIST-LINE.
+
+                MOVE ZEROS TO COD-CONTA.
+                START ARQ-BANCO KEY IS NOT LESS THAN COD-CONTA INVALID KEY CONTINUE.
+                PERFORM UNTIL ARQ-OK EQUAL 10
+                    READ ARQ-BANCO NEXT RECORD AT END MOVE 10 TO ARQ-OK
+                    NOT AT END
+                        IF COD-AGENCIA EQUAL W-COD-AGENCIA-BUSCA AND NOT CONTA-FECHADA
+                            ADD 1 TO W-TOT-CONTAS
+                            ADD W-SALDO TO W-TOT-SALDO
+                            ADD W-LIMITE TO W-TOT-LIMITE
+                            *> A PAGINACAO DA TELA (18 LINHAS) NAO PODE INTERROMPER
+                            *> A LEITURA/ACUMULACAO DE CONTAS RESTANTES DA AGENCIA
+                            IF W-LIST-LINE NOT > 18
+                                COMPUTE W-DISPLAY-POS = W-LIST-LINE * 100 + 05
+                                COMPUTE W-DISPLAY-POS-NOME = W-DISPLAY-POS + 10
+                                DISPLAY COD-CONTA AT W-DISPLAY-POS
+                                DISPLAY W-NOME AT W-DISPLAY-POS-NOME
+                                ADD 1 TO W-LIST-LINE
+                            END-IF
+                        END-IF
+                    END-READ
+                END-PERFORM.
+
+                DISPLAY W-TOT-CONTAS AT 1905.
+                MOVE W-TOT-SALDO TO M-SALDO-AGENCIA.
+                DISPLAY M-SALDO-AGENCIA AT 1915.
+                MOVE W-TOT-LIMITE TO M-LIMITE-AGENCIA.
+                DISPLAY M-LIMITE-AGENCIA AT 1932.
+
+                PERFORM CALL-ASK UNTIL S-ASK OR N-ASK.
+
+            *> CONSULTAR CONTAS POR CPF (CHAVE ALTERNATIVA)
+            LOOP-CPF.
+                ACCEPT DATE-TIME FROM DATE.
+                DISPLAY CLEAR-SCREEN.
+                DISPLAY CPF-SCREEN.
+
+                MOVE SPACE TO W-ASK.
+                MOVE ZEROS TO M-CPF.
+                ACCEPT M-CPF AT 0310 WITH PROMPT AUTO.
+                MOVE M-CPF TO W-CPF.
+                MOVE W-CPF TO CPF.
+
+                MOVE 5 TO W-LIST-LINE.
+                START ARQ-BANCO KEY IS EQUAL TO CPF INVALID KEY MOVE 10 TO ARQ-OK.
+                PERFORM UNTIL ARQ-OK EQUAL 10 OR W-LIST-LINE > 18
+                    READ ARQ-BANCO NEXT RECORD AT END MOVE 10 TO ARQ-OK
+                    NOT AT END
+                        IF CPF NOT EQUAL W-CPF
+                            MOVE 10 TO ARQ-OK
+                        ELSE
+                            IF NOT CONTA-FECHADA
+                                COMPUTE W-DISPLAY-POS = W-LIST-LINE * 100 + 05
+                                COMPUTE W-DISPLAY-POS-NOME = W-DISPLAY-POS + 10
+                                DISPLAY COD-CONTA AT W-DISPLAY-POS
+                                DISPLAY W-NOME AT W-DISPLAY-POS-NOME
+                                ADD 1 TO W-LIST-LINE
+                            END-IF
+                        END-IF
+                    END-READ
+                END-PERFORM.
+
+                IF W-LIST-LINE EQUAL 5
+                    DISPLAY MSG-ERROR-07 AT 2013 FOREGROUND-COLOR IS 4
+                END-IF.
+
+                PERFORM CALL-ASK UNTIL S-ASK OR N-ASK.
+
+            *> APROVAR PEDIDOS DE AUMENTO DE LIMITE PENDENTES
+            LOOP-APROVA.
+                ACCEPT DATE-TIME FROM DATE.
+                DISPLAY CLEAR-SCREEN.
+                DISPLAY APROVA-SCREEN.
+
+                MOVE SPACE TO W-ASK.
+                MOVE ZEROS TO APR-CHAVE.
+                START ARQ-APROVACAO KEY IS NOT LESS THAN APR-CHAVE INVALID KEY MOVE 10 TO ARQ-APR-OK.
+
+                MOVE ' ' TO W-APR-FOUND.
+                PERFORM UNTIL ACHOU-APR-CONTA OR ARQ-APR-OK EQUAL 10
+                    READ ARQ-APROVACAO NEXT RECORD AT END MOVE 10 TO ARQ-APR-OK
+                    NOT AT END
+                        IF APR-PENDENTE
+                            MOVE 'S' TO W-APR-FOUND
+                        END-IF
+                    END-READ
+                END-PERFORM.
+
+                IF NOT ACHOU-APR-CONTA
+                    DISPLAY MSG10 AT 2013 FOREGROUND-COLOR IS 2
+                ELSE
+                    DISPLAY APR-COD-CONTA AT 0320
+                    MOVE APR-LIMITE-ATUAL TO M-LIMITE
+                    DISPLAY M-LIMITE AT 0420
+                    MOVE APR-LIMITE-NOVO TO M-LIMITE
+                    DISPLAY M-LIMITE AT 0520
+                    ACCEPT W-ASK AT 0721 WITH PROMPT AUTO
+
+                    MOVE APR-COD-CONTA TO COD-CONTA
+                    PERFORM READ-REG
+                    IF CONTA-FECHADA
+                        *> CONTA ENCERRADA DEPOIS DO PEDIDO: NÂO REINSTAURA LIMITE
+                        DISPLAY MSG-ERROR-13 AT 2013 FOREGROUND-COLOR IS 4
+                        MOVE 'R' TO APR-STATUS
+                    ELSE
+                      IF S-ASK
+                        MOVE APR-LIMITE-NOVO TO W-LIMITE
+                        MOVE DATE-TIME TO DT-ULT-MODIF
+                        PERFORM MODIFY-REG
+                        MOVE 'AP' TO W-EXT-TIPO-ATUAL
+                        MOVE W-SALDO TO EXT-SALDO-ANTERIOR
+                        MOVE ZEROS TO EXT-VALOR
+                        PERFORM GRAVA-EXTRATO
+                        MOVE 'A' TO APR-STATUS
+                        DISPLAY MSG08 AT 2013 FOREGROUND-COLOR IS 2
+                      ELSE
+                        MOVE 'R' TO APR-STATUS
+                        DISPLAY MSG09 AT 2013 FOREGROUND-COLOR IS 2
+                      END-IF
+                    END-IF
+                    REWRITE REG-APROVACAO INVALID KEY PERFORM FILE-ERROR-MODIFY
+                END-IF.
+
+                PERFORM CALL-ASK UNTIL S-ASK OR N-ASK.
+
             *> VERIFICA O NOME DIGITADO, DEVE SER DIFERENTE DE ESPAÇO
             CHECK-NOME-CREATE.
                 ACCEPT W-NOME AT 0515 WITH PROMPT.
                 IF W-NOME EQUAL SPACES
                     DISPLAY MSG-ERROR-10 AT 2013 FOREGROUND-COLOR IS 4
                 END-IF.
-                
+
            CHECK-NOME-MODIFY.
                 ACCEPT W-NOME AT 0815 WITH PROMPT.
                 IF W-NOME EQUAL SPACES
                     DISPLAY MSG-ERROR-10 AT 2013 FOREGROUND-COLOR IS 4
                 END-IF.
-            
+
             *> VERIFICA O COD DA CONTA, DEVE SER MAIOR QUE ZERO
             CHECK-COD-CONTA.
                 ACCEPT M-COD-CONTA AT 0715 WITH PROMPT.
@@ -380,50 +816,84 @@
                 IF COD-CONTA EQUAL 0
                     DISPLAY MSG-ERROR-09 AT 2013 FOREGROUND-COLOR IS 4
                 END-IF.
-                
+
             *> VERIFICA O COD DA CONTA, DEVE SER MAIOR QUE ZERO
             CHECK-COD-AGENCIA.
                 ACCEPT COD-AGENCIA AT 0815 WITH PROMPT.
                 IF COD-AGENCIA EQUAL 0
                     DISPLAY MSG-ERROR-11 AT 2013 FOREGROUND-COLOR IS 4
                 END-IF.
-                
+
+            *> VERIFICA O EMAIL DIGITADO, DEVE SER DIFERENTE DE ESPAÇO
+            CHECK-EMAIL-CREATE.
+                ACCEPT W-EMAIL AT 1115 WITH PROMPT.
+                IF W-EMAIL EQUAL SPACES
+                    DISPLAY MSG-ERROR-14 AT 2013 FOREGROUND-COLOR IS 4
+                END-IF.
+
+            CHECK-EMAIL-MODIFY.
+                ACCEPT W-EMAIL AT 1115 WITH PROMPT.
+                IF W-EMAIL EQUAL SPACES
+                    DISPLAY MSG-ERROR-14 AT 2013 FOREGROUND-COLOR IS 4
+                END-IF.
+
+            *> VERIFICA O TELEFONE DIGITADO, DEVE SER DIFERENTE DE ESPAÇO
+            CHECK-TELEFONE-CREATE.
+                ACCEPT W-TELEFONE AT 1215 WITH PROMPT.
+                IF W-TELEFONE EQUAL SPACES
+                    DISPLAY MSG-ERROR-15 AT 2013 FOREGROUND-COLOR IS 4
+                END-IF.
+
+            CHECK-TELEFONE-MODIFY.
+                ACCEPT W-TELEFONE AT 1215 WITH PROMPT.
+                IF W-TELEFONE EQUAL SPACES
+                    DISPLAY MSG-ERROR-15 AT 2013 FOREGROUND-COLOR IS 4
+                END-IF.
+
+            *> VERIFICA SE O SALDO NÂO ULTRAPASSA O LIMITE DE CHEQUE ESPECIAL DA CONTA (LIMITE COMO TETO NEGATIVO)
+            CHECK-SALDO-LIMITE-CREATE.
+                ACCEPT W-SALDO AT 0915
+                COMPUTE W-MIN-SALDO = ZEROS - W-LIMITE
+                IF W-SALDO < W-MIN-SALDO
+                    DISPLAY MSG-ERROR-12 AT 2013 FOREGROUND-COLOR IS 4
+                END-IF.
+
             ALGORTHM-CPF-VERIFICATE.
                 MOVE 1 TO W-COUNT.
                 MOVE ZEROS TO W-CPF-SUM.
                 MOVE 10 TO W-CPF-FACTOR.
                 MOVE ZEROS TO W-REMAINDER.
                 MOVE ZEROS TO W-TMP.
-                
+
                 *> PRIMEIRA PARTE DO ALGORTHM (PRIMEIRO DIGITO VERIFICADOR)
                 PERFORM SUM-ALGORTHM-CPF-VERIFICATE UNTIL W-COUNT EQUAL 10.
                 DIVIDE W-CPF-SUM by 11 GIVING W-TMP REMAINDER W-REMAINDER.
-                
+
                 IF W-REMAINDER EQUAL 10 OR  W-REMAINDER EQUAL 11
                     MOVE 0 TO W-FIRST-DIGIT
                 ELSE
                     SUBTRACT 11 FROM W-REMAINDER GIVING W-FIRST-DIGIT
                 END-IF.
-               
+
                 *> SEGUNDA PARTE DO ALGORTHM (SECUNDO DIGITO VERIFICADOR)
                 MOVE 1 TO W-COUNT.
                 MOVE ZEROS TO W-CPF-SUM.
                 MOVE 11 TO W-CPF-FACTOR.
                 MOVE ZEROS TO W-REMAINDER.
                 MOVE ZEROS TO W-TMP.
-                
+
                 PERFORM SUM-ALGORTHM-CPF-VERIFICATE UNTIL W-COUNT EQUAL 10.
                 MULTIPLY 2 BY W-FIRST-DIGIT GIVING W-TMP.
                 ADD W-TMP TO W-CPF-SUM GIVING W-CPF-SUM.
-                
+
                 DIVIDE W-CPF-SUM BY 11 GIVING W-TMP REMAINDER W-REMAINDER.
-                
+
                 IF W-REMAINDER EQUAL 10 OR  W-REMAINDER EQUAL 11
                     MOVE 0 TO W-SECOND-DIGIT
                 ELSE
                     SUBTRACT 11 FROM W-REMAINDER GIVING W-SECOND-DIGIT
                 END-IF.
-            
+
             *> ALGORTHM VERIFICAÇÂO DO CPF
             SUM-ALGORTHM-CPF-VERIFICATE.
                 MOVE W-CPF(W-COUNT:1) TO W-CPF-DIGIT.
@@ -431,54 +901,117 @@
                 ADD W-TMP TO W-CPF-SUM GIVING W-CPF-SUM.
                 ADD 1 TO W-COUNT.
                 SUBTRACT 1 FROM W-CPF-FACTOR.
-            
-            
+
+
             *> PROCEDURES PARA FILE MANIPULATE
             OPEN-FILE.
                 OPEN I-O ARQ-BANCO.
-            
+                OPEN I-O ARQ-EXTRATO.
+                OPEN I-O ARQ-APROVACAO.
+
             WRITE-REG.
                 WRITE REG-BANCO INVALID KEY PERFORM FILE-ERROR-WRITE.
-                
+
             READ-REG.
                 READ ARQ-BANCO invalid key perform FILE-ERROR-READ.
-                
+
             DELETE-REG.
-                DELETE ARQ-BANCO INVALID KEY PERFORM FILE-ERROR-DELETE.
-                
+                READ ARQ-BANCO INVALID KEY PERFORM FILE-ERROR-READ
+                NOT INVALID KEY
+                    MOVE 'F' TO W-STATUS
+                    MOVE DATE-TIME TO DT-ULT-MODIF
+                    REWRITE REG-BANCO INVALID KEY PERFORM FILE-ERROR-DELETE
+                    MOVE 'EN' TO W-EXT-TIPO-ATUAL
+                    MOVE W-SALDO TO EXT-SALDO-ANTERIOR
+                    MOVE ZEROS TO EXT-VALOR
+                    PERFORM GRAVA-EXTRATO
+                END-READ.
+
             MODIFY-REG.
                 REWRITE REG-BANCO INVALID KEY PERFORM FILE-ERROR-MODIFY.
-                
+
+            *> ENCONTRA A PROXIMA SEQUENCIA DE EXTRATO PARA A CONTA ATUAL E GRAVA O MOVIMENTO
+            GRAVA-EXTRATO.
+                PERFORM FIND-NEXT-EXT-SEQ.
+                MOVE COD-CONTA TO EXT-COD-CONTA.
+                MOVE W-EXT-SEQ TO EXT-SEQUENCIA.
+                MOVE W-EXT-TIPO-ATUAL TO EXT-TIPO.
+                MOVE W-SALDO TO EXT-SALDO-ATUAL.
+                MOVE DATE-TIME TO EXT-DATA.
+                WRITE REG-EXTRATO INVALID KEY PERFORM FILE-ERROR-WRITE.
+
+            FIND-NEXT-EXT-SEQ.
+                MOVE COD-CONTA TO EXT-COD-CONTA.
+                MOVE 999999 TO EXT-SEQUENCIA.
+                MOVE 'N' TO W-EXT-FOUND.
+                START ARQ-EXTRATO KEY IS NOT GREATER THAN EXT-CHAVE
+                    INVALID KEY MOVE 1 TO W-EXT-SEQ
+                    NOT INVALID KEY
+                        READ ARQ-EXTRATO NEXT RECORD AT END MOVE 1 TO W-EXT-SEQ
+                        NOT AT END
+                            IF EXT-COD-CONTA EQUAL COD-CONTA
+                                ADD 1 TO EXT-SEQUENCIA GIVING W-EXT-SEQ
+                            ELSE
+                                MOVE 1 TO W-EXT-SEQ
+                            END-IF
+                        END-READ
+                END-START.
+
+            *> GRAVA UM PEDIDO DE APROVACAO DE AUMENTO DE LIMITE
+            GRAVA-APROVACAO.
+                MOVE COD-CONTA TO APR-COD-CONTA.
+                MOVE 999999 TO APR-SEQUENCIA.
+                START ARQ-APROVACAO KEY IS NOT GREATER THAN APR-CHAVE
+                    INVALID KEY MOVE 1 TO W-APR-SEQ
+                    NOT INVALID KEY
+                        READ ARQ-APROVACAO NEXT RECORD AT END MOVE 1 TO W-APR-SEQ
+                        NOT AT END
+                            IF APR-COD-CONTA EQUAL COD-CONTA
+                                ADD 1 TO APR-SEQUENCIA GIVING W-APR-SEQ
+                            ELSE
+                                MOVE 1 TO W-APR-SEQ
+                            END-IF
+                        END-READ
+                END-START.
+                MOVE COD-CONTA TO APR-COD-CONTA.
+                MOVE W-APR-SEQ TO APR-SEQUENCIA.
+                MOVE 'P' TO APR-STATUS.
+                MOVE DATE-TIME TO APR-DATA.
+                WRITE REG-APROVACAO INVALID KEY PERFORM FILE-ERROR-WRITE.
+
             *> *********************************************
-            
+
             *> MENSAGENS DE ERROS
             FILE-ERROR-WRITE.
                 DISPLAY MSG-ERROR-01 AT 2013 FOREGROUND-COLOR IS 4.
-            
+
             FILE-ERROR-READ.
                 DISPLAY MSG-ERROR-02 AT 2013 FOREGROUND-COLOR IS 4.
-                
+
             FILE-ERROR-DELETE.
                 DISPLAY MSG-ERROR-03 AT 2013 FOREGROUND-COLOR IS 4.
-                
+
             FILE-ERROR-MODIFY.
                 DISPLAY MSG-ERROR-04 AT 2013 FOREGROUND-COLOR IS 4.
-                
+
             ERROR-BLANK.
                 DISPLAY MSG-ERROR-BLANK AT 2013 FOREGROUND-COLOR IS 2.
-                
+
             *> *********************************************
-            
+
             *> LIMPA A TELA
             CLEAN-SCREEN.
                 DISPLAY CLEAR-SCREEN AT 0101.
-            
+
             *> PROCEDURE PARA O FIM DO PROGRAAM
             END-PROGRAM.
                 PERFORM CLEAN-SCREEN.
+                CLOSE ARQ-BANCO.
+                CLOSE ARQ-EXTRATO.
+                CLOSE ARQ-APROVACAO.
                 STOP "FIM DO PROGRAMA".
                 STOP RUN.
-                
+
            *> PROCEDIMENTO DE PERGUNTA SE DESEJA FICAR NA TELA OU NÂO, UTILIZADO EM VÀRIAS TELAS ...
            CALL-ASK.
                 MOVE SPACES TO W-ASK.
@@ -487,7 +1020,7 @@
                 IF NOT S-ASK OR NOT N-ASK
                     DISPLAY MSG-ERROR-05 AT 2013 FOREGROUND-COLOR IS 4
                 END-IF.
-               
+
            *> LIMPA O REGISTRO
            EMPTY-REG.
                 MOVE ZEROS TO CPF.
@@ -497,5 +1030,8 @@
                 MOVE ZEROS TO COD-AGENCIA.
                 MOVE ZEROS TO M-COD-CONTA.
                 MOVE ZEROS TO COD-CONTA.
+                MOVE SPACES TO W-EMAIL.
+                MOVE SPACES TO W-TELEFONE.
+                MOVE 'A' TO W-STATUS.
 
-       END PROGRAM PROGRAM1.
\ No newline at end of file
+       END PROGRAM PROGRAM1.
