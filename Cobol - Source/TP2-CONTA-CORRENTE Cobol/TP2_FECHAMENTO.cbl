@@ -0,0 +1,361 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONTA-FECHAMENTO.
+
+      *> JOB DE FECHAMENTO DO DIA: PARA CADA CONTA, SOMA OS DEPOSITOS E
+      *> SAQUES LANÇADOS HOJE NO EXTRATO (ARQ-EXTRATO) E ACUMULA POR
+      *> AGENCIA O SALDO DE ABERTURA, TOTAL DE DEPOSITOS, TOTAL DE
+      *> SAQUES E O SALDO DE FECHAMENTO. GRAVA CHECKPOINT A CADA N
+      *> CONTAS PROCESSADAS PARA PERMITIR RESTART.
+
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+                SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT ARQ-BANCO ASSIGN TO DISK
+                       ORGANIZATION INDEXED
+                       ACCESS MODE DYNAMIC
+                       RECORD KEY IS COD-CONTA
+                       FILE STATUS ARQ-OK.
+
+                   SELECT ARQ-EXTRATO ASSIGN TO DISK
+                       ORGANIZATION INDEXED
+                       ACCESS MODE DYNAMIC
+                       RECORD KEY IS EXT-CHAVE
+                       FILE STATUS ARQ-EXT-OK.
+
+                   SELECT ARQ-FECHAMENTO ASSIGN TO "ARQ-FECHAMENTO.DAT"
+                       ORGANIZATION LINE SEQUENTIAL
+                       FILE STATUS ARQ-FEC-OK.
+
+                   SELECT ARQ-CHECKPOINT ASSIGN TO "CKPT_FECHAMENTO.DAT"
+                       ORGANIZATION LINE SEQUENTIAL
+                       FILE STATUS ARQ-CKPT-OK.
+
+                   SELECT ARQ-CKPT-AGENCIAS ASSIGN TO "CKPT_FECHAMENTO_AGENCIAS.DAT"
+                       ORGANIZATION LINE SEQUENTIAL
+                       FILE STATUS ARQ-CKA-OK.
+
+       DATA DIVISION.
+
+           FILE SECTION.
+               FD ARQ-BANCO LABEL RECORDS STANDARD VALUE OF FILE-ID IS "ARQ-BANCO.DAT".
+
+               COPY REGBANCO.
+
+               FD ARQ-EXTRATO LABEL RECORDS STANDARD VALUE OF FILE-ID IS "ARQ-EXTRATO.DAT".
+
+               COPY EXTRATO.
+
+               FD ARQ-FECHAMENTO LABEL RECORDS STANDARD.
+
+               01  REG-FECHAMENTO               PIC X(100).
+
+               FD ARQ-CHECKPOINT LABEL RECORDS STANDARD.
+
+               COPY CHECKPT.
+
+               FD ARQ-CKPT-AGENCIAS LABEL RECORDS STANDARD.
+
+               01  REG-CKPT-AGENCIA.
+                   02  CKA-COD-AGENCIA      PIC 9(4).
+                   02  CKA-QTDE-CONTAS      PIC 9(6).
+                   02  CKA-ABERTURA         PIC S9(10)V99 SIGN IS LEADING SEPARATE CHARACTER.
+                   02  CKA-DEPOSITOS        PIC S9(10)V99 SIGN IS LEADING SEPARATE CHARACTER.
+                   02  CKA-SAQUES           PIC S9(10)V99 SIGN IS LEADING SEPARATE CHARACTER.
+                   02  CKA-FECHAMENTO       PIC S9(10)V99 SIGN IS LEADING SEPARATE CHARACTER.
+
+       WORKING-STORAGE SECTION.
+
+                01  REG-CHECK.
+                    02  ARQ-OK              PIC 9(2).
+                    02  ARQ-EXT-OK          PIC X(2).
+                    02  ARQ-FEC-OK          PIC X(2).
+                    02  ARQ-CKPT-OK         PIC X(2).
+                    02  ARQ-CKA-OK          PIC X(2).
+
+                01 DATE-TIME.
+                    02 YEARS            PIC 9(02).
+                    02 MONTHS           PIC 9(02).
+                    02 DAYS             PIC 9(02).
+
+                01 MASK-VARIABLES.
+                    02  M-VALOR             PIC ---.---.--9,99.
+
+                01 WS-CONTROLE.
+                    02  WS-EOF                  PIC X(1) VALUE 'N'.
+                        88  FIM-ARQUIVO         VALUE 'S'.
+                    02  W-CHECKPOINT-INTERVALO  PIC 9(4) VALUE 100.
+                    02  W-ULTIMO-COD-CONTA      PIC 9(7) VALUE ZEROS.
+                    02  W-QTDE-PROCESSADA       PIC 9(8) VALUE ZEROS.
+                    02  W-DEP-CONTA             PIC S9(8)V99 SIGN IS LEADING SEPARATE CHARACTER.
+                    02  W-SAQ-CONTA             PIC S9(8)V99 SIGN IS LEADING SEPARATE CHARACTER.
+                    02  W-ABERTURA-CONTA        PIC S9(8)V99 SIGN IS LEADING SEPARATE CHARACTER.
+                    02  W-ACHOU-MOV-HOJE        PIC X(1) VALUE 'N'.
+                        88  ACHOU-MOV-HOJE      VALUE 'S'.
+                    02  WS-CONTINUACAO          PIC X(1) VALUE 'N'.
+                        88  RETOMA-MESMO-DIA    VALUE 'S'.
+
+                01 WS-AGENCIAS.
+                    02  W-MAX-AGENCIAS          PIC 99 VALUE 50.
+                    02  W-QTDE-AGENCIAS         PIC 99 VALUE ZEROS.
+                    02  WS-AGENCIA-TABELA OCCURS 50 TIMES INDEXED BY WS-IDX.
+                        03  AG-COD-AGENCIA      PIC 9(4).
+                        03  AG-QTDE-CONTAS      PIC 9(6).
+                        03  AG-ABERTURA         PIC S9(10)V99 SIGN IS LEADING SEPARATE CHARACTER.
+                        03  AG-DEPOSITOS        PIC S9(10)V99 SIGN IS LEADING SEPARATE CHARACTER.
+                        03  AG-SAQUES           PIC S9(10)V99 SIGN IS LEADING SEPARATE CHARACTER.
+                        03  AG-FECHAMENTO       PIC S9(10)V99 SIGN IS LEADING SEPARATE CHARACTER.
+                    02  W-IDX-ENCONTRADO        PIC 99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+            INIT.
+                ACCEPT DATE-TIME FROM DATE.
+                PERFORM LE-CHECKPOINT.
+                PERFORM OPEN-FILES.
+                PERFORM POSICIONA-ARQ-BANCO.
+                PERFORM PROCESSA-CONTAS UNTIL FIM-ARQUIVO.
+                PERFORM GRAVA-CHECKPOINT.
+                PERFORM IMPRIME-RELATORIO.
+                PERFORM CLOSE-FILES.
+                DISPLAY "FECHAMENTO CONCLUIDO. CONTAS PROCESSADAS: " W-QTDE-PROCESSADA.
+                STOP RUN.
+
+            OPEN-FILES.
+                OPEN INPUT ARQ-BANCO.
+                OPEN INPUT ARQ-EXTRATO.
+                *> RETOMANDO O MESMO DIA: ANEXA AO RELATORIO JA GRAVADO ANTES DO
+                *> RESTART EM VEZ DE TRUNCAR OS REGISTROS JA PROCESSADOS
+                IF RETOMA-MESMO-DIA
+                    OPEN EXTEND ARQ-FECHAMENTO
+                    IF ARQ-FEC-OK NOT EQUAL "00"
+                        OPEN OUTPUT ARQ-FECHAMENTO
+                    END-IF
+                ELSE
+                    OPEN OUTPUT ARQ-FECHAMENTO
+                END-IF.
+
+           *> LE O CHECKPOINT ANTERIOR, SE EXISTIR E FOR DE HOJE, PARA SABER ONDE
+           *> RETOMAR; UM CHECKPOINT DE UM DIA ANTERIOR (JOB JA CONCLUIDO) NÂO
+           *> DEVE IMPEDIR A PROXIMA EXECUÇÂO DE FECHAMENTO DE ENCONTRAR TRABALHO NOVO
+           LE-CHECKPOINT.
+                MOVE ZEROS TO W-ULTIMO-COD-CONTA.
+                MOVE ZEROS TO W-QTDE-PROCESSADA.
+                MOVE 'N' TO WS-CONTINUACAO.
+                OPEN INPUT ARQ-CHECKPOINT.
+                IF ARQ-CKPT-OK EQUAL "00"
+                    READ ARQ-CHECKPOINT
+                        AT END CONTINUE
+                        NOT AT END
+                            IF CKPT-DATA-ANO EQUAL YEARS AND
+                               CKPT-DATA-MES EQUAL MONTHS AND
+                               CKPT-DATA-DIA EQUAL DAYS
+                                MOVE CKPT-ULTIMO-COD-CONTA TO W-ULTIMO-COD-CONTA
+                                MOVE CKPT-QTDE-PROCESSADA TO W-QTDE-PROCESSADA
+                                MOVE 'S' TO WS-CONTINUACAO
+                            END-IF
+                    END-READ
+                    CLOSE ARQ-CHECKPOINT
+                END-IF.
+                IF RETOMA-MESMO-DIA
+                    PERFORM CARREGA-AGENCIAS
+                END-IF.
+
+           *> RECARREGA OS ACUMULADORES POR AGENCIA GRAVADOS NO ULTIMO
+           *> CHECKPOINT, PARA QUE O RELATORIO FINAL COBRE TODAS AS CONTAS
+           *> JA PROCESSADAS ANTES DE UM RESTART, NAO SO AS DESTA EXECUCAO
+           CARREGA-AGENCIAS.
+                MOVE ZEROS TO W-QTDE-AGENCIAS.
+                OPEN INPUT ARQ-CKPT-AGENCIAS.
+                IF ARQ-CKA-OK EQUAL "00"
+                    PERFORM UNTIL ARQ-CKA-OK EQUAL "10"
+                        READ ARQ-CKPT-AGENCIAS
+                            AT END MOVE "10" TO ARQ-CKA-OK
+                            NOT AT END
+                                ADD 1 TO W-QTDE-AGENCIAS
+                                SET WS-IDX TO W-QTDE-AGENCIAS
+                                MOVE CKA-COD-AGENCIA TO AG-COD-AGENCIA (WS-IDX)
+                                MOVE CKA-QTDE-CONTAS TO AG-QTDE-CONTAS (WS-IDX)
+                                MOVE CKA-ABERTURA TO AG-ABERTURA (WS-IDX)
+                                MOVE CKA-DEPOSITOS TO AG-DEPOSITOS (WS-IDX)
+                                MOVE CKA-SAQUES TO AG-SAQUES (WS-IDX)
+                                MOVE CKA-FECHAMENTO TO AG-FECHAMENTO (WS-IDX)
+                        END-READ
+                    END-PERFORM
+                    CLOSE ARQ-CKPT-AGENCIAS
+                END-IF.
+
+           *> POSICIONA A LEITURA LOGO APOS A ULTIMA CONTA JA PROCESSADA
+           POSICIONA-ARQ-BANCO.
+                IF W-ULTIMO-COD-CONTA > ZEROS
+                    MOVE W-ULTIMO-COD-CONTA TO COD-CONTA
+                    START ARQ-BANCO KEY IS GREATER THAN COD-CONTA
+                        INVALID KEY MOVE 'S' TO WS-EOF
+                ELSE
+                    MOVE ZEROS TO COD-CONTA
+                    START ARQ-BANCO KEY IS NOT LESS THAN COD-CONTA
+                        INVALID KEY MOVE 'S' TO WS-EOF
+                END-IF.
+
+            PROCESSA-CONTAS.
+                READ ARQ-BANCO NEXT RECORD
+                    AT END MOVE 'S' TO WS-EOF
+                    NOT AT END
+                        PERFORM SOMA-EXTRATO-DO-DIA
+                        PERFORM ACUMULA-AGENCIA
+                        MOVE COD-CONTA TO W-ULTIMO-COD-CONTA
+                        ADD 1 TO W-QTDE-PROCESSADA
+                        IF FUNCTION MOD(W-QTDE-PROCESSADA, W-CHECKPOINT-INTERVALO) EQUAL ZEROS
+                            PERFORM GRAVA-CHECKPOINT
+                        END-IF
+                END-READ.
+
+           *> SOMA OS DEPOSITOS E SAQUES DE HOJE PARA A CONTA CORRENTE
+           SOMA-EXTRATO-DO-DIA.
+                MOVE ZEROS TO W-DEP-CONTA.
+                MOVE ZEROS TO W-SAQ-CONTA.
+                MOVE 'N' TO W-ACHOU-MOV-HOJE.
+                MOVE COD-CONTA TO EXT-COD-CONTA.
+                MOVE ZEROS TO EXT-SEQUENCIA.
+                START ARQ-EXTRATO KEY IS NOT LESS THAN EXT-CHAVE
+                    INVALID KEY MOVE 10 TO ARQ-EXT-OK
+                    NOT INVALID KEY MOVE ZEROS TO ARQ-EXT-OK
+                END-START.
+                PERFORM UNTIL ARQ-EXT-OK EQUAL 10
+                    READ ARQ-EXTRATO NEXT RECORD
+                        AT END MOVE 10 TO ARQ-EXT-OK
+                        NOT AT END
+                            IF EXT-COD-CONTA NOT EQUAL COD-CONTA
+                                MOVE 10 TO ARQ-EXT-OK
+                            ELSE
+                                IF EXT-DATA-ANO EQUAL YEARS AND
+                                   EXT-DATA-MES EQUAL MONTHS AND
+                                   EXT-DATA-DIA EQUAL DAYS
+                                   *> A CHAVE E CRESCENTE POR EXT-SEQUENCIA, ENTAO O
+                                   *> PRIMEIRO REGISTRO DE HOJE ENCONTRADO NA VARREDURA
+                                   *> E O MOVIMENTO MAIS ANTIGO DO DIA
+                                    IF NOT ACHOU-MOV-HOJE
+                                        MOVE EXT-SALDO-ANTERIOR TO W-ABERTURA-CONTA
+                                        MOVE 'S' TO W-ACHOU-MOV-HOJE
+                                    END-IF
+                                    IF EXT-DEPOSITO
+                                        ADD EXT-VALOR TO W-DEP-CONTA
+                                    END-IF
+                                    IF EXT-SAQUE
+                                        ADD EXT-VALOR TO W-SAQ-CONTA
+                                    END-IF
+                                END-IF
+                            END-IF
+                    END-READ
+                END-PERFORM.
+
+               *> SEM MOVIMENTO HOJE: SALDO DE ABERTURA E O PROPRIO SALDO ATUAL
+                IF NOT ACHOU-MOV-HOJE
+                    MOVE W-SALDO TO W-ABERTURA-CONTA
+                END-IF.
+
+           *> LOCALIZA OU CRIA A ENTRADA DA AGENCIA NA TABELA E ACUMULA OS TOTAIS
+           ACUMULA-AGENCIA.
+                MOVE ZEROS TO W-IDX-ENCONTRADO.
+                SET WS-IDX TO 1.
+                SEARCH WS-AGENCIA-TABELA VARYING WS-IDX
+                    AT END CONTINUE
+                    WHEN AG-COD-AGENCIA (WS-IDX) EQUAL COD-AGENCIA
+                        MOVE WS-IDX TO W-IDX-ENCONTRADO
+                END-SEARCH.
+                IF W-IDX-ENCONTRADO EQUAL ZEROS
+                    IF W-QTDE-AGENCIAS < W-MAX-AGENCIAS
+                        ADD 1 TO W-QTDE-AGENCIAS
+                        MOVE W-QTDE-AGENCIAS TO W-IDX-ENCONTRADO
+                        SET WS-IDX TO W-IDX-ENCONTRADO
+                        MOVE COD-AGENCIA TO AG-COD-AGENCIA (WS-IDX)
+                        MOVE ZEROS TO AG-QTDE-CONTAS (WS-IDX)
+                        MOVE ZEROS TO AG-ABERTURA (WS-IDX)
+                        MOVE ZEROS TO AG-DEPOSITOS (WS-IDX)
+                        MOVE ZEROS TO AG-SAQUES (WS-IDX)
+                        MOVE ZEROS TO AG-FECHAMENTO (WS-IDX)
+                    ELSE
+                        DISPLAY "AGENCIA " COD-AGENCIA " NAO CONSTA NO FECHAMENTO: TABELA DE AGENCIAS CHEIA (LIMITE " W-MAX-AGENCIAS ")"
+                    END-IF
+                END-IF.
+                IF W-IDX-ENCONTRADO NOT EQUAL ZEROS
+                    SET WS-IDX TO W-IDX-ENCONTRADO
+                    ADD 1 TO AG-QTDE-CONTAS (WS-IDX)
+                    ADD W-ABERTURA-CONTA TO AG-ABERTURA (WS-IDX)
+                    ADD W-DEP-CONTA TO AG-DEPOSITOS (WS-IDX)
+                    ADD W-SAQ-CONTA TO AG-SAQUES (WS-IDX)
+                    ADD W-SALDO TO AG-FECHAMENTO (WS-IDX)
+                END-IF.
+
+            IMPRIME-RELATORIO.
+                MOVE SPACES TO REG-FECHAMENTO.
+                STRING "RELATORIO DE FECHAMENTO DO DIA " DELIMITED BY SIZE
+                       DAYS DELIMITED BY SIZE "/" DELIMITED BY SIZE
+                       MONTHS DELIMITED BY SIZE "/" DELIMITED BY SIZE
+                       YEARS DELIMITED BY SIZE
+                    INTO REG-FECHAMENTO.
+                WRITE REG-FECHAMENTO.
+                SET WS-IDX TO 1.
+                PERFORM UNTIL WS-IDX > W-QTDE-AGENCIAS
+                    MOVE SPACES TO REG-FECHAMENTO
+                    MOVE AG-ABERTURA (WS-IDX) TO M-VALOR
+                    STRING "AGENCIA " DELIMITED BY SIZE
+                           AG-COD-AGENCIA (WS-IDX) DELIMITED BY SIZE
+                           " ABERTURA " DELIMITED BY SIZE
+                           M-VALOR DELIMITED BY SIZE
+                        INTO REG-FECHAMENTO
+                    WRITE REG-FECHAMENTO
+                    MOVE SPACES TO REG-FECHAMENTO
+                    MOVE AG-DEPOSITOS (WS-IDX) TO M-VALOR
+                    STRING "          DEPOSITOS " DELIMITED BY SIZE
+                           M-VALOR DELIMITED BY SIZE
+                        INTO REG-FECHAMENTO
+                    WRITE REG-FECHAMENTO
+                    MOVE SPACES TO REG-FECHAMENTO
+                    MOVE AG-SAQUES (WS-IDX) TO M-VALOR
+                    STRING "          SAQUES    " DELIMITED BY SIZE
+                           M-VALOR DELIMITED BY SIZE
+                        INTO REG-FECHAMENTO
+                    WRITE REG-FECHAMENTO
+                    MOVE SPACES TO REG-FECHAMENTO
+                    MOVE AG-FECHAMENTO (WS-IDX) TO M-VALOR
+                    STRING "          FECHAMENTO " DELIMITED BY SIZE
+                           M-VALOR DELIMITED BY SIZE
+                        INTO REG-FECHAMENTO
+                    WRITE REG-FECHAMENTO
+                    SET WS-IDX UP BY 1
+                END-PERFORM.
+
+           *> GRAVA O ULTIMO COD-CONTA PROCESSADO PARA PERMITIR RESTART, JUNTO
+           *> COM OS ACUMULADORES POR AGENCIA (SEM ISSO O RELATORIO FINAL DE
+           *> UM RESTART SO REFLETIRIA AS CONTAS DESTA EXECUCAO)
+           GRAVA-CHECKPOINT.
+                OPEN OUTPUT ARQ-CHECKPOINT.
+                MOVE W-ULTIMO-COD-CONTA TO CKPT-ULTIMO-COD-CONTA.
+                MOVE W-QTDE-PROCESSADA TO CKPT-QTDE-PROCESSADA.
+                MOVE DATE-TIME TO CKPT-DATA.
+                WRITE REG-CHECKPOINT.
+                CLOSE ARQ-CHECKPOINT.
+
+                OPEN OUTPUT ARQ-CKPT-AGENCIAS.
+                SET WS-IDX TO 1.
+                PERFORM UNTIL WS-IDX > W-QTDE-AGENCIAS
+                    MOVE AG-COD-AGENCIA (WS-IDX) TO CKA-COD-AGENCIA
+                    MOVE AG-QTDE-CONTAS (WS-IDX) TO CKA-QTDE-CONTAS
+                    MOVE AG-ABERTURA (WS-IDX) TO CKA-ABERTURA
+                    MOVE AG-DEPOSITOS (WS-IDX) TO CKA-DEPOSITOS
+                    MOVE AG-SAQUES (WS-IDX) TO CKA-SAQUES
+                    MOVE AG-FECHAMENTO (WS-IDX) TO CKA-FECHAMENTO
+                    WRITE REG-CKPT-AGENCIA
+                    SET WS-IDX UP BY 1
+                END-PERFORM.
+                CLOSE ARQ-CKPT-AGENCIAS.
+
+            CLOSE-FILES.
+                CLOSE ARQ-BANCO.
+                CLOSE ARQ-EXTRATO.
+                CLOSE ARQ-FECHAMENTO.
+
+       END PROGRAM CONTA-FECHAMENTO.
