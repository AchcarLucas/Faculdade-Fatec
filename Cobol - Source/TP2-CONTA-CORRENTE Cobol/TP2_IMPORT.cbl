@@ -0,0 +1,357 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONTA-IMPORT.
+
+      *> JOB BATCH: LE UM ARQUIVO SEQUENCIAL DE CONTAS CANDIDATAS,
+      *> VALIDA O CPF DE CADA UMA (MESMO ALGORTHM DE ARQ-BANCO) E O
+      *> COD-CONTA (NÂO PODE JA EXISTIR), GRAVA AS VALIDAS EM ARQ-BANCO
+      *> E REGISTRA AS REJEITADAS NUM RELATORIO DE EXCEÇÔES.
+      *> GRAVA CHECKPOINT A CADA N REGISTROS PARA PERMITIR RESTART.
+
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+                SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT ARQ-IMPORTACAO ASSIGN TO "ARQ-IMPORTACAO.DAT"
+                       ORGANIZATION LINE SEQUENTIAL
+                       FILE STATUS ARQ-IMP-OK.
+
+                   SELECT ARQ-BANCO ASSIGN TO DISK
+                       ORGANIZATION INDEXED
+                       ACCESS MODE DYNAMIC
+                       RECORD KEY IS COD-CONTA
+                       FILE STATUS ARQ-OK.
+
+                   SELECT ARQ-EXTRATO ASSIGN TO DISK
+                       ORGANIZATION INDEXED
+                       ACCESS MODE DYNAMIC
+                       RECORD KEY IS EXT-CHAVE
+                       FILE STATUS ARQ-EXT-OK.
+
+                   SELECT ARQ-REJEITOS ASSIGN TO "ARQ-IMPORT-REJEITOS.DAT"
+                       ORGANIZATION LINE SEQUENTIAL
+                       FILE STATUS ARQ-REJ-OK.
+
+                   SELECT ARQ-CHECKPOINT ASSIGN TO "CKPT_IMPORT.DAT"
+                       ORGANIZATION LINE SEQUENTIAL
+                       FILE STATUS ARQ-CKPT-OK.
+
+       DATA DIVISION.
+
+           FILE SECTION.
+               FD ARQ-IMPORTACAO LABEL RECORDS STANDARD.
+
+               01  REG-IMPORTACAO.
+                   02  IMP-CPF                 PIC 9(11).
+                   02  IMP-COD-AGENCIA         PIC 9(4).
+                   02  IMP-COD-CONTA           PIC 9(7).
+                   02  IMP-NOME                PIC X(32).
+                   02  IMP-SALDO               PIC S9(8)V99 SIGN IS LEADING SEPARATE CHARACTER.
+                   02  IMP-LIMITE              PIC 9(8)V99.
+                   02  IMP-EMAIL               PIC X(40).
+                   02  IMP-TELEFONE            PIC X(15).
+
+               FD ARQ-BANCO LABEL RECORDS STANDARD VALUE OF FILE-ID IS "ARQ-BANCO.DAT".
+
+               COPY REGBANCO.
+
+               FD ARQ-EXTRATO LABEL RECORDS STANDARD VALUE OF FILE-ID IS "ARQ-EXTRATO.DAT".
+
+               COPY EXTRATO.
+
+               FD ARQ-REJEITOS LABEL RECORDS STANDARD.
+
+               01  REG-REJEITO                 PIC X(80).
+
+               FD ARQ-CHECKPOINT LABEL RECORDS STANDARD.
+
+               COPY CHECKPT.
+
+       WORKING-STORAGE SECTION.
+
+                01  REG-CHECK.
+                    02  ARQ-IMP-OK          PIC X(2).
+                    02  ARQ-OK              PIC 9(2).
+                    02  ARQ-EXT-OK          PIC X(2).
+                    02  ARQ-REJ-OK          PIC X(2).
+                    02  ARQ-CKPT-OK         PIC X(2).
+
+                01 TRANSACAO-VARIABLES.
+                    02  W-EXT-SEQ                    PIC 9(6).
+                    02  W-EXT-FOUND                  PIC X(1).
+                        88  ACHOU-EXT-CONTA          VALUE 'S'.
+                    02  W-EXT-TIPO-ATUAL             PIC X(02).
+                    02  W-MIN-SALDO                  PIC S9(8)V99 SIGN IS LEADING SEPARATE CHARACTER.
+
+                01 DATE-TIME.
+                    02 YEARS            PIC 9(02).
+                    02 MONTHS           PIC 9(02).
+                    02 DAYS             PIC 9(02).
+
+                01 CPF-VERIFICATION.
+                    02  W-CPF                       PIC 99999999999.
+                    02  W-CPF-DIGIT                 PIC 9       VALUE ZEROS.
+                    02  W-CPF-SUM                   PIC 999999  VALUE ZEROS.
+                    02  W-CPF-FACTOR                PIC 99      VALUE ZEROS.
+                    02  W-TMP                       PIC 999999  VALUE ZEROS.
+                    02  W-REMAINDER                 PIC 999999  VALUE ZEROS.
+                    02  W-FIRST-DIGIT               PIC 9       VALUE ZEROS.
+                    02  W-SECOND-DIGIT              PIC 9       VALUE ZEROS.
+                    02  W-COUNT                     PIC 99      VALUE ZEROS.
+
+                01 WS-CONTROLE.
+                    02  WS-EOF                  PIC X(1) VALUE 'N'.
+                        88  FIM-ARQUIVO         VALUE 'S'.
+                    02  W-CHECKPOINT-INTERVALO  PIC 9(4) VALUE 100.
+                    02  W-ULTIMO-COD-CONTA      PIC 9(7) VALUE ZEROS.
+                    02  W-QTDE-PROCESSADA       PIC 9(8) VALUE ZEROS.
+                    02  W-QTDE-VALIDAS          PIC 9(8) VALUE ZEROS.
+                    02  W-QTDE-REJEITADAS       PIC 9(8) VALUE ZEROS.
+                    02  W-MOTIVO-REJEITO        PIC X(30).
+                    02  WS-MARCA-ENCONTRADA     PIC X(1) VALUE 'N'.
+                        88  MARCA-ENCONTRADA    VALUE 'S'.
+
+       PROCEDURE DIVISION.
+
+            INIT.
+                ACCEPT DATE-TIME FROM DATE.
+                PERFORM LE-CHECKPOINT.
+                PERFORM OPEN-FILES.
+                PERFORM AVANCA-ARQ-IMPORTACAO.
+                PERFORM PROCESSA-IMPORTACAO UNTIL FIM-ARQUIVO.
+                PERFORM GRAVA-CHECKPOINT.
+                PERFORM CLOSE-FILES.
+                DISPLAY "IMPORTACAO CONCLUIDA. VALIDAS: " W-QTDE-VALIDAS
+                        " REJEITADAS: " W-QTDE-REJEITADAS.
+                STOP RUN.
+
+            OPEN-FILES.
+                OPEN INPUT ARQ-IMPORTACAO.
+                OPEN I-O ARQ-BANCO.
+                OPEN I-O ARQ-EXTRATO.
+                *> SE HOUVE PROGRESSO REGISTRADO, ANEXA AO RELATORIO DE
+                *> REJEIÇÔES JA GRAVADO EM VEZ DE TRUNCAR (RESTART); NAO HA
+                *> COMO SABER AINDA SE A MARCA DE RETOMADA EXISTE NESTE
+                *> ARQUIVO DE ENTRADA (SO AVANCA-ARQ-IMPORTACAO CONFIRMA
+                *> ISSO), ENTAO UM ARQUIVO DE ENTRADA TROCADO QUE AINDA ASSIM
+                *> COMPARTILHE POSIÇÔES INICIAIS PODE MANTER REJEIÇÔES ANTIGAS
+                IF W-ULTIMO-COD-CONTA NOT EQUAL ZEROS
+                    OPEN EXTEND ARQ-REJEITOS
+                    IF ARQ-REJ-OK NOT EQUAL "00"
+                        OPEN OUTPUT ARQ-REJEITOS
+                    END-IF
+                ELSE
+                    OPEN OUTPUT ARQ-REJEITOS
+                END-IF.
+
+           *> LE O CHECKPOINT ANTERIOR, SE EXISTIR, PARA SABER A MARCA (COD-CONTA
+           *> DO ULTIMO REGISTRO DE ENTRADA JA LIDO) A PARTIR DA QUAL RETOMAR
+           LE-CHECKPOINT.
+                MOVE ZEROS TO W-QTDE-PROCESSADA.
+                MOVE ZEROS TO W-ULTIMO-COD-CONTA.
+                OPEN INPUT ARQ-CHECKPOINT.
+                IF ARQ-CKPT-OK EQUAL "00"
+                    READ ARQ-CHECKPOINT
+                        AT END CONTINUE
+                        NOT AT END
+                            MOVE CKPT-QTDE-PROCESSADA TO W-QTDE-PROCESSADA
+                            MOVE CKPT-ULTIMO-COD-CONTA TO W-ULTIMO-COD-CONTA
+                    END-READ
+                    CLOSE ARQ-CHECKPOINT
+                END-IF.
+
+           *> PULA OS REGISTROS JA LIDOS EM UMA EXECUÇÂO ANTERIOR (RESTART),
+           *> LOCALIZANDO PELO CONTEUDO (IMP-COD-CONTA) EM VEZ DE UMA
+           *> CONTAGEM DE POSIÇÂO; SE A MARCA NAO FOR ENCONTRADA (O ARQUIVO
+           *> DE ENTRADA FOI SUBSTITUIDO POR OUTRO LOTE), REPROCESSA DESDE O
+           *> INICIO DO NOVO ARQUIVO EM VEZ DE PULAR REGISTROS AO ACASO
+           AVANCA-ARQ-IMPORTACAO.
+                MOVE 'N' TO WS-MARCA-ENCONTRADA.
+                IF W-ULTIMO-COD-CONTA NOT EQUAL ZEROS
+                    PERFORM UNTIL FIM-ARQUIVO OR MARCA-ENCONTRADA
+                        READ ARQ-IMPORTACAO
+                            AT END MOVE 'S' TO WS-EOF
+                            NOT AT END
+                                IF IMP-COD-CONTA EQUAL W-ULTIMO-COD-CONTA
+                                    MOVE 'S' TO WS-MARCA-ENCONTRADA
+                                END-IF
+                        END-READ
+                    END-PERFORM
+                    IF NOT MARCA-ENCONTRADA
+                        CLOSE ARQ-IMPORTACAO
+                        OPEN INPUT ARQ-IMPORTACAO
+                        MOVE 'N' TO WS-EOF
+                        MOVE ZEROS TO W-QTDE-PROCESSADA
+                        MOVE ZEROS TO W-ULTIMO-COD-CONTA
+                    END-IF
+                END-IF.
+
+            PROCESSA-IMPORTACAO.
+                READ ARQ-IMPORTACAO
+                    AT END MOVE 'S' TO WS-EOF
+                    NOT AT END
+                        MOVE IMP-COD-CONTA TO W-ULTIMO-COD-CONTA
+                        PERFORM VALIDA-E-GRAVA
+                        ADD 1 TO W-QTDE-PROCESSADA
+                        IF FUNCTION MOD(W-QTDE-PROCESSADA, W-CHECKPOINT-INTERVALO) EQUAL ZEROS
+                            PERFORM GRAVA-CHECKPOINT
+                        END-IF
+                END-READ.
+
+            VALIDA-E-GRAVA.
+                MOVE IMP-CPF TO W-CPF.
+                PERFORM ALGORTHM-CPF-VERIFICATE.
+                IF (W-CPF(10:1) NOT EQUAL W-FIRST-DIGIT OR W-CPF(11:1) NOT EQUAL W-SECOND-DIGIT)
+                   AND W-CPF-SUM NOT EQUAL 2
+                    MOVE "CPF INVALIDO" TO W-MOTIVO-REJEITO
+                    PERFORM GRAVA-REJEITO
+                ELSE
+                    MOVE IMP-COD-CONTA TO COD-CONTA
+                    READ ARQ-BANCO
+                        INVALID KEY PERFORM GRAVA-CONTA
+                        NOT INVALID KEY
+                            MOVE "COD-CONTA JA EXISTENTE" TO W-MOTIVO-REJEITO
+                            PERFORM GRAVA-REJEITO
+                    END-READ
+                END-IF.
+
+            GRAVA-CONTA.
+                MOVE ZEROS TO REG-INDEX.
+                MOVE IMP-CPF TO CPF.
+                MOVE IMP-COD-AGENCIA TO COD-AGENCIA.
+                MOVE IMP-COD-CONTA TO COD-CONTA.
+                MOVE IMP-NOME TO W-NOME.
+                MOVE IMP-SALDO TO W-SALDO.
+                MOVE IMP-LIMITE TO W-LIMITE.
+                MOVE IMP-EMAIL TO W-EMAIL.
+                MOVE IMP-TELEFONE TO W-TELEFONE.
+                MOVE 'A' TO W-STATUS.
+                MOVE DATE-TIME TO DT-ABERTURA.
+                MOVE DATE-TIME TO DT-ULT-MODIF.
+
+               *> MESMO TETO DE CHEQUE ESPECIAL EXIGIDO NA CRIAÇÂO INTERATIVA
+               *> (CHECK-SALDO-LIMITE-CREATE): O SALDO NÂO PODE FICAR ABAIXO
+               *> DE -W-LIMITE
+                COMPUTE W-MIN-SALDO = ZEROS - W-LIMITE.
+                IF W-SALDO < W-MIN-SALDO
+                    MOVE "SALDO ABAIXO DO LIMITE" TO W-MOTIVO-REJEITO
+                    PERFORM GRAVA-REJEITO
+                ELSE
+                    WRITE REG-BANCO
+                        INVALID KEY
+                            MOVE "ERRO AO GRAVAR EM ARQ-BANCO" TO W-MOTIVO-REJEITO
+                            PERFORM GRAVA-REJEITO
+                        NOT INVALID KEY
+                            MOVE 'CR' TO W-EXT-TIPO-ATUAL
+                            MOVE ZEROS TO EXT-SALDO-ANTERIOR
+                            MOVE ZEROS TO EXT-VALOR
+                            PERFORM GRAVA-EXTRATO
+                            ADD 1 TO W-QTDE-VALIDAS
+                    END-WRITE
+                END-IF.
+
+           *> ENCONTRA A PROXIMA SEQUENCIA DE EXTRATO PARA A CONTA ATUAL E GRAVA O MOVIMENTO
+           GRAVA-EXTRATO.
+                PERFORM FIND-NEXT-EXT-SEQ.
+                MOVE COD-CONTA TO EXT-COD-CONTA.
+                MOVE W-EXT-SEQ TO EXT-SEQUENCIA.
+                MOVE W-EXT-TIPO-ATUAL TO EXT-TIPO.
+                MOVE W-SALDO TO EXT-SALDO-ATUAL.
+                MOVE DATE-TIME TO EXT-DATA.
+                WRITE REG-EXTRATO
+                    INVALID KEY
+                        MOVE "ERRO AO GRAVAR EM ARQ-EXTRATO" TO W-MOTIVO-REJEITO
+                        PERFORM GRAVA-REJEITO
+                END-WRITE.
+
+           FIND-NEXT-EXT-SEQ.
+                MOVE COD-CONTA TO EXT-COD-CONTA.
+                MOVE 999999 TO EXT-SEQUENCIA.
+                MOVE 'N' TO W-EXT-FOUND.
+                START ARQ-EXTRATO KEY IS NOT GREATER THAN EXT-CHAVE
+                    INVALID KEY MOVE 1 TO W-EXT-SEQ
+                    NOT INVALID KEY
+                        READ ARQ-EXTRATO NEXT RECORD AT END MOVE 1 TO W-EXT-SEQ
+                        NOT AT END
+                            IF EXT-COD-CONTA EQUAL COD-CONTA
+                                COMPUTE W-EXT-SEQ = EXT-SEQUENCIA + 1
+                            ELSE
+                                MOVE 1 TO W-EXT-SEQ
+                            END-IF
+                        END-READ
+                END-START.
+
+            GRAVA-REJEITO.
+                ADD 1 TO W-QTDE-REJEITADAS.
+                MOVE SPACES TO REG-REJEITO.
+                STRING "CONTA " DELIMITED BY SIZE
+                       IMP-COD-CONTA DELIMITED BY SIZE
+                       " CPF " DELIMITED BY SIZE
+                       IMP-CPF DELIMITED BY SIZE
+                       " REJEITADA: " DELIMITED BY SIZE
+                       W-MOTIVO-REJEITO DELIMITED BY SIZE
+                    INTO REG-REJEITO.
+                WRITE REG-REJEITO.
+
+           *> GRAVA A MARCA (IMP-COD-CONTA DO ULTIMO REGISTRO LIDO) E A
+           *> QUANTIDADE DE REGISTROS JA PROCESSADOS, PARA RESTART
+           GRAVA-CHECKPOINT.
+                OPEN OUTPUT ARQ-CHECKPOINT.
+                MOVE W-ULTIMO-COD-CONTA TO CKPT-ULTIMO-COD-CONTA.
+                MOVE W-QTDE-PROCESSADA TO CKPT-QTDE-PROCESSADA.
+                MOVE DATE-TIME TO CKPT-DATA.
+                WRITE REG-CHECKPOINT.
+                CLOSE ARQ-CHECKPOINT.
+
+            CLOSE-FILES.
+                CLOSE ARQ-IMPORTACAO.
+                CLOSE ARQ-BANCO.
+                CLOSE ARQ-EXTRATO.
+                CLOSE ARQ-REJEITOS.
+
+            ALGORTHM-CPF-VERIFICATE.
+                MOVE 1 TO W-COUNT.
+                MOVE ZEROS TO W-CPF-SUM.
+                MOVE 10 TO W-CPF-FACTOR.
+                MOVE ZEROS TO W-REMAINDER.
+                MOVE ZEROS TO W-TMP.
+
+               *> PRIMEIRA PARTE DO ALGORTHM (PRIMEIRO DIGITO VERIFICADOR)
+                PERFORM SUM-ALGORTHM-CPF-VERIFICATE UNTIL W-COUNT EQUAL 10.
+                DIVIDE W-CPF-SUM by 11 GIVING W-TMP REMAINDER W-REMAINDER.
+
+                IF W-REMAINDER EQUAL 10 OR  W-REMAINDER EQUAL 11
+                    MOVE 0 TO W-FIRST-DIGIT
+                ELSE
+                    SUBTRACT 11 FROM W-REMAINDER GIVING W-FIRST-DIGIT
+                END-IF.
+
+               *> SEGUNDA PARTE DO ALGORTHM (SECUNDO DIGITO VERIFICADOR)
+                MOVE 1 TO W-COUNT.
+                MOVE ZEROS TO W-CPF-SUM.
+                MOVE 11 TO W-CPF-FACTOR.
+                MOVE ZEROS TO W-REMAINDER.
+                MOVE ZEROS TO W-TMP.
+
+                PERFORM SUM-ALGORTHM-CPF-VERIFICATE UNTIL W-COUNT EQUAL 10.
+                MULTIPLY 2 BY W-FIRST-DIGIT GIVING W-TMP.
+                ADD W-TMP TO W-CPF-SUM GIVING W-CPF-SUM.
+
+                DIVIDE W-CPF-SUM BY 11 GIVING W-TMP REMAINDER W-REMAINDER.
+
+                IF W-REMAINDER EQUAL 10 OR  W-REMAINDER EQUAL 11
+                    MOVE 0 TO W-SECOND-DIGIT
+                ELSE
+                    SUBTRACT 11 FROM W-REMAINDER GIVING W-SECOND-DIGIT
+                END-IF.
+
+           *> ALGORTHM VERIFICAÇÂO DO CPF
+           SUM-ALGORTHM-CPF-VERIFICATE.
+                MOVE W-CPF(W-COUNT:1) TO W-CPF-DIGIT.
+                MULTIPLY W-CPF-DIGIT BY W-CPF-FACTOR GIVING W-TMP.
+                ADD W-TMP TO W-CPF-SUM GIVING W-CPF-SUM.
+                ADD 1 TO W-COUNT.
+                SUBTRACT 1 FROM W-CPF-FACTOR.
+
+       END PROGRAM CONTA-IMPORT.
