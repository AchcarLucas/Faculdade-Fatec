@@ -0,0 +1,16 @@
+      *> LAYOUT DO REGISTRO DE APROVACAO DE LIMITE (ARQ-APROVACAO.DAT)
+      *> UM REGISTRO POR PEDIDO DE AUMENTO DE LIMITE ACIMA DO TETO SEM SUPERVISAO
+           01   REG-APROVACAO.
+               02  APR-CHAVE.
+                   03  APR-COD-CONTA       PIC 9(7).
+                   03  APR-SEQUENCIA       PIC 9(6).
+               02  APR-LIMITE-ATUAL        PIC 9(8)V99.
+               02  APR-LIMITE-NOVO         PIC 9(8)V99.
+               02  APR-STATUS              PIC X(01).
+                   88  APR-PENDENTE        VALUE 'P'.
+                   88  APR-APROVADO        VALUE 'A'.
+                   88  APR-REJEITADO       VALUE 'R'.
+               02  APR-DATA.
+                   03  APR-DATA-ANO        PIC 9(02).
+                   03  APR-DATA-MES        PIC 9(02).
+                   03  APR-DATA-DIA        PIC 9(02).
