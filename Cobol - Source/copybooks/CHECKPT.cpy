@@ -0,0 +1,9 @@
+      *> LAYOUT DO REGISTRO DE CHECKPOINT DE RESTART DOS JOBS BATCH
+      *> GRAVADO A CADA W-CHECKPOINT-INTERVALO REGISTROS PROCESSADOS
+           01   REG-CHECKPOINT.
+               02  CKPT-ULTIMO-COD-CONTA   PIC 9(7).
+               02  CKPT-QTDE-PROCESSADA    PIC 9(8).
+               02  CKPT-DATA.
+                   03  CKPT-DATA-ANO       PIC 9(02).
+                   03  CKPT-DATA-MES       PIC 9(02).
+                   03  CKPT-DATA-DIA       PIC 9(02).
