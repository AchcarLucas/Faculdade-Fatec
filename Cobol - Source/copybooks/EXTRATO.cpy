@@ -0,0 +1,19 @@
+      *> LAYOUT DO REGISTRO DE EXTRATO (ARQ-EXTRATO.DAT)
+      *> UM REGISTRO POR MOVIMENTACAO DE CONTA (CRIACAO/MODIFICACAO/DEPOSITO/SAQUE/ENCERRAMENTO)
+           01   REG-EXTRATO.
+               02  EXT-CHAVE.
+                   03  EXT-COD-CONTA       PIC 9(7).
+                   03  EXT-SEQUENCIA       PIC 9(6).
+               02  EXT-TIPO                PIC X(02).
+                   88  EXT-CRIACAO         VALUE 'CR'.
+                   88  EXT-MODIFICACAO     VALUE 'MO'.
+                   88  EXT-DEPOSITO        VALUE 'DE'.
+                   88  EXT-SAQUE           VALUE 'SA'.
+                   88  EXT-ENCERRAMENTO    VALUE 'EN'.
+               02  EXT-VALOR               PIC S9(8)V99 SIGN IS LEADING SEPARATE CHARACTER.
+               02  EXT-SALDO-ANTERIOR      PIC S9(8)V99 SIGN IS LEADING SEPARATE CHARACTER.
+               02  EXT-SALDO-ATUAL         PIC S9(8)V99 SIGN IS LEADING SEPARATE CHARACTER.
+               02  EXT-DATA.
+                   03  EXT-DATA-ANO        PIC 9(02).
+                   03  EXT-DATA-MES        PIC 9(02).
+                   03  EXT-DATA-DIA        PIC 9(02).
