@@ -0,0 +1,23 @@
+      *> LAYOUT DO REGISTRO DE CONTA CORRENTE (ARQ-BANCO.DAT)
+      *> COMPARTILHADO ENTRE PROGRAM1 E OS PROGRAMAS BATCH QUE LEEM O ARQUIVO
+           01   REG-BANCO.
+               02  REG-INDEX               PIC 99.
+               02  CPF                     PIC 99999999999.
+               02  COD-AGENCIA             PIC 9(4).
+               02  COD-CONTA               PIC 9(7).
+               02  W-NOME                  PIC X(32).
+               02  W-SALDO                 PIC S9(8)V99 SIGN IS LEADING SEPARATE CHARACTER.
+               02  W-LIMITE                PIC 9(8)V99.
+               02  W-STATUS                PIC X(01).
+                   88  CONTA-ATIVA         VALUE 'A'.
+                   88  CONTA-FECHADA       VALUE 'F'.
+               02  W-EMAIL                 PIC X(40).
+               02  W-TELEFONE              PIC X(15).
+               02  DT-ABERTURA.
+                   03  DT-ABERTURA-ANO     PIC 9(02).
+                   03  DT-ABERTURA-MES     PIC 9(02).
+                   03  DT-ABERTURA-DIA     PIC 9(02).
+               02  DT-ULT-MODIF.
+                   03  DT-ULT-MODIF-ANO    PIC 9(02).
+                   03  DT-ULT-MODIF-MES    PIC 9(02).
+                   03  DT-ULT-MODIF-DIA    PIC 9(02).
