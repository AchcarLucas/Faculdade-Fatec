@@ -1,63 +1,124 @@
         *> AUTHOR -> LUCAS CAMPOS 14/03/2017
         IDENTIFICATION DIVISION.
-        PROGRAM-ID. SEGUNDO-GRAU.	
+        PROGRAM-ID. SEGUNDO-GRAU.
         ENVIRONMENT DIVISION.
-	        CONFIGURATION SECTION.
-		        SPECIAL-NAMES.
-			        DECIMAL-POINT IS COMMA.
+                CONFIGURATION SECTION.
+                        SPECIAL-NAMES.
+                                DECIMAL-POINT IS COMMA.
+                INPUT-OUTPUT SECTION.
+                        FILE-CONTROL.
+                            SELECT ARQ-ENTRADA ASSIGN TO "SEGUNDOGRAU-ENTRADA.DAT"
+                                ORGANIZATION LINE SEQUENTIAL
+                                FILE STATUS ARQ-ENT-OK.
+
+                            SELECT ARQ-RESULTADOS ASSIGN TO "SEGUNDOGRAU-RESULTADOS.DAT"
+                                ORGANIZATION LINE SEQUENTIAL
+                                FILE STATUS ARQ-RES-OK.
+
+                            SELECT ARQ-HISTORICO ASSIGN TO "SEGUNDOGRAU-HISTORICO.DAT"
+                                ORGANIZATION LINE SEQUENTIAL
+                                FILE STATUS ARQ-HIST-OK.
+
         DATA DIVISION.
-	        WORKING-STORAGE SECTION.
-	
-		        01 DATE-TIME.
-			        02 YEARS		PIC 9(02).
-			        02 MONTHS		PIC 9(02).
-			        02 DAYS			PIC 9(02).
-		
-		        01 DATA-CALC.
+            FILE SECTION.
+                FD ARQ-ENTRADA LABEL RECORDS STANDARD.
+
+                01  REG-ENTRADA.
+                    02  ENT-AX          PIC S9(05) SIGN IS LEADING SEPARATE CHARACTER.
+                    02  ENT-BX          PIC S9(05) SIGN IS LEADING SEPARATE CHARACTER.
+                    02  ENT-C           PIC S9(05) SIGN IS LEADING SEPARATE CHARACTER.
+
+                FD ARQ-RESULTADOS LABEL RECORDS STANDARD.
+
+                01  REG-RESULTADO       PIC X(100).
+
+                FD ARQ-HISTORICO LABEL RECORDS STANDARD.
+
+                01  REG-HISTORICO       PIC X(100).
+
+                WORKING-STORAGE SECTION.
+
+                    01 DATE-TIME.
+                        02 YEARS                PIC 9(02).
+                        02 MONTHS               PIC 9(02).
+                        02 DAYS                 PIC 9(02).
+
+                    01 ARQ-STATUS.
+                        02 ARQ-ENT-OK           PIC X(02).
+                        02 ARQ-RES-OK           PIC X(02).
+                        02 ARQ-HIST-OK          PIC X(02).
+
+                    01 DATA-CALC.
                     *> SIGN IS LEADING SEPARATE CHARACTER (HABILITA O USO DO SINAL NEGATIVO (-))
-			        02 W-AX			PIC S9(05) VALUE ZEROS SIGN IS LEADING SEPARATE CHARACTER.
+                        02 W-AX                 PIC S9(05) VALUE ZEROS SIGN IS LEADING SEPARATE CHARACTER.
                     02 W-AX-DOT     PIC -zzzzz.
-			        02 W-BX			PIC S9(05) VALUE ZEROS SIGN IS LEADING SEPARATE CHARACTER.
+                        02 W-BX                 PIC S9(05) VALUE ZEROS SIGN IS LEADING SEPARATE CHARACTER.
                     02 W-BX-DOT     PIC -zzzzz.
-			        02 W-C			PIC S9(05) VALUE ZEROS SIGN IS LEADING SEPARATE CHARACTER.
+                        02 W-C                  PIC S9(05) VALUE ZEROS SIGN IS LEADING SEPARATE CHARACTER.
                     02 W-C-DOT      PIC -zzzzz.
-			
-			        02 W-X1			PIC S9(09)V99.
-			        02 W-X1-DOT		PIC -ZZZZZZZZ9,99.
-			
-			        02 W-X2			PIC S9(09)V99.
-			        02 W-X2-DOT		PIC -ZZZZZZZZ9,99.
-            
+
+                        02 W-X1                 PIC S9(09)V99.
+                        02 W-X1-DOT             PIC -ZZZZZZZZ9,99.
+
+                        02 W-X2                 PIC S9(09)V99.
+                        02 W-X2-DOT             PIC -ZZZZZZZZ9,99.
+
                 01 DATA-BHASKARA.
+                    02 W-DISCRIMINANTE PIC S9(09)V99.
                     02 W-DELTA      PIC S9(09)V99.
-                    
+                    02 W-PARTE-REAL PIC S9(09)V99.
+                    02 W-PARTE-REAL-DOT PIC -ZZZZZZZZ9,99.
+                    02 W-PARTE-IMAG PIC S9(09)V99.
+                    02 W-PARTE-IMAG-DOT PIC -ZZZZZZZZ9,99.
+
+                01 W-MODO-MASK      PIC X(01) VALUE 'I'.
+                    88 MODO-BATCH   VALUE 'S' 's'.
+
                 01 MSGS.
                     02 MSGSCLEAR PIC X(30) VALUE SPACES.
                     02 MSG01    VALUE "AX DEVE SER DIFERENTE QUE ZERO".
-	
-	        SCREEN SECTION.
-		        01 MAIN-SCREEN.
-			        02 LINE 01 COLUMN 05 PIC 9(02)/ USING DAYS FOREGROUND-COLOR IS 2.
-			        02 LINE 01 COLUMN 08 PIC 9(02)/ USING MONTHS FOREGROUND-COLOR IS 2.
-			        02 LINE 01 COLUMN 11 PIC 9(02) USING YEARS FOREGROUND-COLOR IS 2.
-			        02 LINE 01 COLUMN 20 VALUE "CALCULO (EQUACAO SEGUNDO GRAU)" FOREGROUND-COLOR IS 2.
-			        02 LINE 03 COLUMN 10 VALUE "AX: --" FOREGROUND-COLOR IS 3.
-			        02 LINE 05 COLUMN 10 VALUE "BX: --" FOREGROUND-COLOR IS 3.
-			        02 LINE 07 COLUMN 10 VALUE "C:  --" FOREGROUND-COLOR IS 3.
-			        02 LINE 11 COLUMN 10 VALUE "X1: --" FOREGROUND-COLOR IS 4.
-			        02 LINE 13 COLUMN 10 VALUE "X2: --" FOREGROUND-COLOR IS 4.
-            
-		        01 CLEAR-SCREEN.
-			        02 BLANK SCREEN.
-                    
+                    02 MSG02    VALUE "BX E C NAO PODEM SER AMBOS ZERO".
+                    02 MSG03    VALUE "AX/BX/C MUITO GRANDES: CALCULO ESTOUROU".
+
+                01 OVERFLOW-VARIABLES.
+                    02 W-ESTOUROU       PIC X(01) VALUE 'N'.
+                        88 HOUVE-ESTOURO VALUE 'S'.
+
+        SCREEN SECTION.
+                01 MAIN-SCREEN.
+                        02 LINE 01 COLUMN 05 PIC 9(02)/ USING DAYS FOREGROUND-COLOR IS 2.
+                        02 LINE 01 COLUMN 08 PIC 9(02)/ USING MONTHS FOREGROUND-COLOR IS 2.
+                        02 LINE 01 COLUMN 11 PIC 9(02) USING YEARS FOREGROUND-COLOR IS 2.
+                        02 LINE 01 COLUMN 20 VALUE "CALCULO (EQUACAO SEGUNDO GRAU)" FOREGROUND-COLOR IS 2.
+                        02 LINE 02 COLUMN 10 VALUE "MODO BATCH (S/N): --" FOREGROUND-COLOR IS 2.
+                        02 LINE 03 COLUMN 10 VALUE "AX: --" FOREGROUND-COLOR IS 3.
+                        02 LINE 05 COLUMN 10 VALUE "BX: --" FOREGROUND-COLOR IS 3.
+                        02 LINE 07 COLUMN 10 VALUE "C:  --" FOREGROUND-COLOR IS 3.
+                        02 LINE 11 COLUMN 10 VALUE "X1: --" FOREGROUND-COLOR IS 4.
+                        02 LINE 13 COLUMN 10 VALUE "X2: --" FOREGROUND-COLOR IS 4.
+
+                01 CLEAR-SCREEN.
+                        02 BLANK SCREEN.
+
         PROCEDURE DIVISION.
-	        INIT.
-		        ACCEPT DATE-TIME FROM DATE.
-		        DISPLAY CLEAR-SCREEN.
-		        DISPLAY MAIN-SCREEN.
-		
-                GET-AX.
-		            ACCEPT W-AX AT 0314 FOREGROUND-COLOR IS 3.
+                INIT.
+                        ACCEPT DATE-TIME FROM DATE.
+                        DISPLAY CLEAR-SCREEN.
+                        DISPLAY MAIN-SCREEN.
+                        ACCEPT W-MODO-MASK AT 0228 FOREGROUND-COLOR IS 3.
+
+                        IF MODO-BATCH
+                            PERFORM PROCESSA-LOTE
+                        ELSE
+                            PERFORM PROCESSA-INTERATIVO THRU GET-C
+                        END-IF.
+
+                        STOP " ".
+                        STOP RUN.
+
+                PROCESSA-INTERATIVO.
+                    GET-AX.
+                            ACCEPT W-AX AT 0314 FOREGROUND-COLOR IS 3.
                     IF W-AX <> 0
                         MOVE W-AX TO W-AX-DOT
                         DISPLAY W-AX-DOT AT 0323
@@ -66,29 +127,161 @@
                         DISPLAY MSG01 AT 1510
                         GO TO GET-AX
                     END-IF.
-                    
-		        ACCEPT W-BX AT 0514 FOREGROUND-COLOR IS 3.
-                MOVE W-BX TO W-BX-DOT.
-                DISPLAY W-BX-DOT AT 0523.
-                
-		        ACCEPT W-C AT 0714 FOREGROUND-COLOR IS 3.
-                MOVE W-C TO W-C-DOT.
-                DISPLAY W-C-DOT AT 0723.
-                
-                DISPLAY "E > " AT 0910.
-                DISPLAY W-AX-DOT "^2 + (" W-BX-DOT ") + (" W-C-DOT ")".
-                
-		        COMPUTE W-DELTA = ((W-BX**2) - (4*W-AX*W-C))**0,5.
-                IF W-DELTA < 0,0 THEN
-                    DISPLAY "DELTA NEGATIVO (SEM SOLUCAO)" AT 1410 FOREGROUND-COLOR IS 4
-                ELSE
-                    COMPUTE W-X1 = ((-1)*W-BX + W-DELTA) / (2*W-AX)
-                    COMPUTE W-X2 = ((-1)*W-BX - W-DELTA) / (2*W-AX)
-                    MOVE W-X1 to W-X1-DOT
-                    MOVE W-X2 to W-X2-DOT
-                    DISPLAY W-X1-DOT AT 1114 FOREGROUND-COLOR IS 15
-                    DISPLAY W-X2-DOT AT 1314 FOREGROUND-COLOR IS 15
-                END-IF.
-        
-                STOP " ".
-		        STOP RUN.
+
+                    GET-BX.
+                        ACCEPT W-BX AT 0514 FOREGROUND-COLOR IS 3.
+                        MOVE W-BX TO W-BX-DOT.
+                        DISPLAY W-BX-DOT AT 0523.
+
+                    GET-C.
+                        ACCEPT W-C AT 0714 FOREGROUND-COLOR IS 3.
+                        MOVE W-C TO W-C-DOT.
+                        DISPLAY W-C-DOT AT 0723.
+
+                        *> BX E C SO SAO INVALIDOS JUNTOS (EQUACAO DEGENERADA SEM TERMO LINEAR NEM CONSTANTE)
+                        IF W-BX EQUAL 0 AND W-C EQUAL 0
+                            DISPLAY MSG02 AT 1510
+                            GO TO GET-BX
+                        ELSE
+                            DISPLAY MSGSCLEAR AT 1510
+                        END-IF.
+
+                        DISPLAY "E > " AT 0910.
+                        DISPLAY W-AX-DOT "^2 + (" W-BX-DOT ") + (" W-C-DOT ")".
+
+                        PERFORM CALCULA-RAIZES.
+
+                        IF HOUVE-ESTOURO
+                            DISPLAY MSG03 AT 1510 FOREGROUND-COLOR IS 4
+                        ELSE
+                            IF W-DELTA < 0,0
+                                DISPLAY "DELTA NEGATIVO (RAIZES COMPLEXAS)" AT 1410 FOREGROUND-COLOR IS 4
+                                MOVE W-PARTE-REAL TO W-PARTE-REAL-DOT
+                                MOVE W-PARTE-IMAG TO W-PARTE-IMAG-DOT
+                                DISPLAY W-PARTE-REAL-DOT " +- " W-PARTE-IMAG-DOT "i" AT 1114 FOREGROUND-COLOR IS 15
+                            ELSE
+                                MOVE W-X1 to W-X1-DOT
+                                MOVE W-X2 to W-X2-DOT
+                                DISPLAY W-X1-DOT AT 1114 FOREGROUND-COLOR IS 15
+                                DISPLAY W-X2-DOT AT 1314 FOREGROUND-COLOR IS 15
+                            END-IF
+                            PERFORM GRAVA-HISTORICO
+                        END-IF.
+
+                *> MODO BATCH: LE UM ARQUIVO DE TRIPLAS AX/BX/C E CALCULA TODAS AS RAIZES
+                *> NUMA UNICA PASSADA, GRAVANDO O RESULTADO DE CADA UMA NO RELATORIO
+                PROCESSA-LOTE.
+                        OPEN INPUT ARQ-ENTRADA.
+                        OPEN OUTPUT ARQ-RESULTADOS.
+                        PERFORM UNTIL ARQ-ENT-OK EQUAL "10"
+                            READ ARQ-ENTRADA
+                                AT END MOVE "10" TO ARQ-ENT-OK
+                                NOT AT END PERFORM PROCESSA-LINHA-LOTE
+                            END-READ
+                        END-PERFORM.
+                        CLOSE ARQ-ENTRADA.
+                        CLOSE ARQ-RESULTADOS.
+
+                PROCESSA-LINHA-LOTE.
+                        MOVE ENT-AX TO W-AX.
+                        MOVE ENT-BX TO W-BX.
+                        MOVE ENT-C TO W-C.
+                        IF W-AX EQUAL 0
+                            MOVE SPACES TO REG-RESULTADO
+                            STRING "AX=" DELIMITED BY SIZE W-AX DELIMITED BY SIZE
+                                   " REJEITADO: " DELIMITED BY SIZE MSG01 DELIMITED BY SIZE
+                                INTO REG-RESULTADO
+                            WRITE REG-RESULTADO
+                        ELSE
+                            *> BX E C SO SAO INVALIDOS JUNTOS (EQUACAO DEGENERADA SEM TERMO LINEAR NEM CONSTANTE)
+                            IF W-BX EQUAL 0 AND W-C EQUAL 0
+                                MOVE SPACES TO REG-RESULTADO
+                                STRING "AX=" DELIMITED BY SIZE W-AX DELIMITED BY SIZE
+                                       " REJEITADO: " DELIMITED BY SIZE MSG02 DELIMITED BY SIZE
+                                    INTO REG-RESULTADO
+                                WRITE REG-RESULTADO
+                            ELSE
+                                PERFORM CALCULA-RAIZES
+                                IF HOUVE-ESTOURO
+                                    MOVE SPACES TO REG-RESULTADO
+                                    STRING "AX=" DELIMITED BY SIZE W-AX DELIMITED BY SIZE
+                                           " REJEITADO: " DELIMITED BY SIZE MSG03 DELIMITED BY SIZE
+                                        INTO REG-RESULTADO
+                                    WRITE REG-RESULTADO
+                                ELSE
+                                    PERFORM ESCREVE-RESULTADO-LOTE
+                                    PERFORM GRAVA-HISTORICO
+                                END-IF
+                            END-IF
+                        END-IF.
+
+                ESCREVE-RESULTADO-LOTE.
+                        MOVE SPACES TO REG-RESULTADO.
+                        IF W-DELTA < 0,0
+                            MOVE W-PARTE-REAL TO W-PARTE-REAL-DOT
+                            MOVE W-PARTE-IMAG TO W-PARTE-IMAG-DOT
+                            STRING "AX=" DELIMITED BY SIZE W-AX DELIMITED BY SIZE
+                                   " BX=" DELIMITED BY SIZE W-BX DELIMITED BY SIZE
+                                   " C=" DELIMITED BY SIZE W-C DELIMITED BY SIZE
+                                   " RAIZES COMPLEXAS " DELIMITED BY SIZE
+                                   W-PARTE-REAL-DOT DELIMITED BY SIZE
+                                   " +- " DELIMITED BY SIZE
+                                   W-PARTE-IMAG-DOT DELIMITED BY SIZE "i" DELIMITED BY SIZE
+                                INTO REG-RESULTADO
+                        ELSE
+                            MOVE W-X1 TO W-X1-DOT
+                            MOVE W-X2 TO W-X2-DOT
+                            STRING "AX=" DELIMITED BY SIZE W-AX DELIMITED BY SIZE
+                                   " BX=" DELIMITED BY SIZE W-BX DELIMITED BY SIZE
+                                   " C=" DELIMITED BY SIZE W-C DELIMITED BY SIZE
+                                   " X1=" DELIMITED BY SIZE W-X1-DOT DELIMITED BY SIZE
+                                   " X2=" DELIMITED BY SIZE W-X2-DOT DELIMITED BY SIZE
+                                INTO REG-RESULTADO
+                        END-IF.
+                        WRITE REG-RESULTADO.
+
+                *> CALCULA DELTA E AS RAIZES (REAIS OU A PARTE REAL/IMAGINARIA DO PAR COMPLEXO)
+                CALCULA-RAIZES.
+                        *> O DISCRIMINANTE PODE SER NEGATIVO; ELEVAR UM VALOR
+                        *> NEGATIVO A UM EXPOENTE FRACIONARIO (**0,5) DISPARA
+                        *> SIZE ERROR NO GNUCOBOL, ENTAO O SINAL E TRATADO
+                        *> ANTES DE EXTRAIR A RAIZ COM FUNCTION SQRT
+                        MOVE 'N' TO W-ESTOUROU.
+                        COMPUTE W-DISCRIMINANTE = (W-BX**2) - (4*W-AX*W-C)
+                            ON SIZE ERROR
+                                MOVE 'S' TO W-ESTOUROU
+                        END-COMPUTE.
+                        IF NOT HOUVE-ESTOURO
+                            IF W-DISCRIMINANTE < 0,0
+                                COMPUTE W-DELTA = FUNCTION SQRT(FUNCTION ABS(W-DISCRIMINANTE)) * (-1)
+                            ELSE
+                                COMPUTE W-DELTA = FUNCTION SQRT(W-DISCRIMINANTE)
+                            END-IF
+                            IF W-DELTA < 0,0
+                                COMPUTE W-PARTE-REAL = ((-1)*W-BX) / (2*W-AX)
+                                COMPUTE W-PARTE-IMAG = FUNCTION ABS(W-DELTA) / (2*W-AX)
+                            ELSE
+                                COMPUTE W-X1 = ((-1)*W-BX + W-DELTA) / (2*W-AX)
+                                COMPUTE W-X2 = ((-1)*W-BX - W-DELTA) / (2*W-AX)
+                            END-IF
+                        END-IF.
+
+                *> REGISTRA A EQUACAO E O RESULTADO NO HISTORICO, INTERATIVO OU EM LOTE
+                GRAVA-HISTORICO.
+                        MOVE SPACES TO REG-HISTORICO.
+                        STRING DAYS DELIMITED BY SIZE "/" DELIMITED BY SIZE
+                               MONTHS DELIMITED BY SIZE "/" DELIMITED BY SIZE
+                               YEARS DELIMITED BY SIZE
+                               " AX=" DELIMITED BY SIZE W-AX DELIMITED BY SIZE
+                               " BX=" DELIMITED BY SIZE W-BX DELIMITED BY SIZE
+                               " C=" DELIMITED BY SIZE W-C DELIMITED BY SIZE
+                               " DELTA=" DELIMITED BY SIZE W-DELTA DELIMITED BY SIZE
+                            INTO REG-HISTORICO.
+                        OPEN EXTEND ARQ-HISTORICO.
+                        IF ARQ-HIST-OK NOT EQUAL "00"
+                            OPEN OUTPUT ARQ-HISTORICO
+                        END-IF.
+                        WRITE REG-HISTORICO.
+                        CLOSE ARQ-HISTORICO.
+
+        END PROGRAM SEGUNDO-GRAU.
