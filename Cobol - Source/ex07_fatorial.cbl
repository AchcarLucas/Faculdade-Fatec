@@ -4,37 +4,75 @@
        environment division.
            configuration section.
 
+           input-output section.
+               file-control.
+                   select ARQ-ENTRADA assign to "FATORIAL-ENTRADA.DAT"
+                       organization line sequential
+                       file status ARQ-ENT-OK.
+
+                   select ARQ-RELATORIO assign to "FATORIAL-RELATORIO.DAT"
+                       organization line sequential
+                       file status ARQ-REL-OK.
+
        data division.
+           file section.
+               FD ARQ-ENTRADA label records standard.
+
+               01 REG-ENTRADA.
+                   02 ENT-NOME         PIC X(30).
+                   02 ENT-NUMERO       PIC 9(02).
+
+               FD ARQ-RELATORIO label records standard.
+
+               01 REG-RELATORIO       PIC X(80).
+
            working-storage section.
                01 AREA-TRABALHO.
                    02 WS-NOME          PIC X(30).
                    02 WS-CONTADOR      PIC 9(03).
                    02 WS-NUMERO        PIC 9(02).
-                   02 WS-RESULTADO     PIC 9(07).
+                   02 WS-RESULTADO     PIC 9(18).
+                   02 WS-RESULTADO-MASK PIC Z(17)9.
                    02 WS-CONTINUE      PIC X(01) VALUE SPACE.
                        88 CONT VALUE 'N' 'n' 'S' 's'.
                    02 WS-FL            PIC 9(01) VALUE ZEROS.
+                   02 WS-MODO          PIC X(01) VALUE 'N'.
+                       88 MODO-BATCH   VALUE 'S' 's'.
+               01 LIMITE-VARIABLES.
+                   *> 19! (121645100408832000) E O MAIOR FATORIAL QUE CABE EM WS-RESULTADO PIC 9(18)
+                   02 W-MAX-NUMERO     PIC 9(02) VALUE 19.
+                   02 WS-ESTOUROU      PIC X(01) VALUE 'N'.
+                       88 HOUVE-ESTOURO VALUE 'S'.
+               01 ARQ-STATUS.
+                   02 ARQ-ENT-OK       PIC X(02).
+                   02 ARQ-REL-OK       PIC X(02).
                01 MENSAGENS-DE-TELA.
-                   02 MSG01            PIC X(30) VALUE 
+                   02 MSG01            PIC X(30) VALUE
                    "NUMERO DEVE SER MENOR QUE 10".
-                   02 MSG02            PIC X(30) VALUE 
+                   02 MSG02            PIC X(30) VALUE
                    "FIM DO PROGRAMA".
                    02 MSG03            PIC X(30) VALUE SPACE.
-               01 DATA-DO-SISTEMA
+                   02 MSG04            PIC X(30) VALUE
+                   "FATORIAL EXCEDE A CAPACIDADE".
+               01 DATA-DO-SISTEMA.
                    02 ANO              PIC 9(02).
                    02 MES              PIC 9(02).
                    02 DIA              PIC 9(02).
            screen section.
+               01 CLEAR-SCREEN.
+                   02 BLANK SCREEN.
                01 TELA01.
                    02 BLANK SCREEN.
                    02 LINE 02 COLUMN 05    PIC 9(02)/ USING DIA.
                    02 LINE 02 COLUMN 08    PIC 9(02)/ USING MES.
                    02 LINE 02 COLUMN 11    PIC 9(02) USING ANO.
-                   02 LINE 02 COLUMN 28    VALUE 
+                   02 LINE 02 COLUMN 28    VALUE
                    "CALCULO DE FATORIAL".
-                   02 LINE 08 COLUMN 21    VALUE 
+                   02 LINE 06 COLUMN 21    VALUE
+                   "MODO BATCH (S/N): ".
+                   02 LINE 08 COLUMN 21    VALUE
                    "NOME: ".
-                   02 LINE 12 COLUMN 21    VALUE 
+                   02 LINE 12 COLUMN 21    VALUE
                    "NUMERO: ".
                    02 LINE 14 COLUMN 21    VALUE "FATORIAL: ".
                    02 LINE 16 COLUMN 10    VALUE "CONTINUA (S/N): ".
@@ -42,61 +80,124 @@
        procedure division.
            INICIO.
                accept DATA-DO-SISTEMA from date.
-               perform PROCESSO until CONT
-               perform SAIDA.
+               display CLEAR-SCREEN.
+               display TELA01 at 0101.
+               accept WS-MODO at 0640 with prompt auto.
+               if MODO-BATCH
+                   perform PROCESSA-LOTE
+               else
+                   perform PROCESSO until CONT
+                   perform SAIDA
+               end-if.
                stop run.
-               
+
            PROCESSO.
                perform TELA.
                move zeros to WS-FL.
                perform ENTRA-DADOS until WS-FL = 1.
-               perform CALCULA until WS-CONTADOR > WS-NUMERO.
+               perform CALCULA until WS-CONTADOR > WS-NUMERO or HOUVE-ESTOURO.
                perform RESULTADO until CONT.
                exit.
-               
-               
+
            TELA.
-               display erase at 0101.
+               display CLEAR-SCREEN.
                display TELA01 at 0101.
                move 2 to WS-CONTADOR.
                move zeros to WS-NUMERO.
                move 1 to WS-RESULTADO.
+               move 'N' to WS-ESTOUROU.
                exit.
-               
+
            ENTRA-DADOS.
                accept WS-NOME at 0832 with prompt auto.
                accept WS-NUMERO at 1232 with prompt auto.
-               *>if WS-NUMERO > 10
-               *>    display MSG01 at 2310
-               *>else
-               *>    display MSG03 at 2310
-               *>    move 1 to WS-FL
-               *>end-if.
-               display MSG03 at 2310.
-               move 1 to WS-FL.
+               if WS-NUMERO > W-MAX-NUMERO
+                   display MSG01 at 2310
+               else
+                   display MSG03 at 2310
+                   move 1 to WS-FL
+               end-if.
                exit.
-               
+
            CALCULA.
-               compute WS-RESULTADO = WS-RESULTADO * WS-CONTADOR.
-               add 1 to WS-CONTADOR.
+               compute WS-RESULTADO = WS-RESULTADO * WS-CONTADOR
+                   on size error
+                       move 'S' to WS-ESTOUROU
+               end-compute.
+               if not HOUVE-ESTOURO
+                   add 1 to WS-CONTADOR
+               end-if.
                exit.
-       
+
            RESULTADO.
-               display WS-RESULTADO at 1432.
+               if HOUVE-ESTOURO
+                   display MSG04 at 1432
+               else
+                   move WS-RESULTADO to WS-RESULTADO-MASK
+                   display WS-RESULTADO-MASK at 1432
+               end-if.
                accept WS-CONTINUE at 1628 with prompt auto.
                exit.
-               
+
+           *> LE UMA LISTA DE NOME/NUMERO E GRAVA UMA TABELA DE FATORIAIS NO RELATORIO
+           PROCESSA-LOTE.
+               open input ARQ-ENTRADA.
+               open output ARQ-RELATORIO.
+               perform until ARQ-ENT-OK equal "10"
+                   read ARQ-ENTRADA
+                       at end move "10" to ARQ-ENT-OK
+                       not at end perform PROCESSA-LINHA-LOTE
+                   end-read
+               end-perform.
+               close ARQ-ENTRADA.
+               close ARQ-RELATORIO.
+
+           PROCESSA-LINHA-LOTE.
+               move ENT-NOME to WS-NOME.
+               move ENT-NUMERO to WS-NUMERO.
+               move 2 to WS-CONTADOR.
+               move 1 to WS-RESULTADO.
+               move 'N' to WS-ESTOUROU.
+               move spaces to REG-RELATORIO.
+               if WS-NUMERO > W-MAX-NUMERO
+                   string WS-NOME delimited by size
+                          " " delimited by size
+                          ENT-NUMERO delimited by size
+                          " REJEITADO: " delimited by size
+                          MSG01 delimited by size
+                       into REG-RELATORIO
+               else
+                   perform CALCULA until WS-CONTADOR > WS-NUMERO or HOUVE-ESTOURO
+                   if HOUVE-ESTOURO
+                       string WS-NOME delimited by size
+                              " " delimited by size
+                              ENT-NUMERO delimited by size
+                              " " delimited by size
+                              MSG04 delimited by size
+                           into REG-RELATORIO
+                   else
+                       move WS-RESULTADO to WS-RESULTADO-MASK
+                       string WS-NOME delimited by size
+                              " " delimited by size
+                              ENT-NUMERO delimited by size
+                              " " delimited by size
+                              WS-RESULTADO-MASK delimited by size
+                           into REG-RELATORIO
+                   end-if
+               end-if.
+               write REG-RELATORIO.
+
            SAIDA.
-               display erase at 0101.
+               display CLEAR-SCREEN.
                display MSG02.
                stop " ".
                exit.
- 
+
        end program Program1.
-       
+
        *> Programa 6 Exercicio
-       *> 1) O que este programa não trata? 
+       *> 1) O que este programa não trata?
        *> R) O programa não trata o nome.
        *> 2)Faça o mesmo programa anterior, mas aceitando qualquer valor
        *> para variável  WS-NUMERO
-       *> R) FEITO...
\ No newline at end of file
+       *> R) FEITO...
