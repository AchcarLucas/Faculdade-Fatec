@@ -6,7 +6,54 @@
            special-names.
                decimal-point is comma.
 
+           input-output section.
+               file-control.
+                   select ARQ-VALIDOS assign to "CONSISTENCIA-VALIDOS.DAT"
+                       organization line sequential
+                       file status ARQ-VAL-OK.
+
+                   select ARQ-EXCECOES assign to "CONSISTENCIA-EXCECOES.DAT"
+                       organization line sequential
+                       file status ARQ-EXC-OK.
+
+                   select ARQ-FUNCIONARIOS assign to "FUNCIONARIOS.DAT"
+                       organization line sequential
+                       file status ARQ-FUNC-OK.
+
+                   select ARQ-PAYROLL assign to "PAYROLL-AJUSTADO.DAT"
+                       organization line sequential
+                       file status ARQ-PAY-OK.
+
+                   select ARQ-PAYROLL-FALHAS assign to "PAYROLL-FALHAS.DAT"
+                       organization line sequential
+                       file status ARQ-PAYF-OK.
+
        data division.
+           file section.
+               FD ARQ-VALIDOS label records standard.
+
+               01 REG-VALIDO               PIC X(80).
+
+               FD ARQ-EXCECOES label records standard.
+
+               01 REG-EXCECAO              PIC X(80).
+
+               FD ARQ-FUNCIONARIOS label records standard.
+
+               01 REG-FUNCIONARIO.
+                   02 FUNC-NOME            PIC X(30).
+                   02 FUNC-IDADE           PIC 9(02).
+                   02 FUNC-SEXO            PIC X(01).
+                   02 FUNC-SALARIO         PIC 9(05)V99.
+
+               FD ARQ-PAYROLL label records standard.
+
+               01 REG-PAYROLL              PIC X(80).
+
+               FD ARQ-PAYROLL-FALHAS label records standard.
+
+               01 REG-PAYROLL-FALHA        PIC X(82).
+
        working-storage section.
            01 AREAS-DE-TRABALHO.
                02 WS-NOME                  PIC X(30) VALUE SPACES.
@@ -28,12 +75,29 @@
                02 MSG05 PIC X(30) VALUE SPACES.
                02 MSG06 PIC X(30) VALUE "FIM DO PROGRAMA".
                02 MSG07 PIC X(30) VALUE "OPCAO INVALIDA <REDIGITE>".
-       
+               02 MSG08 PIC X(30) VALUE "REGISTRO REJEITADO, VEJA LOG".
+           01 TENTATIVAS-VARIABLES.
+               02 W-MAX-TENTATIVAS         PIC 9(02) VALUE 03.
+               02 WS-TENT-NOME             PIC 9(02) VALUE ZEROS.
+               02 WS-TENT-IDADE            PIC 9(02) VALUE ZEROS.
+               02 WS-TENT-SEXO             PIC 9(02) VALUE ZEROS.
+               02 WS-TENT-SALARIO          PIC 9(02) VALUE ZEROS.
+               02 WS-EXC-CAMPO             PIC X(10) VALUE SPACES.
+           01 MODO-LOTE-VARIABLES.
+               02 WS-MODO-LOTE             PIC X(01) VALUE 'N'.
+                   88 MODO-BATCH-LOTE      VALUE 'S' 's'.
+           01 ARQ-STATUS.
+               02 ARQ-VAL-OK               PIC X(02).
+               02 ARQ-EXC-OK               PIC X(02).
+               02 ARQ-FUNC-OK              PIC X(02).
+               02 ARQ-PAY-OK               PIC X(02).
+               02 ARQ-PAYF-OK              PIC X(02).
+
            01 DATA-DO-SISTEMA.
                02 ANO              PIC 9(02).
                02 MES              PIC 9(02).
                02 DIA              PIC 9(02).
-               
+
        screen section.
            01 TELA.
                02 BLANK SCREEN.
@@ -42,70 +106,200 @@
                02 LINE 02 COLUMN 11 PIC 9(02) USING ANO.
                02 LINE 06 COLUMN 21 VALUE "EM".
                02 LINE 03 COLUMN 28 VALUE "CONSISTENCIA DE DADOS".
-               02 LINE 04 COLUMN 25 VALUE "AUTOR: COLEGIO BRASIL - N: 00
-               "0 SERIE: 2 - TU: X".
+               02 LINE 04 COLUMN 25 VALUE "AUTOR: COLEGIO BRASIL - N: 000 SERIE: 2 - TU: X".
                02 LINE 08 COLUMN 21 VALUE "NOME: ".
                02 LINE 10 COLUMN 21 VALUE "IDADE: ".
                02 LINE 12 COLUMN 21 VALUE "SEXO: ".
                02 LINE 14 COLUMN 21 VALUE "SALARIO: ".
                02 LINE 16 COLUMN 21 VALUE "SALARIO ATUAL: ".
+               02 LINE 18 COLUMN 21 VALUE "MODO BATCH <S/N> < >".
                02 LINE 19 COLUMN 21 VALUE "CONTINUA <S/N> < >".
                02 LINE 23 COLUMN 21 VALUE "MENSAGEM: ".
            01 OPTION-INVALID.
                02 LINE 23 COLUMN 31 VALUE "OPCAO INVALIDA".
 
        procedure division.
+               ROT-ABRE-ARQUIVOS.
+               open extend ARQ-VALIDOS.
+               if ARQ-VAL-OK not = "00"
+                   open output ARQ-VALIDOS.
+
+               open extend ARQ-EXCECOES.
+               if ARQ-EXC-OK not = "00"
+                   open output ARQ-EXCECOES.
+
                ROT-INICIO.
                MOVE spaces to WS-NOME.
+               move zeros to WS-TENT-NOME WS-TENT-IDADE WS-TENT-SEXO
+                             WS-TENT-SALARIO.
                accept DATA-DO-SISTEMA from date.
                display TELA.
-           
+               accept WS-MODO-LOTE at 1837 with prompt auto.
+               if MODO-BATCH-LOTE
+                   GO TO ROT-LOTE.
+
                ROT-NOME.
                accept WS-NOME at 0639 with prompt.
                display WS-NOME at 0839.
                display MSG05 at 2331.
                if WS-NOME = spaces
-                   display MSG01 at 2331
-                   GO TO ROT-NOME.
-                   
+                   add 1 to WS-TENT-NOME
+                   if WS-TENT-NOME >= W-MAX-TENTATIVAS
+                       move "NOME" to WS-EXC-CAMPO
+                       perform ROT-GRAVA-EXCECAO
+                       GO TO ROT-INICIO
+                   else
+                       display MSG01 at 2331
+                       GO TO ROT-NOME
+                   end-if
+               end-if.
+
                ROT-IDADE.
                accept WS-IDADE at 1039 with prompt.
                display MSG05 at 2331.
                if not IDADE
-                   display MSG02 at 2331
-                   GO TO ROT-IDADE.
-                   
+                   add 1 to WS-TENT-IDADE
+                   if WS-TENT-IDADE >= W-MAX-TENTATIVAS
+                       move "IDADE" to WS-EXC-CAMPO
+                       perform ROT-GRAVA-EXCECAO
+                       GO TO ROT-INICIO
+                   else
+                       display MSG02 at 2331
+                       GO TO ROT-IDADE
+                   end-if
+               end-if.
+
                ROT-SEXO.
                accept WS-SEXO at 1239 with prompt auto.
                display MSG05 at 2331.
                if not FM
-                   display MSG03 at 2331
-                   GO TO ROT-SEXO.
-                 
+                   add 1 to WS-TENT-SEXO
+                   if WS-TENT-SEXO >= W-MAX-TENTATIVAS
+                       move "SEXO" to WS-EXC-CAMPO
+                       perform ROT-GRAVA-EXCECAO
+                       GO TO ROT-INICIO
+                   else
+                       display MSG03 at 2331
+                       GO TO ROT-SEXO
+                   end-if
+               end-if.
+
                ROT-SALARIO.
                accept WS-SALARIO at 1439 with prompt.
                move WS-SALARIO to MASK-SALARIO.
                display MASK-SALARIO at 1447.
                display MSG05 at 2331.
                if not SALARIO
-                   display MSG04 at 2331
-                   GO TO ROT-SALARIO.
-                   
+                   add 1 to WS-TENT-SALARIO
+                   if WS-TENT-SALARIO >= W-MAX-TENTATIVAS
+                       move "SALARIO" to WS-EXC-CAMPO
+                       perform ROT-GRAVA-EXCECAO
+                       GO TO ROT-INICIO
+                   else
+                       display MSG04 at 2331
+                       GO TO ROT-SALARIO
+                   end-if
+               end-if.
+
                ROT-CALCULO.
                *> WS-SALARIO + 25% (WS-SALARIO)
-               compute WS-SAL-ATUAL = WS-SALARIO * 1,25
+               compute WS-SAL-ATUAL = WS-SALARIO * 1,25.
                display WS-SAL-ATUAL at 1639.
-               
+               perform ROT-GRAVA-VALIDO.
+
                display MSG05 at 2331.
                ROT-CONTINUA.
                accept WS-CONT at 1937 with prompt.
                if WS-CONT = 'S' or 's'
                    GO TO ROT-INICIO.
-                 
+
                if WS-CONT = 'N' or 'n'
                    display MSG06 at 2331
+                   perform ROT-FECHA-ARQUIVOS
                    STOP run
                else
                    display MSG07 at 2331
                    go to ROT-CONTINUA.
+
+               ROT-GRAVA-VALIDO.
+               move spaces to REG-VALIDO.
+               string WS-NOME delimited by size
+                      " " delimited by size
+                      WS-IDADE delimited by size
+                      " " delimited by size
+                      WS-SEXO delimited by size
+                      " " delimited by size
+                      MASK-SALARIO delimited by size
+                      " " delimited by size
+                      WS-SAL-ATUAL delimited by size
+                   into REG-VALIDO
+               end-string.
+               write REG-VALIDO.
+               exit.
+
+               ROT-GRAVA-EXCECAO.
+               move spaces to REG-EXCECAO.
+               string WS-NOME delimited by size
+                      " CAMPO: " delimited by size
+                      WS-EXC-CAMPO delimited by size
+                      " REJEITADO APOS " delimited by size
+                      W-MAX-TENTATIVAS delimited by size
+                      " TENTATIVAS" delimited by size
+                   into REG-EXCECAO
+               end-string.
+               write REG-EXCECAO.
+               display MSG08 at 2331.
+               exit.
+
+               ROT-FECHA-ARQUIVOS.
+               close ARQ-VALIDOS.
+               close ARQ-EXCECOES.
+               exit.
+
+               *> LE UM ARQUIVO SEQUENCIAL DE FUNCIONARIOS, APLICA AS MESMAS
+               *> VALIDACOES E O REAJUSTE DE 25% A CADA REGISTRO, GERANDO UM
+               *> RELATORIO DE SALARIOS AJUSTADOS E UMA LISTA DE FALHAS
+               ROT-LOTE.
+               open input ARQ-FUNCIONARIOS.
+               open output ARQ-PAYROLL.
+               open output ARQ-PAYROLL-FALHAS.
+               perform until ARQ-FUNC-OK = "10"
+                   read ARQ-FUNCIONARIOS
+                       at end move "10" to ARQ-FUNC-OK
+                       not at end perform ROT-LOTE-LINHA
+                   end-read
+               end-perform.
+               close ARQ-FUNCIONARIOS.
+               close ARQ-PAYROLL.
+               close ARQ-PAYROLL-FALHAS.
+               display MSG06 at 2331.
+               perform ROT-FECHA-ARQUIVOS.
+               stop run.
+
+               ROT-LOTE-LINHA.
+               move FUNC-NOME to WS-NOME.
+               move FUNC-IDADE to WS-IDADE.
+               move FUNC-SEXO to WS-SEXO.
+               move FUNC-SALARIO to WS-SALARIO.
+               move WS-SALARIO to MASK-SALARIO.
+               if WS-NOME = spaces or not IDADE or not FM or not SALARIO
+                   move spaces to REG-PAYROLL-FALHA
+                   string WS-NOME delimited by size
+                          " REJEITADO: FALHOU VALIDACAO IDADE/SEXO/SALARIO/NOME"
+                              delimited by size
+                       into REG-PAYROLL-FALHA
+                   end-string
+                   write REG-PAYROLL-FALHA
+               else
+                   compute WS-SAL-ATUAL = WS-SALARIO * 1,25
+                   move spaces to REG-PAYROLL
+                   string WS-NOME delimited by size
+                          " " delimited by size
+                          MASK-SALARIO delimited by size
+                          " " delimited by size
+                          WS-SAL-ATUAL delimited by size
+                       into REG-PAYROLL
+                   end-string
+                   write REG-PAYROLL
+               end-if.
        end program Program1.
\ No newline at end of file
