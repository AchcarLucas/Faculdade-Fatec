@@ -4,53 +4,139 @@ ENVIRONMENT DIVISION.
 	CONFIGURATION SECTION.
 		*>special-names.
 			*>DECIMAL-POINT IS COMMA.
-			
+
+	INPUT-OUTPUT SECTION.
+		FILE-CONTROL.
+			SELECT ARQ-RAIOS ASSIGN TO "RAIOS.DAT"
+				ORGANIZATION LINE SEQUENTIAL
+				FILE STATUS ARQ-RAI-OK.
+
+			SELECT ARQ-RELATORIO ASSIGN TO "CIRCLE-RELATORIO.DAT"
+				ORGANIZATION LINE SEQUENTIAL
+				FILE STATUS ARQ-REL-OK.
+
 DATA DIVISION.
+	FILE SECTION.
+		FD ARQ-RAIOS LABEL RECORDS STANDARD.
+
+		01 REG-RAIO								PIC 9(05)V99.
+
+		FD ARQ-RELATORIO LABEL RECORDS STANDARD.
+
+		01 REG-RELATORIO							PIC X(80).
+
 	WORKING-STORAGE SECTION.
 		01 DATA-VAR.
 			02 W-RADIUS-DEC			                    PIC 9(05)V99.
 			02 W-RADIUS-DOT								PIC ZZZZ9.99.
 			02 W-AREA									PIC 9(08)V99.
 			02 W-AREA-DOT								PIC ZZZZZZ99.99.
+			02 W-CIRC-DEC								PIC 9(08)V99.
+			02 W-CIRC-DOT								PIC ZZZZZZ99.99.
 		01 SYSTEM-DATE.
 			02 YEARS									PIC 9(02) VALUE ZEROS.
 			02 MONTHS									PIC 9(02) VALUE ZEROS.
 			02 DAYS										PIC 9(02) VALUE ZEROS.
-		
+		01 MODO-VARIABLES.
+			02 W-MODO									PIC X(01) VALUE 'N'.
+				88 MODO-BATCH							VALUE 'S' 's'.
+		01 ENTRADA-VARIABLES.
+			02 W-TIPO-ENTRADA							PIC X(01) VALUE 'R'.
+				88 ENTRADA-RAIO							VALUE 'R' 'r'.
+				88 ENTRADA-DIAMETRO					VALUE 'D' 'd'.
+				88 ENTRADA-CIRCUNFERENCIA				VALUE 'C' 'c'.
+			02 W-VALOR-DOT								PIC ZZZZ9.99.
+			02 W-VALOR-DEC								PIC 9(05)V99.
+		01 ARQ-STATUS.
+			02 ARQ-RAI-OK								PIC X(02).
+			02 ARQ-REL-OK								PIC X(02).
+
 	SCREEN SECTION.
 		01 MAIN-SCREEN.
 			02 LINE 02 COLUMN 05	PIC 9(02)/ USING DAYS.
 			02 LINE 02 COLUMN 08	PIC 9(02)/ USING MONTHS.
 			02 LINE 02 COLUMN 11	PIC 9(02) USING YEARS.
 			02 LINE 02 COLUMN 28 VALUE "*** CIRCLE AREA ***".
+			02 LINE 04 COLUMN 15 VALUE "MODO BATCH (S/N): ".
+			02 LINE 06 COLUMN 15 VALUE "TIPO (R=RAIO D=DIAMETRO C=CIRCUNFERENCIA): ".
 			02 LINE 08 COLUMN 15 VALUE "RADIUS: ".
 			02 LINE 10 COLUMN 15 VALUE "AREA: ".
+			02 LINE 12 COLUMN 15 VALUE "CIRCUNFERENCE: ".
 		01 CLEAR-SCREEN.
 			02 BLANK SCREEN.
-		
+
 PROCEDURE DIVISION.
 	INIT.
 		ACCEPT SYSTEM-DATE FROM DATE.
-		
+
 		DISPLAY CLEAR-SCREEN.
 		DISPLAY MAIN-SCREEN AT 0101.
-		
-		PERFORM INPUT-RADIUS UNTIL W-RADIUS-DEC > 0
-		MOVE W-RADIUS-DEC TO W-RADIUS-DOT.
-		DISPLAY W-RADIUS-DOT AT 0831.
-		
-		PERFORM COMPUTE-AREA.
-		
-		DISPLAY W-AREA-DOT AT 1023
-		
+
+		ACCEPT W-MODO AT 0433.
+		IF MODO-BATCH
+			PERFORM PROCESSA-LOTE
+		ELSE
+			PERFORM INPUT-TIPO
+			PERFORM INPUT-RADIUS UNTIL W-RADIUS-DEC > 0
+			MOVE W-RADIUS-DEC TO W-RADIUS-DOT
+			DISPLAY W-RADIUS-DOT AT 0831
+
+			PERFORM COMPUTE-AREA
+
+			DISPLAY W-AREA-DOT AT 1023
+			DISPLAY W-CIRC-DOT AT 1223
+		END-IF
+
 		STOP " ".
 		STOP RUN.
-		
+
+	INPUT-TIPO.
+		ACCEPT W-TIPO-ENTRADA AT 0658.
+
 	INPUT-RADIUS.
-		ACCEPT W-RADIUS-DOT AT 0823.
-        MOVE W-RADIUS-DOT TO W-RADIUS-DEC.
+		IF ENTRADA-RAIO
+			ACCEPT W-RADIUS-DOT AT 0823
+	        MOVE W-RADIUS-DOT TO W-RADIUS-DEC
+		ELSE
+			ACCEPT W-VALOR-DOT AT 0823
+			MOVE W-VALOR-DOT TO W-VALOR-DEC
+			IF ENTRADA-DIAMETRO
+				COMPUTE W-RADIUS-DEC = W-VALOR-DEC / 2
+			ELSE
+				COMPUTE W-RADIUS-DEC = W-VALOR-DEC / (2*3.1416)
+			END-IF
+		END-IF.
         display W-RADIUS-DEC at 0101.
-        
+
 	COMPUTE-AREA.
 		COMPUTE W-AREA = 3.1416*(W-RADIUS-DEC**2).
-		MOVE W-AREA TO W-AREA-DOT.
\ No newline at end of file
+		MOVE W-AREA TO W-AREA-DOT.
+		COMPUTE W-CIRC-DEC = 2*3.1416*W-RADIUS-DEC.
+		MOVE W-CIRC-DEC TO W-CIRC-DOT.
+
+	*> LE UMA LISTA DE RAIOS E GRAVA RAIO/AREA/CIRCUNFERENCIA PARA CADA UM
+	PROCESSA-LOTE.
+		OPEN INPUT ARQ-RAIOS.
+		OPEN OUTPUT ARQ-RELATORIO.
+		PERFORM UNTIL ARQ-RAI-OK = "10"
+			READ ARQ-RAIOS
+				AT END MOVE "10" TO ARQ-RAI-OK
+				NOT AT END PERFORM PROCESSA-LINHA-LOTE
+			END-READ
+		END-PERFORM.
+		CLOSE ARQ-RAIOS.
+		CLOSE ARQ-RELATORIO.
+
+	PROCESSA-LINHA-LOTE.
+		MOVE REG-RAIO TO W-RADIUS-DEC.
+		MOVE W-RADIUS-DEC TO W-RADIUS-DOT.
+		PERFORM COMPUTE-AREA.
+		MOVE SPACES TO REG-RELATORIO.
+		STRING W-RADIUS-DOT DELIMITED BY SIZE
+			   " " DELIMITED BY SIZE
+			   W-AREA-DOT DELIMITED BY SIZE
+			   " " DELIMITED BY SIZE
+			   W-CIRC-DOT DELIMITED BY SIZE
+			INTO REG-RELATORIO
+		END-STRING.
+		WRITE REG-RELATORIO.
